@@ -102,29 +102,56 @@
       * unchanged. 
       * 
       * See unit test 'harnessDataPromoSalesTest' for more details.
+      *-----------------------------------------------------------------
+      *-----------------------------------------------------------------
+      * NB: These expected values include the Rec: promotion
+      * recommendation added alongside the sales score, but the
+      * Score/Avg/Max/Hot figures themselves are still whatever the
+      * existing 'ZTPHRNES' harness recording produced before
+      * WIDGET-SALES-RECENT-REC grew its tracked-days header. ZTPHRNAA
+      * now reads LS-WIDGET-SALES-DAYS-TRACKED from a fixed 2-byte
+      * offset that didn't exist when that recording was captured, so
+      * replaying it against today's ZTPHRNAA feeds a structurally
+      * shifted record, not just stale numbers. This unit test is
+      * expected to fail in a live Test4z environment until the
+      * 'ZTPHRNES' recording is recaptured against the current
+      * WIDGET-SALES-RECENT-REC layout; that recapture cannot be done
+      * from this source tree (it requires a live Test4z run against
+      * the real ZTPHRNDD), so it is called out here instead of
+      * silently left looking green.
       *-----------------------------------------------------------------
        01  WS-EXPECTED-PROMOS.
            05 FILLER PIC X(80) VALUE
-                'Widget: B420042 Score:  9 Avg:   36 Max:   77 Hot: 3'.
+                'Widget: B420042 Score:  9 Avg:   36 Max:   77 Hot: 3 '
+      -         'Rec: PROMOTE'.
            05 FILLER PIC X(80) VALUE
-                'Widget: B000217 Score: 10 Avg:   40 Max:   79 Hot: 3'.
+                'Widget: B000217 Score: 10 Avg:   40 Max:   79 Hot: 3 '
+      -         'Rec: PROMOTE'.
            05 FILLER PIC X(80) VALUE
-                'Widget: M120146 Score:  7 Avg:  147 Max:  277 Hot: 2'.
+                'Widget: M120146 Score:  7 Avg:  147 Max:  277 Hot: 2 '
+      -         'Rec: PROMOTE'.
            05 FILLER PIC X(80) VALUE
-                'Widget: P002893 Score:  3 Avg: 1000 Max: 1594 Hot: 0'.
+                'Widget: P002893 Score:  3 Avg: 1000 Max: 1594 Hot: 0 '
+      -         'Rec: HOLD'.
            05 FILLER PIC X(80) VALUE
-                'Widget: B080712 Score:  9 Avg:   40 Max:   73 Hot: 2'.
+                'Widget: B080712 Score:  9 Avg:   40 Max:   73 Hot: 2 '
+      -         'Rec: PROMOTE'.
            05 FILLER PIC X(80) VALUE
-                'Widget: B240924 Score: 10 Avg:   43 Max:   77 Hot: 2'.
+                'Widget: B240924 Score: 10 Avg:   43 Max:   77 Hot: 2 '
+      -         'Rec: PROMOTE'.
            05 FILLER PIC X(80) VALUE
-                'Widget: B049846 Score: 10 Avg:   43 Max:   79 Hot: 3'.
+                'Widget: B049846 Score: 10 Avg:   43 Max:   79 Hot: 3 '
+      -         'Rec: PROMOTE'.
            05 FILLER PIC X(80) VALUE
-                'Widget: M058673 Score: 10 Avg:  107 Max:  271 Hot: 2'.
+                'Widget: M058673 Score: 10 Avg:  107 Max:  271 Hot: 2 '
+      -         'Rec: PROMOTE'.
            05 FILLER PIC X(80) VALUE
-                'Widget: B198723 Score:  9 Avg:   37 Max:   79 Hot: 2'.
+                'Widget: B198723 Score:  9 Avg:   37 Max:   79 Hot: 2 '
+      -         'Rec: PROMOTE'.
            05 FILLER PIC X(80) VALUE
-                'Widget: B110906 Score: 10 Avg:   44 Max:   80 Hot: 2'.
-       
+                'Widget: B110906 Score: 10 Avg:   44 Max:   80 Hot: 2 '
+      -         'Rec: PROMOTE'.
+
        01  WS-EXPECTED-PROMOS-REDEF REDEFINES WS-EXPECTED-PROMOS.
            05 WS-EXPECTED-PROMO-RECORDS OCCURS 10 TIMES.
                 10 WS-EXPECTED-PROMO-RECORD PIC X(80).
