@@ -53,7 +53,7 @@
        01  WS-ZPARM-GET-MYOPTION.
            COPY ZPARM.
 
-       01  WS-INPUT-LETTER        PIC X(1).
+       01  WS-INPUT-LETTER        PIC X(4).
        01  WS-OUTPUT-ANIMAL-NAME  PIC X(10).
        01  WS-RUN-TEST-EVERYTHING PIC 9(2) VALUE 0.
        01  WS-RUN-TEST-MINIMUM    PIC 9(2) VALUE 0.
