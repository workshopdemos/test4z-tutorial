@@ -57,7 +57,7 @@
            COPY ZSPPGM.
 
        01  WS-CALLD-ANIMAL-CALL-HISTORY.
-           05 WS-INPUT-LETTER       PIC X(1).
+           05 WS-INPUT-LETTER       PIC X(4).
            05 WS-OUTPUT-ANIMAL-NAME PIC X(10).
 
        LINKAGE SECTION.
@@ -71,7 +71,7 @@
       * These are the input/output parameters for ZTPCALLD that are
       * queried during the program spy callback.
       *-----------------------------------------------------------------
-       01  LS-CALLD-INPUT-LETTER          PIC X(1).
+       01  LS-CALLD-INPUT-LETTER          PIC X(4).
        01  LS-CALLD-OUTPUT-ANIMAL-NAME    PIC X(10).
 
       *-----------------------------------------------------------------
@@ -81,7 +81,7 @@
       * it's used to more easily display the spy history without
       * pointer manipulations.
       *-----------------------------------------------------------------
-       01  LS-CALLD-PROGRAM-CALL-HISTORY  PIC X(11).
+       01  LS-CALLD-PROGRAM-CALL-HISTORY  PIC X(14).
 
       *-----------------------------------------------------------------
       * This is the program spy callback parameter provided to the
