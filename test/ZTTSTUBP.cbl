@@ -56,7 +56,7 @@
       * These linkage variables are the input/output variables for
       * the stub program.
       *-----------------------------------------------------------------
-       1 LS-INPUT-LETTER       PIC X(1).
+       1 LS-INPUT-LETTER       PIC X(4).
        1 LS-OUTPUT-ANIMAL-NAME PIC X(10).
 
        PROCEDURE DIVISION.
