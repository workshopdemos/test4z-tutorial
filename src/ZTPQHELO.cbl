@@ -10,6 +10,16 @@
       * associated unit test that uses a Test4z QSAM spy to validate   *
       * this program's output.                                         *
       *                                                                *
+      * Each input record is normally just a name, e.g. 'Dan', and     *
+      * produces 'Hello, Dan!' as before. A record may optionally add  *
+      * a salutation and/or a language code after the name, delimited  *
+      * by '|':                                                         *
+      *     Dan|Dr.                 -> 'Hello, Dr. Dan!'               *
+      *     Dan|Dr.|FR               -> 'Bonjour, Dr. Dan!'             *
+      * A blank name (nothing before the first '|', or a blank record) *
+      * is rejected rather than producing an empty greeting; rejects   *
+      * are counted and reported in the end-of-run summary.            *
+      *                                                                *
       * NB: This example intentionally omits I/O error handling to     *
       *     demonstrate what happens if "unhappy paths" aren't tested. *
       ******************************************************************
@@ -22,35 +32,125 @@
            SELECT OUTPUT-GREETINGS-FILE ASSIGN SYSOUT1.
 
        DATA DIVISION.
-       
+
        FILE SECTION.
        FD  INPUT-NAMES-FILE RECORD CONTAINS 80 CHARACTERS
            RECORDING MODE IS F
            DATA RECORD IS INPUT-NAME-RECORD.
        01  INPUT-NAME-RECORD PIC X(80).
-       
+
        FD  OUTPUT-GREETINGS-FILE RECORD CONTAINS 80 CHARACTERS
            RECORDING MODE IS F
            DATA RECORD IS OUTPUT-GREETING-RECORD.
        01  OUTPUT-GREETING-RECORD PIC X(80).
-       
+
        WORKING-STORAGE SECTION.
        01  INPUT-NAMES-FILE-STATUS PIC X(2).
-      
+
+      ******************************************************************
+      * Language code -> greeting word, looked up by WS-LANG-CODE.     *
+      * Defaults to EN/Hello when the record doesn't supply a code or  *
+      * supplies one that isn't in the table.                          *
+      ******************************************************************
+       01  LANGUAGE-GREETINGS.
+           05 FILLER PIC X(12) VALUE 'ENHello     '.
+           05 FILLER PIC X(12) VALUE 'FRBonjour   '.
+           05 FILLER PIC X(12) VALUE 'ESHola      '.
+           05 FILLER PIC X(12) VALUE 'DEHallo     '.
+       01  LANGUAGE-GREETINGS-REDEF REDEFINES LANGUAGE-GREETINGS.
+           05 LG-ENTRY OCCURS 4 TIMES.
+               10 LG-LANG-CODE     PIC X(2).
+               10 LG-GREETING-WORD PIC X(10).
+       77  LG-INDEX                PIC 9(2).
+
+       01  WS-NAME-FIELDS.
+           05 WS-NAME               PIC X(80).
+           05 WS-SALUTATION         PIC X(20).
+           05 WS-LANG-CODE          PIC X(2).
+       01  WS-GREETING-WORD         PIC X(10) VALUE 'Hello'.
+
+       01  WS-REJECT-COUNT          PIC 9(6) VALUE 0.
+       01  WS-GREETING-COUNT        PIC 9(6) VALUE 0.
+
        PROCEDURE DIVISION.
            OPEN INPUT INPUT-NAMES-FILE
            OPEN OUTPUT OUTPUT-GREETINGS-FILE
 
            READ INPUT-NAMES-FILE
            PERFORM UNTIL INPUT-NAMES-FILE-STATUS > '04'
-               MOVE SPACES TO OUTPUT-GREETING-RECORD
-               STRING 'Hello, ' FUNCTION TRIM(INPUT-NAME-RECORD) '!'
-                   DELIMITED BY SIZE INTO OUTPUT-GREETING-RECORD
-               WRITE OUTPUT-GREETING-RECORD
+               PERFORM PARSE-NAME-RECORD
+
+               IF WS-NAME = SPACES
+                   ADD 1 TO WS-REJECT-COUNT
+                   DISPLAY 'ZTPQHELO - REJECTED BLANK NAME RECORD'
+               ELSE
+                   PERFORM BUILD-GREETING
+                   WRITE OUTPUT-GREETING-RECORD
+                   ADD 1 TO WS-GREETING-COUNT
+               END-IF
+
                READ INPUT-NAMES-FILE
            END-PERFORM
 
            CLOSE INPUT-NAMES-FILE
            CLOSE OUTPUT-GREETINGS-FILE
 
+           DISPLAY 'ZTPQHELO greetings written: ' WS-GREETING-COUNT
+               ' rejected: ' WS-REJECT-COUNT
+
            GOBACK.
+
+      ******************************************************************
+      * Split INPUT-NAME-RECORD into name/salutation/language code.    *
+      * A plain name with no '|' delimiters leaves WS-SALUTATION and   *
+      * WS-LANG-CODE blank, same as before this record format existed. *
+      *                                                                 *
+      * Output: WS-NAME, WS-SALUTATION, WS-LANG-CODE                   *
+      ******************************************************************
+       PARSE-NAME-RECORD.
+
+           MOVE SPACES TO WS-NAME-FIELDS
+           UNSTRING INPUT-NAME-RECORD DELIMITED BY '|'
+               INTO WS-NAME, WS-SALUTATION, WS-LANG-CODE
+           END-UNSTRING
+
+           MOVE FUNCTION TRIM(WS-NAME) TO WS-NAME
+           MOVE FUNCTION TRIM(WS-SALUTATION) TO WS-SALUTATION
+           MOVE FUNCTION TRIM(WS-LANG-CODE) TO WS-LANG-CODE
+
+           EXIT.
+
+      ******************************************************************
+      * Build OUTPUT-GREETING-RECORD from WS-NAME/WS-SALUTATION/       *
+      * WS-LANG-CODE, looking up the greeting word for WS-LANG-CODE    *
+      * (defaulting to English when blank or not found).               *
+      *                                                                 *
+      * Input:  WS-NAME, WS-SALUTATION, WS-LANG-CODE                   *
+      * Output: OUTPUT-GREETING-RECORD                                 *
+      ******************************************************************
+       BUILD-GREETING.
+
+           MOVE 'Hello' TO WS-GREETING-WORD
+           IF WS-LANG-CODE NOT = SPACES
+               PERFORM VARYING LG-INDEX FROM 1 BY 1
+                       UNTIL LG-INDEX > 4
+                   IF LG-LANG-CODE(LG-INDEX) = WS-LANG-CODE
+                       MOVE LG-GREETING-WORD(LG-INDEX)
+                           TO WS-GREETING-WORD
+                   END-IF
+               END-PERFORM
+           END-IF
+
+           MOVE SPACES TO OUTPUT-GREETING-RECORD
+           IF WS-SALUTATION = SPACES
+               STRING FUNCTION TRIM(WS-GREETING-WORD) ', '
+                   FUNCTION TRIM(WS-NAME) '!'
+                   DELIMITED BY SIZE INTO OUTPUT-GREETING-RECORD
+           ELSE
+               STRING FUNCTION TRIM(WS-GREETING-WORD) ', '
+                   FUNCTION TRIM(WS-SALUTATION) ' '
+                   FUNCTION TRIM(WS-NAME) '!'
+                   DELIMITED BY SIZE INTO OUTPUT-GREETING-RECORD
+           END-IF
+
+           EXIT.
