@@ -26,6 +26,17 @@ CBL CICS
        01  CHANNEL-ID       PIC X(16) VALUE 'DFHTRANSACTION'.
        01  CONTAINER-ID     PIC X(16) VALUE 'MYCONTAINER'.
        01  CONTAINER-LENGTH PIC S9(9) COMP-4 VALUE 100.
+
+      *-----------------------------------------------------------------
+      * Optional companion container carrying the change token used to
+      * detect lost updates. A caller that supplies this container on
+      * U/K requests is asking us to fail the request (rather than
+      * blindly overwrite) if FILE-VERSION has moved on since the
+      * caller last read the record.
+      *-----------------------------------------------------------------
+       01  CONTAINER-ID-VERSION PIC X(16) VALUE 'MYVERSIONTOKEN'.
+       01  WS-EXPECTED-VERSION  PIC 9(8).
+
        01  CONTAINER-DATA.
            03  REQUEST-TYPE     PIC X(1).
            03  REQUEST-AREA.
@@ -39,6 +50,12 @@ CBL CICS
            03  RETURN-AREA.
                05  RETURN-ID        PIC X(6).
                05  RETURN-MESSAGE   PIC X(91).
+           03  RETURN-MATCH-COUNT PIC 9(2) VALUE 0.
+           03  RETURN-MATCHES OCCURS 10 TIMES.
+               05  RM-KEY           PIC X(6).
+               05  RM-LASTNAME      PIC X(20).
+               05  RM-FIRSTNAME     PIC X(20).
+               05  RM-PHONE         PIC X(10).
        01  FILE-RECORD.
            03  FILE-KEY         PIC X(6).
            03  FILE-KEEP        PIC X(1).
@@ -46,10 +63,37 @@ CBL CICS
            03  FILE-LASTNAME    PIC X(40).
            03  FILE-FIRSTNAME   PIC X(40).
            03  FILE-PHONE       PIC X(10).
+           03  FILE-VERSION     PIC 9(8).
        01  CALL-STATUS      PIC X(1).
            88  RECORD-FOUND     VALUE 'F'.
            88  RECORD-NOTFOUND  VALUE 'N'.
        01  WS-ABSTIME       PIC X(8).
+
+      *-----------------------------------------------------------------
+      * CUSTFILE transactions are appended to a TS queue as a simple
+      * audit trail - who asked for what, and whether it succeeded.
+      * AUDIT-RECORD is the AUD-TRAIL-RECORD layout shared with
+      * ZTDB2PHN's PHLOG audit entries (see ZTAUDREC), so both
+      * subsystems' audit trails can be read the same way. AUD-DATE/
+      * AUD-TIME/AUD-STATUS are stamped in the exact same YYYYMMDD/
+      * HHMMSS00/Y-N encoding ZTDB2PHN uses, independent of
+      * RETURN-DATE/RETURN-TIME/RETURN-STATUS above (which keep their
+      * own YY-MM-DD/HH:MM:SS/S-F shapes for the transaction's caller),
+      * so a merged view of both audit trails can sort and compare
+      * entries from either system the same way.
+      *-----------------------------------------------------------------
+       01  AUDIT-QUEUE-NAME PIC X(8) VALUE 'CUSTAUDT'.
+       COPY ZTAUDREC REPLACING ==AUD-TRAIL-RECORD== BY ==AUDIT-RECORD==.
+       01  WS-AUDIT-ITEM-LEN PIC S9(4) COMP.
+       01  WS-AUD-DATE      PIC X(8).
+       01  WS-AUD-TIME-6    PIC X(6).
+       01  WS-AUD-TIME      PIC X(8).
+
+      *-----------------------------------------------------------------
+      * Record-count ('R') request totals CUSTFILE entries, skipping
+      * the 000000 control record used to hand out the next key.
+      *-----------------------------------------------------------------
+       01  WS-RECORD-COUNT  PIC 9(6).
        PROCEDURE DIVISION.
       ******************************************************************
       * We are about to read a record from the channel/container. Set  *
@@ -77,6 +121,11 @@ CBL CICS
                YYMMDD(RETURN-DATE) TIME(RETURN-TIME)
                DATESEP('-') TIMESEP(':')
            END-EXEC
+           EXEC CICS FORMATTIME ABSTIME(WS-ABSTIME)
+               YYYYMMDD(WS-AUD-DATE) TIME(WS-AUD-TIME-6)
+           END-EXEC
+           STRING WS-AUD-TIME-6 '00' DELIMITED BY SIZE
+               INTO WS-AUD-TIME
       ******************************************************************
       * We have a record. Verify that the request type is valid.       *
       ******************************************************************
@@ -91,6 +140,8 @@ CBL CICS
                    CONTINUE
               WHEN 'S'
                    CONTINUE
+              WHEN 'R'
+                   CONTINUE
               WHEN OTHER
                    MOVE SPACES TO LOG-MSG
                    STRING 'REQUEST TYPE ' DELIMITED BY SIZE
@@ -208,6 +259,16 @@ CBL CICS
               END-IF
            END-IF
       ******************************************************************
+      * We have a record-count request. Verify the request fields.     *
+      ******************************************************************
+           IF REQUEST-TYPE = 'R'
+              IF REQUEST-AREA NOT = SPACES
+                 MOVE 'RECORD COUNT REQUEST TAKES NO CRITERIA' TO
+                      LOG-MSG
+                 PERFORM PROGRAM-FAILURE
+              END-IF
+           END-IF
+      ******************************************************************
       * Verification is complete for the basic checks. Perform action. *
       ******************************************************************
            EVALUATE REQUEST-TYPE
@@ -221,6 +282,8 @@ CBL CICS
                    PERFORM KEEP-REQUEST
               WHEN 'S'
                    PERFORM SEARCH-REQUEST
+              WHEN 'R'
+                   PERFORM RECORD-COUNT-REQUEST
            END-EVALUATE
            PERFORM PROGRAM-RETURN.
 
@@ -250,6 +313,7 @@ CBL CICS
            MOVE 'S' TO RETURN-STATUS
            MOVE REQUEST-ID TO RETURN-ID
            MOVE 'DELETE SUCCESSFUL' TO RETURN-MESSAGE
+           PERFORM WRITE-AUDIT-RECORD
            EXEC CICS PUT CONTAINER(CONTAINER-ID)
                 FROM(CONTAINER-RETURN)
            END-EXEC.
@@ -266,6 +330,7 @@ CBL CICS
                      INTO LOG-MSG
               PERFORM PROGRAM-FAILURE
            END-IF
+           PERFORM CHECK-VERSION-TOKEN
            IF REQUEST-MESSAGE (1: 2) = 'L='
               IF REQUEST-MESSAGE (3:) = SPACES
                  MOVE 'UPDATE ON LAST NAME CANNOT BE SPACES' TO LOG-MSG
@@ -290,6 +355,16 @@ CBL CICS
                         INTO LOG-MSG
                  PERFORM PROGRAM-FAILURE
               END-IF
+              IF REQUEST-MESSAGE (3: 1) = '0' OR
+                 REQUEST-MESSAGE (3: 1) = '1'
+                 MOVE SPACES TO LOG-MSG
+                 STRING 'UPDATE REQUEST PHONE NUMBER '
+                        DELIMITED BY SIZE
+                        REQUEST-MESSAGE (3: 10) DELIMITED BY SIZE
+                        ' HAS AN INVALID AREA CODE' DELIMITED BY SIZE
+                        INTO LOG-MSG
+                 PERFORM PROGRAM-FAILURE
+              END-IF
               MOVE REQUEST-MESSAGE (3:) TO FILE-PHONE
            END-IF
            PERFORM FILE-UPDATE
@@ -298,8 +373,12 @@ CBL CICS
            MOVE 'S' TO RETURN-STATUS
            MOVE REQUEST-ID TO RETURN-ID
            MOVE 'UPDATE SUCCESSFUL' TO RETURN-MESSAGE
+           PERFORM WRITE-AUDIT-RECORD
            EXEC CICS PUT CONTAINER(CONTAINER-ID)
                 FROM(CONTAINER-RETURN)
+           END-EXEC
+           EXEC CICS PUT CONTAINER(CONTAINER-ID-VERSION)
+                FROM(FILE-VERSION)
            END-EXEC.
 
       ******************************************************************
@@ -321,8 +400,13 @@ CBL CICS
            MOVE 'S' TO RETURN-STATUS
            MOVE FILE-KEY TO RETURN-ID
            MOVE 'CREATE SUCCESSFUL' TO RETURN-MESSAGE
+           MOVE FILE-KEY TO REQUEST-ID
+           PERFORM WRITE-AUDIT-RECORD
            EXEC CICS PUT CONTAINER(CONTAINER-ID)
                 FROM(CONTAINER-RETURN)
+           END-EXEC
+           EXEC CICS PUT CONTAINER(CONTAINER-ID-VERSION)
+                FROM(FILE-VERSION)
            END-EXEC.
 
       ******************************************************************
@@ -337,6 +421,7 @@ CBL CICS
                      INTO LOG-MSG
               PERFORM PROGRAM-FAILURE
            END-IF
+           PERFORM CHECK-VERSION-TOKEN
            SET KEEP-YES TO TRUE
            PERFORM FILE-UPDATE
 
@@ -344,8 +429,12 @@ CBL CICS
            MOVE 'S' TO RETURN-STATUS
            MOVE REQUEST-ID TO RETURN-ID
            MOVE 'KEEP SUCCESSFUL' TO RETURN-MESSAGE
+           PERFORM WRITE-AUDIT-RECORD
            EXEC CICS PUT CONTAINER(CONTAINER-ID)
                 FROM(CONTAINER-RETURN)
+           END-EXEC
+           EXEC CICS PUT CONTAINER(CONTAINER-ID-VERSION)
+                FROM(FILE-VERSION)
            END-EXEC.
 
       ******************************************************************
@@ -353,6 +442,7 @@ CBL CICS
       ******************************************************************
        SEARCH-REQUEST.
            SET RECORD-NOTFOUND TO TRUE
+           MOVE 0 TO RETURN-MATCH-COUNT
            MOVE LOW-VALUES TO SEARCH-KEY
            EXEC CICS STARTBR FILE(FILE-ID)
                 RIDFLD(SEARCH-KEY)
@@ -361,24 +451,29 @@ CBL CICS
            END-EXEC
            PERFORM WITH TEST BEFORE
               UNTIL RESPONSE-CODE NOT = DFHRESP(NORMAL)
-                 OR RECORD-FOUND
+                 OR RETURN-MATCH-COUNT = 10
               EXEC CICS READNEXT FILE(FILE-ID)
                    INTO(FILE-RECORD)
                    RIDFLD(SEARCH-KEY)
                    NOHANDLE RESP(RESPONSE-CODE)
               END-EXEC
               IF RESPONSE-CODE = DFHRESP(NORMAL)
-                 IF REQUEST-AREA (1: 2) = 'L=' AND
-                    REQUEST-AREA (3:) = FILE-LASTNAME
-                    SET RECORD-FOUND TO TRUE
-                 END-IF
-                 IF REQUEST-AREA (1: 2) = 'F=' AND
-                    REQUEST-AREA (3:) = FILE-FIRSTNAME
-                    SET RECORD-FOUND TO TRUE
-                 END-IF
-                 IF REQUEST-AREA (1: 2) = 'P=' AND
-                    REQUEST-AREA (3:) = FILE-PHONE
+                 IF (REQUEST-AREA (1: 2) = 'L=' AND
+                     REQUEST-AREA (3:) = FILE-LASTNAME) OR
+                    (REQUEST-AREA (1: 2) = 'F=' AND
+                     REQUEST-AREA (3:) = FILE-FIRSTNAME) OR
+                    (REQUEST-AREA (1: 2) = 'P=' AND
+                     REQUEST-AREA (3:) = FILE-PHONE)
                     SET RECORD-FOUND TO TRUE
+                    ADD 1 TO RETURN-MATCH-COUNT
+                    MOVE FILE-KEY
+                        TO RM-KEY (RETURN-MATCH-COUNT)
+                    MOVE FILE-LASTNAME (1: 20)
+                        TO RM-LASTNAME (RETURN-MATCH-COUNT)
+                    MOVE FILE-FIRSTNAME (1: 20)
+                        TO RM-FIRSTNAME (RETURN-MATCH-COUNT)
+                    MOVE FILE-PHONE
+                        TO RM-PHONE (RETURN-MATCH-COUNT)
                  END-IF
               END-IF
            END-PERFORM
@@ -396,7 +491,12 @@ CBL CICS
 
            MOVE REQUEST-TYPE TO RETURN-TYPE
            MOVE 'S' TO RETURN-STATUS
-           MOVE FILE-RECORD TO RETURN-AREA
+           MOVE RM-KEY (1) TO RETURN-ID
+           MOVE RM-KEY (1) TO REQUEST-ID
+           STRING RETURN-MATCH-COUNT DELIMITED BY SIZE
+                  ' MATCHING RECORD(S) FOUND' DELIMITED BY SIZE
+                  INTO RETURN-MESSAGE
+           PERFORM WRITE-AUDIT-RECORD
            EXEC CICS PUT CONTAINER(CONTAINER-ID)
                 FROM(CONTAINER-RETURN)
            END-EXEC.
@@ -452,6 +552,7 @@ CBL CICS
            END-IF
            MOVE SPACES TO FILE-RECORD
            MOVE NUMERIC-KEY TO FILE-KEY
+           MOVE 1 TO FILE-VERSION
            EXEC CICS WRITE FILE(FILE-ID)
                 FROM(FILE-RECORD)
                 RIDFLD(FILE-KEY)
@@ -498,6 +599,7 @@ CBL CICS
       * Update a record in the file.                                   *
       ******************************************************************
        FILE-UPDATE.
+           ADD 1 TO FILE-VERSION
            EXEC CICS REWRITE FILE(FILE-ID)
                 FROM(FILE-RECORD)
                 NOHANDLE RESP(RESPONSE-CODE)
@@ -566,9 +668,102 @@ CBL CICS
        PROGRAM-FAILURE.
            MOVE REQUEST-TYPE TO RETURN-TYPE
            MOVE 'F' TO RETURN-STATUS
+           PERFORM WRITE-AUDIT-RECORD
            MOVE LOG-MSG TO RETURN-AREA
            EXEC CICS PUT CONTAINER(CONTAINER-ID)
                 FROM(CONTAINER-RETURN)
            END-EXEC
            PERFORM PROGRAM-RETURN.
 
+      ******************************************************************
+      * Append one entry to the CUSTFILE audit trail TS queue for this  *
+      * transaction's disposition (success or failure).                *
+      ******************************************************************
+       WRITE-AUDIT-RECORD.
+           MOVE SPACES TO AUDIT-RECORD
+           MOVE 'CUSTFILE' TO AUD-SYSTEM-ID
+           MOVE WS-AUD-DATE TO AUD-DATE
+           MOVE WS-AUD-TIME TO AUD-TIME
+           MOVE REQUEST-TYPE TO AUD-REQUEST-TYPE
+           MOVE REQUEST-ID TO AUD-KEY
+           IF RETURN-STATUS = 'S'
+               MOVE 'Y' TO AUD-STATUS
+           ELSE
+               MOVE 'N' TO AUD-STATUS
+           END-IF
+           IF RETURN-STATUS = 'F'
+              MOVE LOG-MSG (1: 82) TO AUD-MESSAGE
+           ELSE
+              MOVE RETURN-MESSAGE TO AUD-MESSAGE
+           END-IF
+           MOVE LENGTH OF AUDIT-RECORD TO WS-AUDIT-ITEM-LEN
+           EXEC CICS WRITEQ TS QUEUE(AUDIT-QUEUE-NAME)
+                FROM(AUDIT-RECORD)
+                LENGTH(WS-AUDIT-ITEM-LEN)
+                NOHANDLE RESP(RESPONSE-CODE)
+           END-EXEC.
+
+      ******************************************************************
+      * For U/K requests, a caller may supply the change token it last  *
+      * saw (via CONTAINER-ID-VERSION) to detect a lost update. If the  *
+      * container isn't present, no check is made (the caller opted    *
+      * out, e.g. an older client that predates this feature).         *
+      ******************************************************************
+       CHECK-VERSION-TOKEN.
+           EXEC CICS GET CONTAINER(CONTAINER-ID-VERSION)
+                CHANNEL(CHANNEL-ID)
+                INTO(WS-EXPECTED-VERSION)
+                NOHANDLE RESP(RESPONSE-CODE)
+           END-EXEC
+           IF RESPONSE-CODE = DFHRESP(NORMAL)
+              IF WS-EXPECTED-VERSION NOT = FILE-VERSION
+                 PERFORM FILE-UNLOCK
+                 MOVE SPACES TO LOG-MSG
+                 STRING 'RECORD ' DELIMITED BY SIZE
+                        REQUEST-ID DELIMITED BY SIZE
+                        ' WAS MODIFIED SINCE LAST READ' DELIMITED BY
+                        SIZE
+                        INTO LOG-MSG
+                 PERFORM PROGRAM-FAILURE
+              END-IF
+           END-IF.
+
+      ******************************************************************
+      * Count the CUSTFILE records, excluding the 000000 control       *
+      * record used to hand out the next available key.                *
+      ******************************************************************
+       RECORD-COUNT-REQUEST.
+           MOVE 0 TO WS-RECORD-COUNT
+           MOVE LOW-VALUES TO SEARCH-KEY
+           EXEC CICS STARTBR FILE(FILE-ID)
+                RIDFLD(SEARCH-KEY)
+                GTEQ
+                NOHANDLE RESP(RESPONSE-CODE)
+           END-EXEC
+           PERFORM WITH TEST BEFORE
+              UNTIL RESPONSE-CODE NOT = DFHRESP(NORMAL)
+              EXEC CICS READNEXT FILE(FILE-ID)
+                   INTO(FILE-RECORD)
+                   RIDFLD(SEARCH-KEY)
+                   NOHANDLE RESP(RESPONSE-CODE)
+              END-EXEC
+              IF RESPONSE-CODE = DFHRESP(NORMAL)
+                 AND FILE-KEY NOT = '000000'
+                 ADD 1 TO WS-RECORD-COUNT
+              END-IF
+           END-PERFORM
+           EXEC CICS ENDBR FILE(FILE-ID)
+                NOHANDLE RESP(RESPONSE-CODE)
+           END-EXEC
+
+           MOVE REQUEST-TYPE TO RETURN-TYPE
+           MOVE 'S' TO RETURN-STATUS
+           MOVE SPACES TO RETURN-ID
+           STRING WS-RECORD-COUNT DELIMITED BY SIZE
+                  ' RECORD(S) IN CUSTFILE' DELIMITED BY SIZE
+                  INTO RETURN-MESSAGE
+           PERFORM WRITE-AUDIT-RECORD
+           EXEC CICS PUT CONTAINER(CONTAINER-ID)
+                FROM(CONTAINER-RETURN)
+           END-EXEC.
+
