@@ -0,0 +1,214 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ZTPRCSUM.
+
+      ******************************************************************
+      * Broadcom Test4z System Under Test (SUT) example.               *
+      * Copyright (c) 2024 Broadcom. All Rights Reserved.              *
+      *                                                                *
+      * Nightly batch RC summary. Every job in the nightly suite       *
+      * (ZTPDOGOS, ZTPQSAMP, ZTPTRNDY, ZTPHRNMM, and so on) sets its   *
+      * RETURN-CODE using the standard taxonomy in ZTRCCODE (0/4/8/    *
+      * 12/16 - see that copybook for what each value means). This     *
+      * program reads RCLOG, a plain sequential extract of one job     *
+      * name and RETURN-CODE per line built after the night's jobs     *
+      * have run, categorizes each one, and produces a summary report  *
+      * (RCSUMRPT) so operations can see at a glance which jobs need   *
+      * attention without paging through every job's own SYSOUT.       *
+      *                                                                *
+      * The summary's own RETURN-CODE is the worst RC seen among the   *
+      * jobs it summarized, so a job step that checks this program's   *
+      * condition code can tell in one place whether the night's       *
+      * batch run was clean.                                           *
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RC-LOG-FILE ASSIGN RCLOG
+           FILE STATUS IS RC-LOG-FS.
+
+           SELECT RC-SUMMARY-REPORT ASSIGN RCSUMRPT
+           FILE STATUS IS RC-SUMMARY-REPORT-FS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD  RC-LOG-FILE RECORD CONTAINS 80 CHARACTERS
+           RECORDING MODE IS F
+           DATA RECORD IS RC-LOG-RECORD.
+       01  RC-LOG-RECORD.
+           05 RCL-JOB-NAME        PIC X(8).
+           05 FILLER              PIC X.
+           05 RCL-RETURN-CODE     PIC 9(3).
+           05 FILLER              PIC X(68).
+
+       FD  RC-SUMMARY-REPORT RECORD CONTAINS 80 CHARACTERS
+           RECORDING MODE IS F
+           DATA RECORD IS RC-SUMMARY-RECORD.
+       01  RC-SUMMARY-RECORD PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+           COPY ZTRCCODE.
+
+       01  RC-LOG-FS              PIC 9(2).
+           88 RC-LOG-FS-OK        VALUE 0.
+           88 RC-LOG-FS-EOF       VALUE 10.
+       01  RC-SUMMARY-REPORT-FS   PIC 9(2).
+
+       01  WS-WORST-RC            PIC 9(3) VALUE 0.
+
+      *-----------------------------------------------------------------
+      * One counter per RC category in the standard taxonomy, plus a
+      * total job count, accumulated as RCLOG is read.
+      *-----------------------------------------------------------------
+       01  WS-RC-TOTALS.
+           05 WS-JOB-COUNT            PIC 9(4) VALUE 0.
+           05 WS-SUCCESS-COUNT        PIC 9(4) VALUE 0.
+           05 WS-WARNING-COUNT        PIC 9(4) VALUE 0.
+           05 WS-ERROR-COUNT          PIC 9(4) VALUE 0.
+           05 WS-SERIOUS-ERROR-COUNT  PIC 9(4) VALUE 0.
+           05 WS-SEVERE-ERROR-COUNT   PIC 9(4) VALUE 0.
+
+       01  RPT-DETAIL-LINE.
+           05 FILLER               PIC X(6)  VALUE 'JOB: '.
+           05 RPT-JOB-NAME          PIC X(8).
+           05 FILLER               PIC X(6)  VALUE ' RC=  '.
+           05 RPT-RETURN-CODE       PIC ZZ9.
+           05 FILLER               PIC X(4)  VALUE '  ('.
+           05 RPT-CATEGORY          PIC X(13).
+           05 FILLER               PIC X(1)  VALUE ')'.
+           05 FILLER               PIC X(29).
+
+       01  RPT-SUMMARY-LINE.
+           05 FILLER                PIC X(20).
+           05 RPT-SUMMARY-COUNT     PIC ZZZ9.
+           05 FILLER                PIC X(56).
+
+       PROCEDURE DIVISION.
+
+           OPEN INPUT RC-LOG-FILE
+           IF NOT RC-LOG-FS-OK
+               DISPLAY 'ZTPRCSUM error opening RCLOG: ' RC-LOG-FS
+               MOVE RC-SEVERE-ERROR TO RETURN-CODE
+               GOBACK
+           END-IF
+
+           OPEN OUTPUT RC-SUMMARY-REPORT
+           IF RC-SUMMARY-REPORT-FS NOT = 0
+               DISPLAY 'ZTPRCSUM error opening RCSUMRPT: '
+                   RC-SUMMARY-REPORT-FS
+               CLOSE RC-LOG-FILE
+               MOVE RC-SEVERE-ERROR TO RETURN-CODE
+               GOBACK
+           END-IF
+
+           READ RC-LOG-FILE
+           PERFORM UNTIL RC-LOG-FS-EOF
+               PERFORM CLASSIFY-AND-REPORT-JOB
+               READ RC-LOG-FILE
+           END-PERFORM
+
+           PERFORM WRITE-FINAL-SUMMARY
+
+           CLOSE RC-LOG-FILE
+           CLOSE RC-SUMMARY-REPORT
+
+           MOVE WS-WORST-RC TO RETURN-CODE
+
+           GOBACK.
+
+      ******************************************************************
+      * Categorize one job's RETURN-CODE per the standard taxonomy,    *
+      * write its detail line, and roll it into the running totals.    *
+      ******************************************************************
+       CLASSIFY-AND-REPORT-JOB.
+
+           ADD 1 TO WS-JOB-COUNT
+           IF RCL-RETURN-CODE > WS-WORST-RC
+               MOVE RCL-RETURN-CODE TO WS-WORST-RC
+           END-IF
+
+           MOVE SPACES TO RPT-DETAIL-LINE
+           MOVE RCL-JOB-NAME TO RPT-JOB-NAME
+           MOVE RCL-RETURN-CODE TO RPT-RETURN-CODE
+
+           EVALUATE RCL-RETURN-CODE
+               WHEN RC-SUCCESS
+                   MOVE 'SUCCESS'       TO RPT-CATEGORY
+                   ADD 1 TO WS-SUCCESS-COUNT
+               WHEN RC-WARNING
+                   MOVE 'WARNING'       TO RPT-CATEGORY
+                   ADD 1 TO WS-WARNING-COUNT
+               WHEN RC-ERROR
+                   MOVE 'ERROR'         TO RPT-CATEGORY
+                   ADD 1 TO WS-ERROR-COUNT
+               WHEN RC-SERIOUS-ERROR
+                   MOVE 'SERIOUS ERROR' TO RPT-CATEGORY
+                   ADD 1 TO WS-SERIOUS-ERROR-COUNT
+               WHEN RC-SEVERE-ERROR
+                   MOVE 'SEVERE ERROR'  TO RPT-CATEGORY
+                   ADD 1 TO WS-SEVERE-ERROR-COUNT
+               WHEN OTHER
+                   MOVE 'UNKNOWN'       TO RPT-CATEGORY
+                   ADD 1 TO WS-SEVERE-ERROR-COUNT
+           END-EVALUATE
+
+           MOVE SPACES TO RC-SUMMARY-RECORD
+           MOVE RPT-DETAIL-LINE TO RC-SUMMARY-RECORD
+           WRITE RC-SUMMARY-RECORD
+           DISPLAY 'ZTPRCSUM ' RC-SUMMARY-RECORD
+
+           EXIT.
+
+      ******************************************************************
+      * Write the end-of-run category counts and the worst RC seen.    *
+      ******************************************************************
+       WRITE-FINAL-SUMMARY.
+
+           PERFORM WRITE-BLANK-SUMMARY-LINE
+
+           MOVE 'JOBS SUMMARIZED:    ' TO RPT-SUMMARY-LINE
+           MOVE WS-JOB-COUNT TO RPT-SUMMARY-COUNT
+           PERFORM WRITE-SUMMARY-LINE
+
+           MOVE 'SUCCESS (RC=0):     ' TO RPT-SUMMARY-LINE
+           MOVE WS-SUCCESS-COUNT TO RPT-SUMMARY-COUNT
+           PERFORM WRITE-SUMMARY-LINE
+
+           MOVE 'WARNING (RC=4):     ' TO RPT-SUMMARY-LINE
+           MOVE WS-WARNING-COUNT TO RPT-SUMMARY-COUNT
+           PERFORM WRITE-SUMMARY-LINE
+
+           MOVE 'ERROR (RC=8):       ' TO RPT-SUMMARY-LINE
+           MOVE WS-ERROR-COUNT TO RPT-SUMMARY-COUNT
+           PERFORM WRITE-SUMMARY-LINE
+
+           MOVE 'SERIOUS ERR (RC=12):' TO RPT-SUMMARY-LINE
+           MOVE WS-SERIOUS-ERROR-COUNT TO RPT-SUMMARY-COUNT
+           PERFORM WRITE-SUMMARY-LINE
+
+           MOVE 'SEVERE ERR (RC=16): ' TO RPT-SUMMARY-LINE
+           MOVE WS-SEVERE-ERROR-COUNT TO RPT-SUMMARY-COUNT
+           PERFORM WRITE-SUMMARY-LINE
+
+           MOVE 'WORST RC THIS RUN:  ' TO RPT-SUMMARY-LINE
+           MOVE WS-WORST-RC TO RPT-SUMMARY-COUNT
+           PERFORM WRITE-SUMMARY-LINE
+
+           EXIT.
+
+       WRITE-SUMMARY-LINE.
+
+           MOVE RPT-SUMMARY-LINE TO RC-SUMMARY-RECORD
+           WRITE RC-SUMMARY-RECORD
+           DISPLAY 'ZTPRCSUM ' RC-SUMMARY-RECORD
+
+           EXIT.
+
+       WRITE-BLANK-SUMMARY-LINE.
+
+           MOVE SPACES TO RC-SUMMARY-RECORD
+           WRITE RC-SUMMARY-RECORD
+
+           EXIT.
