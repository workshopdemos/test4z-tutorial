@@ -26,6 +26,9 @@
        01  OUTPUT-RECORD       PIC X(80).
        
        WORKING-STORAGE SECTION.
+
+           COPY ZTRCCODE.
+
        01  OUTPUT-RECORD-SIZE  PIC 9(2) COMP-5 VALUE 10.
        01  QSAM-STATUS         PIC X(2).
        
@@ -60,10 +63,18 @@
                READ OUTPUT-FILE
                    NOT AT END
                        MOVE SPACES TO WS-OUTPUT-RECORD
-                       MOVE OUTPUT-RECORD(1:OUTPUT-RECORD-SIZE)
-                           TO WS-OUTPUT-RECORD
-                       DISPLAY 'ZTPQSAMV read size=' OUTPUT-RECORD-SIZE 
-                           ' record=' WS-OUTPUT-RECORD
+                       IF OUTPUT-RECORD-SIZE < 1
+                               OR OUTPUT-RECORD-SIZE > 80
+                           DISPLAY 'ZTPQSAMV - READ RECORD SIZE '
+                               OUTPUT-RECORD-SIZE ' OUT OF BOUNDS'
+                           MOVE RC-ERROR TO RETURN-CODE
+                       ELSE
+                           MOVE OUTPUT-RECORD(1:OUTPUT-RECORD-SIZE)
+                               TO WS-OUTPUT-RECORD
+                           DISPLAY 'ZTPQSAMV read size='
+                               OUTPUT-RECORD-SIZE
+                               ' record=' WS-OUTPUT-RECORD
+                       END-IF
                END-READ
            END-PERFORM
            CLOSE OUTPUT-FILE
@@ -107,10 +118,24 @@
                END-PERFORM 
                MOVE OUTPUT-RECORD-SIZE TO WS-OUTPUT-RECORD(1:2)
 
-               DISPLAY 'ZTPQSAMV write size=' OUTPUT-RECORD-SIZE 
-                   ' record=' WS-OUTPUT-RECORD(1:OUTPUT-RECORD-SIZE)
+      *-----------------------------------------------------------------
+      * OUTPUT-RECORD-SIZE drives the length of the reference
+      * modification below and the DEPENDING ON clause on the FD - make
+      * sure it's within the record's declared 1-80 bounds before using
+      * it for either, rather than writing a corrupt/truncated record.
+      *-----------------------------------------------------------------
+               IF OUTPUT-RECORD-SIZE < 1 OR OUTPUT-RECORD-SIZE > 80
+                   DISPLAY 'ZTPQSAMV - RECORD SIZE ' OUTPUT-RECORD-SIZE
+                       ' OUT OF BOUNDS, SKIPPING RECORD'
+                   MOVE RC-ERROR TO RETURN-CODE
+               ELSE
+                   DISPLAY 'ZTPQSAMV write size=' OUTPUT-RECORD-SIZE
+                       ' record='
+                       WS-OUTPUT-RECORD(1:OUTPUT-RECORD-SIZE)
+
+                   WRITE OUTPUT-RECORD FROM WS-OUTPUT-RECORD
+               END-IF
 
-               WRITE OUTPUT-RECORD FROM WS-OUTPUT-RECORD 
                ADD 5 TO OUTPUT-RECORD-SIZE
            END-PERFORM
 
