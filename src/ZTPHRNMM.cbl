@@ -18,6 +18,15 @@
       *               and "score" popular widgets that are promotion   *
       *               candidates for the marketing team.               *
       *                                                                *
+      * ZTPHRNMM is the master schedule for the group: it is the only  *
+      * one of the three ever started on its own, and it CALLs         *
+      * ZTPHRNDD and ZTPHRNAA (in that order) once for every watched   *
+      * widget. It sets RETURN-CODE to reflect the outcome of the run  *
+      * as a whole (see WRITE-CATEGORY-ROLLUP/SET-RUN-RETURN-CODE)     *
+      * so operations can tell from the job's condition code alone     *
+      * whether the promotion run found nothing to do, ran normally,   *
+      * or could not read/write one of its files.                      *
+      *                                                                *
       * The unit test suite, ZTTHRNES, is responsible for validating   *
       * the correct operation of ZTPHRNMM/ZTPHRNDD/ZTPHRNAA.           *
       *                                                                *
@@ -35,23 +44,53 @@
            SELECT SALES-PROMO-FILE ASSIGN SALESPRM
            FILE STATUS IS SALES-PROMO-FILE-STATUS.
 
+      *-----------------------------------------------------------------
+      * Category-level rollup, written once at the end of the run.
+      *-----------------------------------------------------------------
+           SELECT SALES-CATEGORY-FILE ASSIGN SALESCAT
+           FILE STATUS IS SALES-CATEGORY-FILE-STATUS.
+
+      *-----------------------------------------------------------------
+      * Cross-run score history - one line per widget per run, appended
+      * so the marketing team can track how a widget's score trends
+      * over time.
+      *-----------------------------------------------------------------
+           SELECT SALES-SCORE-HISTORY-FILE ASSIGN SALESCHS
+           FILE STATUS IS SALES-SCORE-HISTORY-STATUS.
+
        DATA DIVISION.
-       
+
        FILE SECTION.
        FD  SALES-WATCH-FILE RECORD CONTAINS 7 CHARACTERS
            RECORDING MODE IS F
            DATA RECORD IS SALES-WATCH-RECORD.
        01  SALES-WATCH-RECORD PIC X(7).
-       
+
        FD  SALES-PROMO-FILE RECORD CONTAINS 80 CHARACTERS
            RECORDING MODE IS F
            DATA RECORD IS SALES-PROMO-RECORD.
        01  SALES-PROMO-RECORD PIC X(80).
 
+       FD  SALES-CATEGORY-FILE RECORD CONTAINS 80 CHARACTERS
+           RECORDING MODE IS F
+           DATA RECORD IS SALES-CATEGORY-RECORD.
+       01  SALES-CATEGORY-RECORD PIC X(80).
+
+       FD  SALES-SCORE-HISTORY-FILE RECORD CONTAINS 40 CHARACTERS
+           RECORDING MODE IS F
+           DATA RECORD IS SALES-SCORE-HISTORY-RECORD.
+       01  SALES-SCORE-HISTORY-RECORD PIC X(40).
+
        WORKING-STORAGE SECTION.
-       
+
+           COPY ZTRCCODE.
+
        01  SALES-WATCH-FILE-STATUS PIC X(2).
        01  SALES-PROMO-FILE-STATUS PIC X(2).
+       01  SALES-CATEGORY-FILE-STATUS PIC X(2).
+       01  SALES-SCORE-HISTORY-STATUS PIC X(2).
+           88 SCORE-HISTORY-FS-OK      VALUE '00'.
+           88 SCORE-HISTORY-FS-DNE     VALUE '35'.
 
            COPY ZTPHRNRR
                REPLACING ==:HRN:== BY ==WID==.
@@ -67,8 +106,50 @@
            05 RPT-WIDGET-SALES-MAX       PIC Z(3)9.
            05 FILLER PIC X(6) VALUE      ' Hot: '.
            05 RPT-WIDGET-SALES-HOT-COUNT PIC 9.
+           05 FILLER PIC X(6) VALUE      ' Rec: '.
+           05 RPT-WIDGET-SALES-RECOMMEND PIC X(7).
 
        01  LOCAL-WIDGET-ID PIC X(7).
+       01  WS-RUN-DATE PIC X(8).
+       01  WS-WIDGET-COUNT PIC 9(4) VALUE 0.
+       01  WS-FILE-ERROR-FLAG PIC 9 VALUE 0.
+           88 WS-FILE-ERROR-OCCURRED VALUE 1.
+
+      *-----------------------------------------------------------------
+      * Category-level rollup totals, accumulated across the run.
+      *-----------------------------------------------------------------
+       01  WS-CATEGORY-TOTALS.
+           05 CAT-B-COUNT         PIC 9(4) VALUE 0.
+           05 CAT-B-SCORE-TOTAL   PIC 9(6) VALUE 0.
+           05 CAT-B-AVG-TOTAL     PIC 9(8) VALUE 0.
+           05 CAT-M-COUNT         PIC 9(4) VALUE 0.
+           05 CAT-M-SCORE-TOTAL   PIC 9(6) VALUE 0.
+           05 CAT-M-AVG-TOTAL     PIC 9(8) VALUE 0.
+           05 CAT-P-COUNT         PIC 9(4) VALUE 0.
+           05 CAT-P-SCORE-TOTAL   PIC 9(6) VALUE 0.
+           05 CAT-P-AVG-TOTAL     PIC 9(8) VALUE 0.
+           05 CAT-OTHER-COUNT       PIC 9(4) VALUE 0.
+           05 CAT-OTHER-SCORE-TOTAL PIC 9(6) VALUE 0.
+           05 CAT-OTHER-AVG-TOTAL   PIC 9(8) VALUE 0.
+
+       01  RPT-CATEGORY-ROLLUP.
+           05 FILLER PIC X(10) VALUE     'Category: '.
+           05 RPT-CAT-NAME            PIC X(5).
+           05 FILLER PIC X(8) VALUE      ' Count: '.
+           05 RPT-CAT-COUNT           PIC Z(3)9.
+           05 FILLER PIC X(12) VALUE     ' Avg Score: '.
+           05 RPT-CAT-AVG-SCORE       PIC Z9.
+           05 FILLER PIC X(12) VALUE     ' Avg Sales: '.
+           05 RPT-CAT-AVG-SALES       PIC Z(3)9.
+
+       01  RPT-SCORE-HISTORY.
+           05 RPT-HIST-DATE           PIC X(8).
+           05 FILLER PIC X VALUE SPACE.
+           05 RPT-HIST-WIDGET-ID      PIC X(7).
+           05 FILLER PIC X VALUE SPACE.
+           05 RPT-HIST-SCORE          PIC Z9.
+           05 FILLER PIC X VALUE SPACE.
+           05 RPT-HIST-RECOMMEND      PIC X(7).
 
        LINKAGE SECTION.
 
@@ -80,11 +161,18 @@
       * Read the list of "watched" widgets, score them, and write      *
       * out a report for the marketing department.                     *
       ******************************************************************
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-RUN-DATE
+
            PERFORM OPEN-FILES
-           PERFORM PROCESS-FILES
+           IF NOT WS-FILE-ERROR-OCCURRED
+               PERFORM PROCESS-FILES
+               PERFORM WRITE-CATEGORY-ROLLUP
+           END-IF
            PERFORM CLOSE-FILES
 
-           DISPLAY 'ZTPHRNMM end'
+           PERFORM SET-RUN-RETURN-CODE
+
+           DISPLAY 'ZTPHRNMM end with RETURN-CODE=' RETURN-CODE
 
            GOBACK.
 
@@ -159,20 +247,126 @@
       ******************************************************************
        WRITE-PROMO-RECORD.
 
+           ADD 1 TO WS-WIDGET-COUNT
            MOVE LOCAL-WIDGET-ID TO RPT-WIDGET-ID
            MOVE WID-WIDGET-SALES-SCORE TO RPT-WIDGET-SALES-SCORE
            MOVE WID-WIDGET-SALES-AVG TO RPT-WIDGET-SALES-AVG
            MOVE WID-WIDGET-SALES-MAX TO RPT-WIDGET-SALES-MAX
            MOVE WID-WIDGET-SALES-HOT-COUNT
                TO RPT-WIDGET-SALES-HOT-COUNT
+           MOVE WID-WIDGET-SALES-RECOMMEND
+               TO RPT-WIDGET-SALES-RECOMMEND
 
-           DISPLAY 'ZTPHRNMM writing promo sales data: ' 
+           DISPLAY 'ZTPHRNMM writing promo sales data: '
                RPT-WIDGET-SALES-PROMO
 
            MOVE SPACES TO SALES-PROMO-RECORD
            MOVE RPT-WIDGET-SALES-PROMO TO SALES-PROMO-RECORD
            WRITE SALES-PROMO-RECORD
 
+           PERFORM ACCUMULATE-CATEGORY-TOTALS
+           PERFORM WRITE-SCORE-HISTORY
+
+           EXIT.
+
+      ******************************************************************
+      * Roll this widget's score and average sales into its category's
+      * running totals, for the end-of-run category rollup.
+      ******************************************************************
+       ACCUMULATE-CATEGORY-TOTALS.
+
+           EVALUATE WID-WIDGET-CATEGORY IN WID-WIDGET-SALES-RECENT-REC
+               WHEN 'B'
+                   ADD 1 TO CAT-B-COUNT
+                   ADD WID-WIDGET-SALES-SCORE TO CAT-B-SCORE-TOTAL
+                   ADD WID-WIDGET-SALES-AVG TO CAT-B-AVG-TOTAL
+               WHEN 'M'
+                   ADD 1 TO CAT-M-COUNT
+                   ADD WID-WIDGET-SALES-SCORE TO CAT-M-SCORE-TOTAL
+                   ADD WID-WIDGET-SALES-AVG TO CAT-M-AVG-TOTAL
+               WHEN 'P'
+                   ADD 1 TO CAT-P-COUNT
+                   ADD WID-WIDGET-SALES-SCORE TO CAT-P-SCORE-TOTAL
+                   ADD WID-WIDGET-SALES-AVG TO CAT-P-AVG-TOTAL
+               WHEN OTHER
+                   ADD 1 TO CAT-OTHER-COUNT
+                   ADD WID-WIDGET-SALES-SCORE TO CAT-OTHER-SCORE-TOTAL
+                   ADD WID-WIDGET-SALES-AVG TO CAT-OTHER-AVG-TOTAL
+           END-EVALUATE
+
+           EXIT.
+
+      ******************************************************************
+      * Append this widget's score to the cross-run history file so
+      * the marketing team can see how its score trends over time.
+      ******************************************************************
+       WRITE-SCORE-HISTORY.
+
+           MOVE WS-RUN-DATE TO RPT-HIST-DATE
+           MOVE LOCAL-WIDGET-ID TO RPT-HIST-WIDGET-ID
+           MOVE WID-WIDGET-SALES-SCORE TO RPT-HIST-SCORE
+           MOVE WID-WIDGET-SALES-RECOMMEND TO RPT-HIST-RECOMMEND
+
+           MOVE SPACES TO SALES-SCORE-HISTORY-RECORD
+           MOVE RPT-SCORE-HISTORY TO SALES-SCORE-HISTORY-RECORD
+           WRITE SALES-SCORE-HISTORY-RECORD
+
+           EXIT.
+
+      ******************************************************************
+      * Write the end-of-run category rollup: one line per category
+      * that had at least one watched widget this run.
+      ******************************************************************
+       WRITE-CATEGORY-ROLLUP.
+
+           IF CAT-B-COUNT > 0
+               MOVE 'BASIC' TO RPT-CAT-NAME
+               MOVE CAT-B-COUNT TO RPT-CAT-COUNT
+               DIVIDE CAT-B-SCORE-TOTAL BY CAT-B-COUNT
+                   GIVING RPT-CAT-AVG-SCORE
+               DIVIDE CAT-B-AVG-TOTAL BY CAT-B-COUNT
+                   GIVING RPT-CAT-AVG-SALES
+               MOVE SPACES TO SALES-CATEGORY-RECORD
+               MOVE RPT-CATEGORY-ROLLUP TO SALES-CATEGORY-RECORD
+               WRITE SALES-CATEGORY-RECORD
+           END-IF
+
+           IF CAT-M-COUNT > 0
+               MOVE 'MED' TO RPT-CAT-NAME
+               MOVE CAT-M-COUNT TO RPT-CAT-COUNT
+               DIVIDE CAT-M-SCORE-TOTAL BY CAT-M-COUNT
+                   GIVING RPT-CAT-AVG-SCORE
+               DIVIDE CAT-M-AVG-TOTAL BY CAT-M-COUNT
+                   GIVING RPT-CAT-AVG-SALES
+               MOVE SPACES TO SALES-CATEGORY-RECORD
+               MOVE RPT-CATEGORY-ROLLUP TO SALES-CATEGORY-RECORD
+               WRITE SALES-CATEGORY-RECORD
+           END-IF
+
+           IF CAT-P-COUNT > 0
+               MOVE 'PREM' TO RPT-CAT-NAME
+               MOVE CAT-P-COUNT TO RPT-CAT-COUNT
+               DIVIDE CAT-P-SCORE-TOTAL BY CAT-P-COUNT
+                   GIVING RPT-CAT-AVG-SCORE
+               DIVIDE CAT-P-AVG-TOTAL BY CAT-P-COUNT
+                   GIVING RPT-CAT-AVG-SALES
+               MOVE SPACES TO SALES-CATEGORY-RECORD
+               MOVE RPT-CATEGORY-ROLLUP TO SALES-CATEGORY-RECORD
+               WRITE SALES-CATEGORY-RECORD
+           END-IF
+
+           IF CAT-OTHER-COUNT > 0
+               MOVE 'OTHER' TO RPT-CAT-NAME
+               MOVE CAT-OTHER-COUNT TO RPT-CAT-COUNT
+               DIVIDE CAT-OTHER-SCORE-TOTAL BY CAT-OTHER-COUNT
+                   GIVING RPT-CAT-AVG-SCORE
+               DIVIDE CAT-OTHER-AVG-TOTAL BY CAT-OTHER-COUNT
+                   GIVING RPT-CAT-AVG-SALES
+               MOVE SPACES TO SALES-CATEGORY-RECORD
+               MOVE RPT-CATEGORY-ROLLUP TO SALES-CATEGORY-RECORD
+               WRITE SALES-CATEGORY-RECORD
+           END-IF
+
            EXIT.
 
       ******************************************************************
@@ -187,7 +381,61 @@
        OPEN-FILES.
 
            OPEN OUTPUT SALES-PROMO-FILE
+           IF SALES-PROMO-FILE-STATUS NOT = '00'
+               DISPLAY 'ZTPHRNMM error opening SALES-PROMO-FILE: '
+                   SALES-PROMO-FILE-STATUS
+               SET WS-FILE-ERROR-OCCURRED TO TRUE
+           END-IF
+
+           OPEN OUTPUT SALES-CATEGORY-FILE
+           IF SALES-CATEGORY-FILE-STATUS NOT = '00'
+               DISPLAY 'ZTPHRNMM error opening SALES-CATEGORY-FILE: '
+                   SALES-CATEGORY-FILE-STATUS
+               SET WS-FILE-ERROR-OCCURRED TO TRUE
+           END-IF
+
+           OPEN EXTEND SALES-SCORE-HISTORY-FILE
+           IF NOT SCORE-HISTORY-FS-OK
+               IF SCORE-HISTORY-FS-DNE
+                   OPEN OUTPUT SALES-SCORE-HISTORY-FILE
+               ELSE
+                   DISPLAY 'ZTPHRNMM error opening SALES-SCORE-HISTORY'
+                       '-FILE: ' SALES-SCORE-HISTORY-STATUS
+                   SET WS-FILE-ERROR-OCCURRED TO TRUE
+               END-IF
+           END-IF
+
            OPEN INPUT SALES-WATCH-FILE
+           IF SALES-WATCH-FILE-STATUS NOT = '00'
+               DISPLAY 'ZTPHRNMM error opening SALES-WATCH-FILE: '
+                   SALES-WATCH-FILE-STATUS
+               SET WS-FILE-ERROR-OCCURRED TO TRUE
+           END-IF
+
+           EXIT.
+
+      ******************************************************************
+      * Set RETURN-CODE for the run as a whole, following the same     *
+      * standard taxonomy used elsewhere in this suite (see ZTRCCODE,   *
+      * ZTPQSAMP, ZTPDOGOS, ZTPTRNDY):                                  *
+      *                                                                 *
+      *   0  - normal completion, at least one widget was promoted-     *
+      *        scored                                                   *
+      *   4  - normal completion, but the watch list was empty so       *
+      *        there was nothing to score this run                      *
+      *   16 - one or more files could not be opened; the run ended     *
+      *        without processing the watch list at all                 *
+      ******************************************************************
+       SET-RUN-RETURN-CODE.
+
+           EVALUATE TRUE
+               WHEN WS-FILE-ERROR-OCCURRED
+                   MOVE RC-SEVERE-ERROR TO RETURN-CODE
+               WHEN WS-WIDGET-COUNT = 0
+                   MOVE RC-WARNING TO RETURN-CODE
+               WHEN OTHER
+                   MOVE RC-SUCCESS TO RETURN-CODE
+           END-EVALUATE
 
            EXIT.
 
@@ -195,6 +443,8 @@
 
            CLOSE SALES-WATCH-FILE
            CLOSE SALES-PROMO-FILE
+           CLOSE SALES-CATEGORY-FILE
+           CLOSE SALES-SCORE-HISTORY-FILE
 
            EXIT.
            
\ No newline at end of file
