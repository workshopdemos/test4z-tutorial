@@ -43,6 +43,8 @@
 
        WORKING-STORAGE SECTION.
 
+           COPY ZTRCCODE.
+
       *-----------------------------------------------------------------
       * Input and output file status.
       *-----------------------------------------------------------------
@@ -88,6 +90,20 @@
                10 BREED-NAME             PIC X(30).
        01  I                             PIC 9(2).
        01  J                             PIC 9(2).
+       01  K                             PIC 9(2).
+
+      *-----------------------------------------------------------------
+      * Variables for 105-CHECK-PARM-OVERRIDES. An optional runtime
+      * PARM, e.g. 'FROM=20260101,TO=20260131', limits the totals to
+      * adoptions within that date range (YYYYMMDD, inclusive). Absent
+      * or unrecognized text processes every record, as before.
+      *-----------------------------------------------------------------
+       01  WS-PARM                       PIC X(100).
+       01  WS-PARM-FROM-FIELD            PIC X(20).
+       01  WS-PARM-TO-FIELD              PIC X(20).
+       01  WS-PARM-KEY                   PIC X(5).
+       01  WS-DATE-RANGE-FROM            PIC X(8) VALUE LOW-VALUES.
+       01  WS-DATE-RANGE-TO              PIC X(8) VALUE HIGH-VALUES.
        01  WS-CURRENT-DATE.
            05  CURR-YEAR                 PIC 9(04).
            05  CURR-MONTH                PIC 9(02).
@@ -99,6 +115,19 @@
       *-----------------------------------------------------------------
        01  ACCUMULATOR.
            05 BREED-ADOPTIONS PIC 9(3) OCCURS 9 TIMES VALUE 0.
+       01  WS-TOTAL-ADOPTIONS         PIC 9(4) VALUE 0.
+
+      *-----------------------------------------------------------------
+      * Internal table of shelter locations seen on the input, each
+      * with a running adoption total. Locations are added the first
+      * time they're seen (find-or-add), up to WS-LOCATION-MAX.
+      *-----------------------------------------------------------------
+       01  WS-LOCATION-COUNT          PIC 9(2) VALUE 0.
+       01  WS-LOCATION-MAX            PIC 9(2) VALUE 20.
+       01  WS-LOCATION-TABLE.
+           05 WS-LOCATION-ENTRY OCCURS 20 TIMES.
+               10 WS-LOCATION-NAME      PIC X(20).
+               10 WS-LOCATION-ADOPTIONS PIC 9(4) VALUE 0.
 
       *-----------------------------------------------------------------
       * Record format for report totals per breed.
@@ -109,20 +138,52 @@
            05 FILLER                 PIC X(13) VALUE ' WAS ADOPTED '.
            05 ADOPTED-AMOUNT         PIC 9(3).
            05 FILLER                 PIC X(6)  VALUE ' TIMES'.
-           05 FILLER                 PIC X(22).
+           05 FILLER                 PIC X(4)  VALUE ' ('.
+           05 ADOPTED-PERCENT        PIC ZZ9.
+           05 FILLER                 PIC X(3)  VALUE '%) '.
+           05 FILLER                 PIC X(12).
+
+      *-----------------------------------------------------------------
+      * Record format for report totals per shelter location.
+      *-----------------------------------------------------------------
+       01  LOCATION-RESULT.
+           05 FILLER                 PIC X(9)  VALUE 'LOCATION '.
+           05 LOCATION-NAME-OUT      PIC X(20).
+           05 FILLER                 PIC X(13) VALUE ' WAS ADOPTED '.
+           05 LOCATION-AMOUNT        PIC 9(4).
+           05 FILLER                 PIC X(6)  VALUE ' TIMES'.
+           05 FILLER                 PIC X(28).
+
+       LINKAGE SECTION.
+
+      ******************************************************************
+      * Optional runtime PARM, e.g. 'FROM=20260101,TO=20260131', to
+      * limit the totals to adoptions within that date range without
+      * a recompile. Absent or unrecognized text processes every
+      * record, as before.
+      ******************************************************************
+       01  LS-PARM.
+           05 LS-PARM-LENGTH      PIC S9(4) COMP.
+           05 LS-PARM-DATA        PIC X(100).
 
-       PROCEDURE DIVISION.
+       PROCEDURE DIVISION USING LS-PARM.
 
            PERFORM PRINT-WELCOME
+           PERFORM CHECK-PARM-OVERRIDES
            PERFORM OPEN-INPUT
            PERFORM OPEN-OUTPUT
 
       *-----------------------------------------------------------------
-      * Read adoption records and keep running total per breed.
+      * Read adoption records and keep running total per breed and
+      * per shelter location, honoring the optional date-range PARM.
       *-----------------------------------------------------------------
            PERFORM READ-ADOPTION
            PERFORM UNTIL ADOPTS-EOF
-                PERFORM UPDATE-ACCUMULATOR
+                IF INP-ADOPTED-DATE >= WS-DATE-RANGE-FROM
+                        AND INP-ADOPTED-DATE <= WS-DATE-RANGE-TO
+                    PERFORM UPDATE-ACCUMULATOR
+                    PERFORM UPDATE-LOCATION-ACCUMULATOR
+                END-IF
                 PERFORM READ-ADOPTION
            END-PERFORM
 
@@ -130,14 +191,31 @@
       * Write the breed totals into the report.
       *-----------------------------------------------------------------
            PERFORM VARYING I FROM 1 BY 1 UNTIL I > 9
-               MOVE BREED-NAME(I) 
+               ADD BREED-ADOPTIONS(I) TO WS-TOTAL-ADOPTIONS
+           END-PERFORM
+
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 9
+               MOVE BREED-NAME(I)
                    TO DOG-BREED IN ADOPTED-RESULT
-               MOVE BREED-ADOPTIONS(I) 
+               MOVE BREED-ADOPTIONS(I)
                    TO ADOPTED-AMOUNT IN ADOPTED-RESULT
+               PERFORM CALCULATE-BREED-PERCENT
                MOVE ADOPTED-RESULT TO ADOPTED-REPORT-REC
                PERFORM WRITE-ADOPTION-BREED-REPORT
            END-PERFORM
 
+      *-----------------------------------------------------------------
+      * Write the shelter-location totals into the report.
+      *-----------------------------------------------------------------
+           PERFORM VARYING K FROM 1 BY 1 UNTIL K > WS-LOCATION-COUNT
+               MOVE WS-LOCATION-NAME(K)
+                   TO LOCATION-NAME-OUT IN LOCATION-RESULT
+               MOVE WS-LOCATION-ADOPTIONS(K)
+                   TO LOCATION-AMOUNT IN LOCATION-RESULT
+               MOVE LOCATION-RESULT TO ADOPTED-REPORT-REC
+               PERFORM WRITE-ADOPTION-BREED-REPORT
+           END-PERFORM
+
            PERFORM CLOSE-INPUT
            PERFORM CLOSE-OUTPUT
 
@@ -161,7 +239,7 @@
            OPEN INPUT ADOPTS-INPUT.
            IF ADOPTS-FS NOT = 0
                DISPLAY 'ZTPDOGOS - CANNOT OPEN INPUT FILE: ' ADOPTS-FS
-               COMPUTE RETURN-CODE = 8
+               COMPUTE RETURN-CODE = RC-SEVERE-ERROR
                GOBACK
            END-IF
 
@@ -175,7 +253,7 @@
            IF ADOPTS-REPORT-FS NOT = 0
                DISPLAY 'ZTPDOGOS - CANNOT OPEN OUTPUT FILE: '
                    ADOPTS-REPORT-FS
-               COMPUTE RETURN-CODE = 12
+               COMPUTE RETURN-CODE = RC-SEVERE-ERROR
                GOBACK
            END-IF
 
@@ -191,24 +269,111 @@
            END-IF
            IF ADOPTS-FS NOT = 0 AND NOT = 10
                DISPLAY 'ZTPDOGOS - CANNOT READ RECORD: ' ADOPTS-FS
-               COMPUTE RETURN-CODE = 4
+               COMPUTE RETURN-CODE = RC-SERIOUS-ERROR
                GOBACK
            END-IF
 
            EXIT.
 
       ******************************************************************
-      * Update internal accumulator of adoptions per breed.            *
+      * Update internal accumulator of adoptions per breed. A breed    *
+      * name that doesn't match any of the known breeds is rolled      *
+      * into the OTHER bucket rather than silently dropped.            *
       ******************************************************************
        UPDATE-ACCUMULATOR.
+           MOVE 0 TO J
            PERFORM VARYING I FROM 1 BY 1 UNTIL I > 9
                IF INP-DOG-BREED = BREED-NAME(I)
                    MOVE BREED-INDEX-VALUE(I) TO J
-                   ADD INP-ADOPTED-AMOUNT TO BREED-ADOPTIONS(J)
                    EXIT PERFORM
                END-IF
            END-PERFORM
 
+           IF J = 0
+               MOVE OTHER-INDEX-VALUE TO J
+           END-IF
+           ADD INP-ADOPTED-AMOUNT TO BREED-ADOPTIONS(J)
+
+           EXIT.
+
+      ******************************************************************
+      * Calculate this breed's percentage of the overall adoption      *
+      * total for the ADOPTED-PERCENT column.                          *
+      ******************************************************************
+       CALCULATE-BREED-PERCENT.
+           MOVE 0 TO ADOPTED-PERCENT IN ADOPTED-RESULT
+           IF WS-TOTAL-ADOPTIONS > 0
+               COMPUTE ADOPTED-PERCENT IN ADOPTED-RESULT ROUNDED =
+                   (ADOPTED-AMOUNT IN ADOPTED-RESULT * 100)
+                       / WS-TOTAL-ADOPTIONS
+           END-IF
+
+           EXIT.
+
+      ******************************************************************
+      * Update internal accumulator of adoptions per shelter location, *
+      * adding a new location entry the first time it's seen.          *
+      ******************************************************************
+       UPDATE-LOCATION-ACCUMULATOR.
+           MOVE 0 TO K
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-LOCATION-COUNT
+               IF INP-SHELTER-LOCATION = WS-LOCATION-NAME(I)
+                   MOVE I TO K
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+
+           IF K = 0 AND WS-LOCATION-COUNT < WS-LOCATION-MAX
+               ADD 1 TO WS-LOCATION-COUNT
+               MOVE WS-LOCATION-COUNT TO K
+               MOVE INP-SHELTER-LOCATION TO WS-LOCATION-NAME(K)
+           END-IF
+
+           IF K NOT = 0
+               ADD INP-ADOPTED-AMOUNT TO WS-LOCATION-ADOPTIONS(K)
+           ELSE
+               DISPLAY 'ZTPDOGOS - LOCATION TABLE FULL, DROPPING '
+                   'AMOUNT FOR: ' INP-SHELTER-LOCATION
+               MOVE RC-WARNING TO RETURN-CODE
+           END-IF
+
+           EXIT.
+
+      ******************************************************************
+      * Parse the optional date-range PARM, e.g.                       *
+      * 'FROM=20260101,TO=20260131'. Absent or unrecognized text       *
+      * leaves WS-DATE-RANGE-FROM/TO at their default, all-inclusive   *
+      * values.                                                        *
+      ******************************************************************
+       CHECK-PARM-OVERRIDES.
+           MOVE SPACES TO WS-PARM
+           IF LS-PARM-LENGTH > 0
+               MOVE LS-PARM-DATA(1:LS-PARM-LENGTH) TO WS-PARM
+           END-IF
+
+           IF WS-PARM = SPACES
+               EXIT PARAGRAPH
+           END-IF
+
+           UNSTRING WS-PARM DELIMITED BY ','
+               INTO WS-PARM-FROM-FIELD WS-PARM-TO-FIELD
+           END-UNSTRING
+
+           MOVE WS-PARM-FROM-FIELD(1:5) TO WS-PARM-KEY
+           IF WS-PARM-KEY = 'FROM='
+                   AND WS-PARM-FROM-FIELD(6:8) IS NUMERIC
+               MOVE WS-PARM-FROM-FIELD(6:8) TO WS-DATE-RANGE-FROM
+           END-IF
+
+           MOVE WS-PARM-TO-FIELD(1:3) TO WS-PARM-KEY
+           IF WS-PARM-KEY(1:3) = 'TO='
+                   AND WS-PARM-TO-FIELD(4:8) IS NUMERIC
+               MOVE WS-PARM-TO-FIELD(4:8) TO WS-DATE-RANGE-TO
+           END-IF
+
+           DISPLAY 'ZTPDOGOS - DATE RANGE: ' WS-DATE-RANGE-FROM
+               ' TO ' WS-DATE-RANGE-TO
+
            EXIT.
 
       ******************************************************************
@@ -219,7 +384,7 @@
            IF ADOPTS-REPORT-FS NOT = 0
                DISPLAY 'ZTPDOGOS - CANNOT WRITE RECORD: '
                    ADOPTS-REPORT-FS
-               COMPUTE RETURN-CODE = 16
+               COMPUTE RETURN-CODE = RC-SERIOUS-ERROR
                GOBACK
            ELSE
                DISPLAY 'ZTPDOGOS wrote - ' ADOPTED-REPORT-REC
