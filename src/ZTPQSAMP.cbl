@@ -24,6 +24,9 @@
        01  ALPHA-RECORD PIC X(80).
 
        WORKING-STORAGE SECTION.
+
+           COPY ZTRCCODE.
+
        01  ALPHA-FS PIC 9(2).
            88 ALPHA-FS-OK VALUE 0.
            88 ALPHA-FS-EOF VALUE 10.
@@ -52,14 +55,16 @@
       *-----------------------------------------------------------------
            OPEN EXTEND ALPHA-FILE
            IF ALPHA-FS-OK
-               DISPLAY 'ZTPQSAMP appending to existing ALPHA-FILE'
+               DISPLAY 'ZTPQSAMP open path=EXTEND, '
+                   'appending to existing ALPHA-FILE'
            ELSE
                IF ALPHA-FS-DNE
-                   DISPLAY 'ZTPQSAMP creating new ALPHA-FILE'
+                   DISPLAY 'ZTPQSAMP open path=OUTPUT, '
+                       'creating new ALPHA-FILE'
                    OPEN OUTPUT ALPHA-FILE
                ELSE
                    DISPLAY 'ZTPQSAMP I/O error=' ALPHA-FS
-                   MOVE 12 TO RETURN-CODE
+                   MOVE RC-SEVERE-ERROR TO RETURN-CODE
                    STOP RUN
                END-IF
            END-IF
@@ -78,7 +83,7 @@
                WRITE ALPHA-RECORD
                IF NOT ALPHA-FS-OK
                    DISPLAY 'ZTPQSAMP I/O error=' ALPHA-FS
-                   MOVE 8 TO RETURN-CODE
+                   MOVE RC-SERIOUS-ERROR TO RETURN-CODE
                    STOP RUN
                END-IF
                DISPLAY 'ZTPQSAMP wrote record ' ALPHA-RECORD
@@ -87,7 +92,7 @@
            CLOSE ALPHA-FILE
            IF NOT ALPHA-FS-OK
                DISPLAY 'ZTPQSAMP I/O error=' ALPHA-FS
-               MOVE 4 TO RETURN-CODE
+               MOVE RC-WARNING TO RETURN-CODE
            END-IF
 
            DISPLAY 'ZTPQSAMP appended 16 records to ALPHA-FILE'
@@ -100,7 +105,7 @@
            OPEN INPUT ALPHA-FILE
            IF NOT ALPHA-FS-OK
                DISPLAY 'ZTPQSAMP I/O error=' ALPHA-FS
-               MOVE 12 TO RETURN-CODE
+               MOVE RC-SERIOUS-ERROR TO RETURN-CODE
                STOP RUN
            END-IF
 
@@ -120,7 +125,7 @@
                                I '=' ALPHA-RECORD
                    ELSE
                        DISPLAY 'ZTPQSAMP I/O error=' ALPHA-FS
-                       MOVE 8 TO RETURN-CODE
+                       MOVE RC-SERIOUS-ERROR TO RETURN-CODE
                        STOP RUN
                    END-IF
                END-IF
@@ -129,15 +134,17 @@
            END-PERFORM
 
       *-----------------------------------------------------------------
-      * This SUT sets the RETURN-CODE if something goes wrong where
-      * RC 12 = nothing worked, 8 = partially complete, 4 = trouble
-      * closing files, 0 = no errors. The unit test could force
-      * I/O errors and verify these return codes are correctly set.
+      * This SUT sets the RETURN-CODE per the standard taxonomy in
+      * ZTRCCODE when something goes wrong: 16 = the file would not
+      * even open, 12 = an I/O error aborted the run partway through,
+      * 4 = trouble closing files after otherwise completing, 0 = no
+      * errors. The unit test could force I/O errors and verify these
+      * return codes are correctly set.
       *-----------------------------------------------------------------
            CLOSE ALPHA-FILE
            IF NOT ALPHA-FS-OK
                DISPLAY 'ZTPQSAMP I/O error=' ALPHA-FS
-               MOVE 4 TO RETURN-CODE
+               MOVE RC-WARNING TO RETURN-CODE
            END-IF
 
            DISPLAY 'ZTPQSAMP end read of ALPHA-FILE'
