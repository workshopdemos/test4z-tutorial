@@ -7,66 +7,168 @@
       * Copyright (c) 2024 Broadcom. All Rights Reserved.              *
       *                                                                *
       * This program demonstrates a program, ZTPPROGR, that calls      *
-      * another program, ZTPCALLD. The latter simply maps the input    *
-      * (single letter A-Z) into an output (corresponding animal       *
-      * name). The Test4z example unit test program ZTTSTUBP uses the  *
-      * _StubProgram API to intercept these calls, log parameters,     *
-      * and substitute its own results as part of unit testing.        *
+      * another program, ZTPCALLD. The latter maps an input reference  *
+      * code (a single letter A-Z, or a short multi-character code)    *
+      * into an output (corresponding animal name). The Test4z         *
+      * example unit test program ZTTSTUBP uses the _StubProgram API   *
+      * to intercept these calls, log parameters, and substitute its   *
+      * own results as part of unit testing.                           *
       *                                                                *
       * The unit test provides its own implementation of the called    *
       * program and optionally can introduce an "unhappy path" test    *
       * that returns an error to confirm the system-under-test handles *
       * it correctly.                                                  *
+      *                                                                *
+      * The codes to look up are read from LOOKUP-CODES-FILE, one per  *
+      * input record, left-justified in the first 4 characters, so ad  *
+      * hoc spot-checks don't need a recompile - just a different      *
+      * input file. Trailing blank/short records are skipped. If      *
+      * LOOKUP-CODES-FILE is empty or missing, the original A-Z plus   *
+      * one intentionally invalid ('9') code list is used instead, so  *
+      * this program still runs the same way it always has when no    *
+      * input is supplied.                                             *
       ******************************************************************
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL LOOKUP-CODES-FILE ASSIGN SYSIN1
+           FILE STATUS IS LOOKUP-CODES-FILE-STATUS.
+
        DATA DIVISION.
-       
+
+       FILE SECTION.
+       FD  LOOKUP-CODES-FILE RECORD CONTAINS 80 CHARACTERS
+           RECORDING MODE IS F
+           DATA RECORD IS LOOKUP-CODE-RECORD.
+       01  LOOKUP-CODE-RECORD PIC X(80).
+
        WORKING-STORAGE SECTION.
-       01  ANIMAL-LETTER-LIST.
-           02 PIC X(26) VALUE 'ABCDEFGHIJKLMNOPQRSTUVWXYZ'.
+
+           COPY ZTRCCODE.
+
+       01  LOOKUP-CODES-FILE-STATUS PIC X(2).
+       01  WS-DEFAULT-CODE-LIST.
+           02 PIC X(4) VALUE 'A'.
+           02 PIC X(4) VALUE 'B'.
+           02 PIC X(4) VALUE 'C'.
+           02 PIC X(4) VALUE 'D'.
+           02 PIC X(4) VALUE 'E'.
+           02 PIC X(4) VALUE 'F'.
+           02 PIC X(4) VALUE 'G'.
+           02 PIC X(4) VALUE 'H'.
+           02 PIC X(4) VALUE 'I'.
+           02 PIC X(4) VALUE 'J'.
+           02 PIC X(4) VALUE 'K'.
+           02 PIC X(4) VALUE 'L'.
+           02 PIC X(4) VALUE 'M'.
+           02 PIC X(4) VALUE 'N'.
+           02 PIC X(4) VALUE 'O'.
+           02 PIC X(4) VALUE 'P'.
+           02 PIC X(4) VALUE 'Q'.
+           02 PIC X(4) VALUE 'R'.
+           02 PIC X(4) VALUE 'S'.
+           02 PIC X(4) VALUE 'T'.
+           02 PIC X(4) VALUE 'U'.
+           02 PIC X(4) VALUE 'V'.
+           02 PIC X(4) VALUE 'W'.
+           02 PIC X(4) VALUE 'X'.
+           02 PIC X(4) VALUE 'Y'.
+           02 PIC X(4) VALUE 'Z'.
+           02 PIC X(4) VALUE '9'.
+       01  WS-DEFAULT-CODE-LIST-REDEF REDEFINES WS-DEFAULT-CODE-LIST.
+           02 WS-DEFAULT-CODE OCCURS 27 TIMES PIC X(4).
+
        01  WS-OUTPUT-ANIMAL-NAME PIC X(10) VALUE SPACES.
-       01  WS-INPUT-LETTER PIC X(1).
-       
+       01  WS-INPUT-CODE         PIC X(4).
+       01  WS-USED-DEFAULT-LIST  PIC X(1) VALUE 'N'.
+           88 USED-DEFAULT-LIST      VALUE 'Y'.
+       01  WS-INVALID-COUNT      PIC 9(4) VALUE 0.
+       01  WS-LOOKUP-COUNT       PIC 9(4) VALUE 0.
+
        LINKAGE SECTION.
 
        PROCEDURE DIVISION.
 
       *-----------------------------------------------------------------
-      * Call ZTPCALLD with every letter, A-Z. 
-      *----------------------------------------------------------------- 
-           PERFORM VARYING TALLY FROM 1 BY 1 UNTIL TALLY > 26
-              MOVE ANIMAL-LETTER-LIST(TALLY: 1) TO WS-INPUT-LETTER
-              CALL 'ZTPCALLD'
-                 USING WS-INPUT-LETTER, WS-OUTPUT-ANIMAL-NAME
-              DISPLAY 'ZTPPROGR input=' WS-INPUT-LETTER 
-                      ' to ZTPCALLD, output=' WS-OUTPUT-ANIMAL-NAME
-                  
-           END-PERFORM
-
+      * Try the input file first; fall back to the built-in A-Z plus
+      * one intentionally invalid code list if it's empty or missing.
       *-----------------------------------------------------------------
-      * Intentionally provide invalid input to verify the called
-      * program ZTPCALLD returns a reasonable result.
-      *-----------------------------------------------------------------
-           MOVE '9' TO WS-INPUT-LETTER
-           CALL 'ZTPCALLD'
-              USING WS-INPUT-LETTER, WS-OUTPUT-ANIMAL-NAME
-              DISPLAY 'ZTPPROGR input=' WS-INPUT-LETTER 
-                      ' for ZTPCALLD, output=' WS-OUTPUT-ANIMAL-NAME
-                      ' [intentionally invalid]'
+           OPEN INPUT LOOKUP-CODES-FILE
+           IF LOOKUP-CODES-FILE-STATUS = '00'
+              READ LOOKUP-CODES-FILE
+              IF LOOKUP-CODES-FILE-STATUS > '04'
+                 CLOSE LOOKUP-CODES-FILE
+                 PERFORM LOOKUP-DEFAULT-CODE-LIST
+              ELSE
+                 PERFORM UNTIL LOOKUP-CODES-FILE-STATUS > '04'
+                    IF LOOKUP-CODE-RECORD(1:4) NOT = SPACES
+                       MOVE LOOKUP-CODE-RECORD(1:4) TO WS-INPUT-CODE
+                       PERFORM LOOKUP-ONE-CODE
+                    END-IF
+                    READ LOOKUP-CODES-FILE
+                 END-PERFORM
+                 CLOSE LOOKUP-CODES-FILE
+              END-IF
+           ELSE
+              PERFORM LOOKUP-DEFAULT-CODE-LIST
+           END-IF
+
+           DISPLAY 'ZTPPROGR lookups=' WS-LOOKUP-COUNT
+                   ' invalid=' WS-INVALID-COUNT
 
       *-----------------------------------------------------------------
-      * This quick check verifies that invalid input is detected
-      * by the called program. The unit test ZTTSTUBP is checking, too,
-      * but it never hurts to have a proactive SUT. So check for
-      * the invalid result and set a return code accordingly, where
-      * RC=12 means it failed and RC=4 means the invalid input was
-      * detected (and not processed by this program).
+      * Per the standard taxonomy in ZTRCCODE: RC-ERROR means every
+      * lookup failed (the run still processed every record, it just
+      * couldn't resolve any of them), RC-WARNING means at least one
+      * invalid code was detected (and not resolved to an animal
+      * name), RC-SUCCESS means every code resolved cleanly.
       *-----------------------------------------------------------------
-           IF WS-OUTPUT-ANIMAL-NAME(1:1) NOT = '?'
-              COMPUTE RETURN-CODE = 12
+           IF WS-INVALID-COUNT > 0
+              AND WS-INVALID-COUNT = WS-LOOKUP-COUNT
+              MOVE RC-ERROR TO RETURN-CODE
            ELSE
-              COMPUTE RETURN-CODE = 4
+              IF WS-INVALID-COUNT > 0
+                 MOVE RC-WARNING TO RETURN-CODE
+              ELSE
+                 MOVE RC-SUCCESS TO RETURN-CODE
+              END-IF
            END-IF
 
            GOBACK.
-           
\ No newline at end of file
+
+      *-----------------------------------------------------------------
+      * No usable input file was supplied - run the same A-Z plus one
+      * intentionally-invalid ('9') list this program always has.
+      *-----------------------------------------------------------------
+       LOOKUP-DEFAULT-CODE-LIST.
+
+           SET USED-DEFAULT-LIST TO TRUE
+           PERFORM VARYING TALLY FROM 1 BY 1 UNTIL TALLY > 27
+              MOVE WS-DEFAULT-CODE(TALLY) TO WS-INPUT-CODE
+              PERFORM LOOKUP-ONE-CODE
+           END-PERFORM
+
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * Call ZTPCALLD for WS-INPUT-CODE and tally the result.
+      *
+      * Input:  WS-INPUT-CODE
+      * Output: WS-OUTPUT-ANIMAL-NAME, WS-LOOKUP-COUNT, WS-INVALID-COUNT
+      *-----------------------------------------------------------------
+       LOOKUP-ONE-CODE.
+
+           CALL 'ZTPCALLD'
+              USING WS-INPUT-CODE, WS-OUTPUT-ANIMAL-NAME
+           ADD 1 TO WS-LOOKUP-COUNT
+           DISPLAY 'ZTPPROGR input=' WS-INPUT-CODE
+                   ' to ZTPCALLD, output=' WS-OUTPUT-ANIMAL-NAME
+
+           IF WS-OUTPUT-ANIMAL-NAME(1:1) = '?'
+              ADD 1 TO WS-INVALID-COUNT
+              DISPLAY 'ZTPPROGR - code ' WS-INPUT-CODE
+                      ' did not resolve to an animal name'
+           END-IF
+
+           EXIT.
