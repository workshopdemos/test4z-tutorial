@@ -14,10 +14,8 @@
       *  U - Update an employee record (name and/or phone number)      *
       *  C - Create a new employee record                              *
       *  K - Mark an employee record as do-not-delete                  *
+      *  R - Un-keep an employee record (clear the do-not-delete mark) *
       *  S - Search and validate the existance of an employee record   *
-      *                                                                *
-      * NB: This example intentionally omits I/O error handling to     *
-      *     demonstrate what happens if "unhappy paths" aren't tested. *
       ******************************************************************
 
        ENVIRONMENT DIVISION.
@@ -29,25 +27,183 @@
            SELECT PHONE-LOG-FILE ASSIGN PHLOG
            FILE STATUS IS PHONE-LOG-STATUS.
 
+      ******************************************************************
+      * PHONE-REJECT-FILE carries the original PHUPDATE record for any
+      * request that could not be applied to EMPPHONE because of a
+      * failing SQLCODE or invalid input data (e.g. a malformed phone
+      * number), so the offending input can be investigated or
+      * resubmitted instead of silently passing as if it had succeeded.
+      ******************************************************************
+           SELECT PHONE-REJECT-FILE ASSIGN PHREJECT
+           FILE STATUS IS PHONE-REJECT-STATUS.
+
+      ******************************************************************
+      * BATCH-SUMMARY-FILE carries the same end-of-run counts that
+      * WRITE-BATCH-SUMMARY displays, in the fixed layout of
+      * PHS-BATCH-SUMMARY-RECORD (ZTDB2PHS), so a downstream reporting
+      * job can pick up this batch's shape without re-parsing
+      * PHONE-LOG-FILE.
+      ******************************************************************
+           SELECT BATCH-SUMMARY-FILE ASSIGN PHSUMRY
+           FILE STATUS IS BATCH-SUMMARY-STATUS.
+
+      ******************************************************************
+      * AUDIT-LOG-FILE carries every request's disposition in the same
+      * AUD-TRAIL-RECORD layout (ZTAUDREC) that ZTPCICST uses for its
+      * CUSTAUDT queue, so the two subsystems' audit trails can be
+      * merged and read the same way. PHONE-LOG-FILE remains the
+      * detailed, tagged human-readable log; this is the cross-system
+      * summary of it.
+      ******************************************************************
+           SELECT OPTIONAL AUDIT-LOG-FILE ASSIGN PHAUDIT
+           FILE STATUS IS AUDIT-LOG-STATUS.
+
+      ******************************************************************
+      * CHECKPOINT-FILE is a plain sequential file, optional on input,  *
+      * that records how many PHONE-UPDATE-FILE records have been      *
+      * committed so far. Every CFG-COMMIT-INTERVAL requests,           *
+      * CHECKPOINT-AND-COMMIT issues an SQL COMMIT and appends a        *
+      * checkpoint record; if this run abends partway through, the     *
+      * next run's LOAD-RESTART-POINT reads the last checkpoint and     *
+      * skips the requests already committed instead of reprocessing   *
+      * them from the top of PHUPDATE.                                  *
+      ******************************************************************
+           SELECT OPTIONAL CHECKPOINT-FILE ASSIGN TO CHKPT
+           FILE STATUS IS CHECKPOINT-FS.
+
        DATA DIVISION.
-       
+
        FILE SECTION.
        FD  PHONE-UPDATE-FILE RECORD CONTAINS 200 CHARACTERS
            RECORDING MODE IS F
            DATA RECORD IS PHONE-UPDATE-FILE-RECORD.
        01  PHONE-UPDATE-FILE-RECORD PIC X(200).
-       
+
        FD  PHONE-LOG-FILE RECORD CONTAINS 132 CHARACTERS
            RECORDING MODE IS F
            DATA RECORD IS PHONE-LOG-FILE-RECORD.
        01  PHONE-LOG-FILE-RECORD PIC X(132).
-       
+
+       FD  PHONE-REJECT-FILE RECORD CONTAINS 220 CHARACTERS
+           RECORDING MODE IS F
+           DATA RECORD IS PHONE-REJECT-FILE-RECORD.
+       01  PHONE-REJECT-FILE-RECORD.
+           05 PRJ-ORIGINAL-RECORD  PIC X(200).
+           05 PRJ-REASON           PIC X(20).
+
+       FD  BATCH-SUMMARY-FILE RECORD CONTAINS 80 CHARACTERS
+           RECORDING MODE IS F
+           DATA RECORD IS BATCH-SUMMARY-FILE-RECORD.
+       01  BATCH-SUMMARY-FILE-RECORD PIC X(80).
+
+       FD  CHECKPOINT-FILE RECORD CONTAINS 80 CHARACTERS
+           RECORDING MODE IS F
+           DATA RECORD IS CHECKPOINT-RECORD.
+       01  CHECKPOINT-RECORD.
+           05 CHK-RECORDS-PROCESSED   PIC 9(8).
+           05 FILLER                  PIC X(72).
+
+       FD  AUDIT-LOG-FILE RECORD CONTAINS 120 CHARACTERS
+           RECORDING MODE IS F
+           DATA RECORD IS AUDIT-LOG-FILE-RECORD.
+       01  AUDIT-LOG-FILE-RECORD PIC X(120).
+
        WORKING-STORAGE SECTION.
-       
+
+           COPY ZTRCCODE.
+
        01  PHONE-UPDATE-STATUS PIC X(2).
        01  PHONE-LOG-STATUS    PIC X(2).
+       01  PHONE-REJECT-STATUS PIC X(2).
+       01  BATCH-SUMMARY-STATUS PIC X(2).
+       01  AUDIT-LOG-STATUS    PIC X(2).
+
+       77  CHECKPOINT-FS               PIC 9(2).
+           88 CHECKPOINT-IO-SUCCESS    VALUE 00.
+           88 CHECKPOINT-EOF           VALUE 10.
+
+       77  CHECKPOINT-IO-FLAG          PIC 9.
+           88 CHECKPOINT-DONE          VALUE 1.
+           88 CHECKPOINT-HAS-MORE      VALUE 0.
+
+      *-----------------------------------------------------------------
+      * Variables for LOAD-RESTART-POINT, CHECKPOINT-AND-COMMIT, and
+      * MARK-RUN-COMPLETE. WS-RESTART-POINT holds the count of
+      * PHONE-UPDATE-FILE records already committed by a prior run, as
+      * read from CHECKPOINT-FILE, or WS-RUN-COMPLETE-MARKER if the
+      * prior run finished cleanly (in which case there's nothing to
+      * skip).
+      *-----------------------------------------------------------------
+       77  WS-RUN-COMPLETE-MARKER      PIC 9(8) VALUE 99999999.
+       77  WS-RESTART-POINT            PIC 9(8) VALUE 0.
+           88 WS-RESTART-COMPLETE      VALUE 99999999.
+       77  WS-CHECKPOINT-COUNT         PIC 9(6) VALUE 0.
+       77  WS-RECORDS-PROCESSED        PIC 9(8) VALUE 0.
+
+       01  CFG-COMMIT-SETTINGS.
+           05 CFG-COMMIT-INTERVAL      PIC 9(6) VALUE 100.
+
+       COPY ZTDB2PHS.
+
+       01  WS-CURRENT-DATE.
+           05 CURR-YEAR             PIC 9(4).
+           05 CURR-MONTH            PIC 9(2).
+           05 CURR-DAY              PIC 9(2).
+           05 FILLER                PIC X(13).
+
+      *-----------------------------------------------------------------
+      * Timestamp for WRITE-AUDIT-TRAIL-RECORD, refreshed for every
+      * request so AUDIT-LOG-FILE reflects when each one was applied.
+      *-----------------------------------------------------------------
+       01  WS-AUDIT-STAMP.
+           05 AUD-STAMP-YEAR        PIC 9(4).
+           05 AUD-STAMP-MONTH       PIC 9(2).
+           05 AUD-STAMP-DAY         PIC 9(2).
+           05 AUD-STAMP-HOUR        PIC 9(2).
+           05 AUD-STAMP-MINUTE      PIC 9(2).
+           05 AUD-STAMP-SECOND      PIC 9(2).
+           05 FILLER                PIC X(5).
+
+       COPY ZTAUDREC.
+
        01  WS-SQLCODE          PIC S9(9) SIGN IS LEADING.
        01  I                   PIC 9(2).
+       01  J                   PIC 9(2).
+
+       77  WS-SQLCODE-FAILED   PIC 9 VALUE 0.
+
+      *-----------------------------------------------------------------
+      * Result of VALIDATE-PHONE: UPD-PHONE must be 10 digits, no
+      * letters, spaces, or punctuation. This catches garbled input
+      * before it reaches EMPPHONE rather than storing it as-is.
+      *-----------------------------------------------------------------
+       77  WS-PHONE-VALID-FLAG PIC 9 VALUE 0.
+           88 WS-PHONE-IS-VALID    VALUE 1.
+           88 WS-PHONE-NOT-VALID   VALUE 0.
+       77  WS-PHONE-DIGITS     PIC X(10).
+
+      *-----------------------------------------------------------------
+      * Result of CHECK-DUPLICATE-NAME: a matching last/first name on
+      * an existing (different) key.
+      *-----------------------------------------------------------------
+       77  WS-DUP-COUNT        PIC S9(9) COMP VALUE 0.
+       77  WS-DUP-FLAG         PIC 9 VALUE 0.
+           88 WS-DUP-NAME-FOUND    VALUE 1.
+           88 WS-DUP-NAME-NOT-FOUND VALUE 0.
+
+      *-----------------------------------------------------------------
+      * End-of-run batch summary, one counter per request type plus a
+      * rejected count, displayed and logged by WRITE-BATCH-SUMMARY.
+      *-----------------------------------------------------------------
+       01  WS-BATCH-TOTALS.
+           05 WS-TOTAL-DELETE      PIC 9(6) VALUE 0.
+           05 WS-TOTAL-UPDATE      PIC 9(6) VALUE 0.
+           05 WS-TOTAL-CREATE      PIC 9(6) VALUE 0.
+           05 WS-TOTAL-KEEP        PIC 9(6) VALUE 0.
+           05 WS-TOTAL-UNKEEP      PIC 9(6) VALUE 0.
+           05 WS-TOTAL-SEARCH      PIC 9(6) VALUE 0.
+           05 WS-TOTAL-UNRECOGNIZED PIC 9(6) VALUE 0.
+           05 WS-TOTAL-REJECTED    PIC 9(6) VALUE 0.
 
       *-----------------------------------------------------------------
       * For DISPLAY output control of long fields.
@@ -72,6 +228,7 @@
                   88 UPD-UPDATE     VALUE 'U'.
                   88 UPD-CREATE     VALUE 'C'.
                   88 UPD-KEEP       VALUE 'K'.
+                  88 UPD-UNKEEP     VALUE 'R'.
                   88 UPD-SEARCH     VALUE 'S'.
                10 UPD-KEY           PIC X(6).
                10 UPD-MESSAGE       PIC X(40).
@@ -79,7 +236,10 @@
                10 UPD-LASTNAME      PIC X(40).
                10 UPD-FIRSTNAME     PIC X(40).
                10 UPD-PHONE         PIC X(10).
-           05 FILLER                PIC X(63).
+               10 UPD-DEPT-CODE     PIC X(4).
+               10 UPD-EXTENSION     PIC X(5).
+               10 UPD-EMAIL         PIC X(50).
+           05 FILLER                PIC X(4).
 
        01  PHL-PHONE-LOG-RECORD.
            05 PHL-REQUIRED-FIELDS.
@@ -121,6 +281,11 @@
                49 EMP_FIRSTNAMEL  PIC S9(4) COMP.
                49 EMP_FIRSTNAMEC  PIC X(40) VALUE SPACES.
            03  EMP_PHONE          PIC X(10).
+           03  EMP_DEPT           PIC X(4).
+           03  EMP_EXT            PIC X(5).
+           03  EMP_EMAIL.
+               49 EMP_EMAILL      PIC S9(4) COMP.
+               49 EMP_EMAILC      PIC X(50) VALUE SPACES.
 
       *-----------------------------------------------------------------
       * SQL INCLUDE FOR SQLCA
@@ -135,7 +300,10 @@
                EMP_KEEP      CHAR(01)    NOT NULL,
                EMP_LASTNAME  VARCHAR(40) NOT NULL,
                EMP_FIRSTNAME VARCHAR(40) NOT NULL,
-               EMP_PHONE     CHAR(10)    NOT NULL)
+               EMP_PHONE     CHAR(10)    NOT NULL,
+               EMP_DEPT      CHAR(04)    NOT NULL,
+               EMP_EXT       CHAR(05)    NOT NULL,
+               EMP_EMAIL     VARCHAR(50) NOT NULL)
            END-EXEC.
        
       *-----------------------------------------------------------------
@@ -185,20 +353,35 @@
       * DB2 update. Log the disposition, including those requests 
       * that are invalid.
       *-----------------------------------------------------------------
-           OPEN OUTPUT PHONE-LOG-FILE           
+           PERFORM LOAD-RESTART-POINT
+
+           OPEN OUTPUT PHONE-LOG-FILE
+           OPEN OUTPUT PHONE-REJECT-FILE
+           OPEN OUTPUT AUDIT-LOG-FILE
            OPEN INPUT PHONE-UPDATE-FILE
+           OPEN OUTPUT CHECKPOINT-FILE
 
            READ PHONE-UPDATE-FILE
            PERFORM UNTIL PHONE-UPDATE-STATUS > '04'
-               MOVE PHONE-UPDATE-FILE-RECORD
-                   TO UPD-PHONE-UPDATE-FILE-RECORD
-               PERFORM PROCESS-REQUEST
+               ADD 1 TO WS-RECORDS-PROCESSED
+               IF WS-RECORDS-PROCESSED > WS-RESTART-POINT
+                   MOVE PHONE-UPDATE-FILE-RECORD
+                       TO UPD-PHONE-UPDATE-FILE-RECORD
+                   PERFORM PROCESS-REQUEST
+                   PERFORM CHECKPOINT-AND-COMMIT
+               END-IF
 
                READ PHONE-UPDATE-FILE
            END-PERFORM
 
+           EXEC SQL COMMIT END-EXEC
+           PERFORM MARK-RUN-COMPLETE
+
            CLOSE PHONE-UPDATE-FILE
            CLOSE PHONE-LOG-FILE
+           CLOSE PHONE-REJECT-FILE
+           CLOSE AUDIT-LOG-FILE
+           CLOSE CHECKPOINT-FILE
 
       *-----------------------------------------------------------------
       * Echo the employee table entries after the updates.
@@ -206,6 +389,8 @@
            DISPLAY 'ZTDB2PHN employees after updates:'
            PERFORM ECHO-EMPLOYEES
 
+           PERFORM WRITE-BATCH-SUMMARY
+
            GOBACK.
 
       ******************************************************************
@@ -228,21 +413,31 @@
 
            EVALUATE TRUE
                WHEN UPD-DELETE
+                   ADD 1 TO WS-TOTAL-DELETE
                    PERFORM DELETE-REQUEST
-                   
+
                WHEN UPD-UPDATE
+                   ADD 1 TO WS-TOTAL-UPDATE
                    PERFORM UPDATE-REQUEST
 
                WHEN UPD-CREATE
+                   ADD 1 TO WS-TOTAL-CREATE
                    PERFORM CREATE-REQUEST
 
                WHEN UPD-KEEP
+                   ADD 1 TO WS-TOTAL-KEEP
                    PERFORM KEEP-REQUEST
 
+               WHEN UPD-UNKEEP
+                   ADD 1 TO WS-TOTAL-UNKEEP
+                   PERFORM UNKEEP-REQUEST
+
                WHEN UPD-SEARCH
+                   ADD 1 TO WS-TOTAL-SEARCH
                    PERFORM SEARCH-REQUEST
-            
-               WHEN OTHER 
+
+               WHEN OTHER
+                   ADD 1 TO WS-TOTAL-UNRECOGNIZED
                    PERFORM UNRECOGNIZED-REQUEST
            END-EVALUATE
 
@@ -276,14 +471,23 @@
 
                DISPLAY 'ZTDB2PHN delete of [' UPD-KEY '] failed'
                PERFORM WRITE-LOG-RECORD
-           ELSE          
+           ELSE
                EXEC SQL
                    DELETE FROM EMPPHONE WHERE EMP_KEY = :UPD-KEY
                END-EXEC
-      
-               SET PHL-VALID-REQUEST TO TRUE
-               DISPLAY 'ZTDB2PHN deleted [' UPD-KEY ']'
-               PERFORM WRITE-LOG-RECORD
+
+               IF SQLCODE NOT = 0
+                   SET PHL-INVALID-REQUEST TO TRUE
+                   MOVE 'SQL error on delete' TO PHL-STATUS
+                   DISPLAY 'ZTDB2PHN delete of [' UPD-KEY
+                       '] failed, SQLCODE=' SQLCODE
+                   PERFORM WRITE-LOG-RECORD
+                   PERFORM WRITE-REJECT-RECORD
+               ELSE
+                   SET PHL-VALID-REQUEST TO TRUE
+                   DISPLAY 'ZTDB2PHN deleted [' UPD-KEY ']'
+                   PERFORM WRITE-LOG-RECORD
+               END-IF
            END-IF
 
            EXIT.
@@ -311,42 +515,111 @@
                DISPLAY 'ZTDB2PHN update of [' UPD-KEY '] failed'
                PERFORM WRITE-LOG-RECORD
            ELSE
-               IF UPD-LASTNAME NOT = SPACES
-                   MOVE UPD-LASTNAME(1:WS-LOG-FIELD-LENGTH)
-                       TO PHL-LASTNAME
-                   EXEC SQL 
-                       UPDATE EMPPHONE
-                           SET   EMP_LASTNAME = :UPD-LASTNAME
-                           WHERE EMP_KEY = :UPD-KEY 
-                   END-EXEC
-                   DISPLAY 'ZTDB2PHN updated [' UPD-KEY '] last name '
-                       UPD-LASTNAME
-               END-IF
-               IF UPD-FIRSTNAME NOT = SPACES
-                   MOVE UPD-FIRSTNAME(1:WS-LOG-FIELD-LENGTH)
-                       TO PHL-FIRSTNAME               
-                   EXEC SQL 
-                       UPDATE EMPPHONE
-                           SET   EMP_FIRSTNAME = :UPD-FIRSTNAME
-                           WHERE EMP_KEY = :UPD-KEY 
-                   END-EXEC
-                   DISPLAY 'ZTDB2PHN updated [' UPD-KEY '] first name '
-                       UPD-FIRSTNAME                   
-               END-IF
                IF UPD-PHONE NOT = SPACES
-                   MOVE UPD-PHONE TO PHL-PHONE               
-                   EXEC SQL 
-                       UPDATE EMPPHONE
-                           SET   EMP_PHONE = :UPD-PHONE
-                           WHERE EMP_KEY = :UPD-KEY 
-                   END-EXEC
-                   DISPLAY 'ZTDB2PHN updated [' UPD-KEY '] phone '
-                       UPD-PHONE                              
+                   PERFORM VALIDATE-PHONE
                END-IF
 
-               SET PHL-VALID-REQUEST TO TRUE
-               DISPLAY 'ZTDB2PHN updated [' UPD-KEY ']'
-               PERFORM WRITE-LOG-RECORD
+               IF UPD-PHONE NOT = SPACES AND NOT WS-PHONE-IS-VALID
+                   SET PHL-INVALID-REQUEST TO TRUE
+                   MOVE 'Invalid phone format' TO PHL-STATUS
+
+                   DISPLAY 'ZTDB2PHN update of [' UPD-KEY
+                       '] failed, bad phone ' UPD-PHONE
+                   PERFORM WRITE-LOG-RECORD
+                   PERFORM WRITE-REJECT-RECORD
+               ELSE
+                   MOVE 0 TO WS-SQLCODE-FAILED
+                   IF UPD-LASTNAME NOT = SPACES
+                       MOVE UPD-LASTNAME(1:WS-LOG-FIELD-LENGTH)
+                           TO PHL-LASTNAME
+                       EXEC SQL
+                           UPDATE EMPPHONE
+                               SET   EMP_LASTNAME = :UPD-LASTNAME
+                               WHERE EMP_KEY = :UPD-KEY
+                       END-EXEC
+                       IF SQLCODE NOT = 0
+                           MOVE 1 TO WS-SQLCODE-FAILED
+                       END-IF
+                       DISPLAY 'ZTDB2PHN updated [' UPD-KEY
+                           '] last name ' UPD-LASTNAME
+                   END-IF
+                   IF UPD-FIRSTNAME NOT = SPACES
+                       MOVE UPD-FIRSTNAME(1:WS-LOG-FIELD-LENGTH)
+                           TO PHL-FIRSTNAME
+                       EXEC SQL
+                           UPDATE EMPPHONE
+                               SET   EMP_FIRSTNAME = :UPD-FIRSTNAME
+                               WHERE EMP_KEY = :UPD-KEY
+                       END-EXEC
+                       IF SQLCODE NOT = 0
+                           MOVE 1 TO WS-SQLCODE-FAILED
+                       END-IF
+                       DISPLAY 'ZTDB2PHN updated [' UPD-KEY
+                           '] first name ' UPD-FIRSTNAME
+                   END-IF
+                   IF UPD-PHONE NOT = SPACES
+                       MOVE UPD-PHONE TO PHL-PHONE
+                       EXEC SQL
+                           UPDATE EMPPHONE
+                               SET   EMP_PHONE = :UPD-PHONE
+                               WHERE EMP_KEY = :UPD-KEY
+                       END-EXEC
+                       IF SQLCODE NOT = 0
+                           MOVE 1 TO WS-SQLCODE-FAILED
+                       END-IF
+                       DISPLAY 'ZTDB2PHN updated [' UPD-KEY '] phone '
+                           UPD-PHONE
+                   END-IF
+                   IF UPD-DEPT-CODE NOT = SPACES
+                       EXEC SQL
+                           UPDATE EMPPHONE
+                               SET   EMP_DEPT = :UPD-DEPT-CODE
+                               WHERE EMP_KEY = :UPD-KEY
+                       END-EXEC
+                       IF SQLCODE NOT = 0
+                           MOVE 1 TO WS-SQLCODE-FAILED
+                       END-IF
+                       DISPLAY 'ZTDB2PHN updated [' UPD-KEY
+                           '] dept ' UPD-DEPT-CODE
+                   END-IF
+                   IF UPD-EXTENSION NOT = SPACES
+                       EXEC SQL
+                           UPDATE EMPPHONE
+                               SET   EMP_EXT = :UPD-EXTENSION
+                               WHERE EMP_KEY = :UPD-KEY
+                       END-EXEC
+                       IF SQLCODE NOT = 0
+                           MOVE 1 TO WS-SQLCODE-FAILED
+                       END-IF
+                       DISPLAY 'ZTDB2PHN updated [' UPD-KEY
+                           '] extension ' UPD-EXTENSION
+                   END-IF
+                   IF UPD-EMAIL NOT = SPACES
+                       EXEC SQL
+                           UPDATE EMPPHONE
+                               SET   EMP_EMAIL = :UPD-EMAIL
+                               WHERE EMP_KEY = :UPD-KEY
+                       END-EXEC
+                       IF SQLCODE NOT = 0
+                           MOVE 1 TO WS-SQLCODE-FAILED
+                       END-IF
+                       DISPLAY 'ZTDB2PHN updated [' UPD-KEY
+                           '] email ' UPD-EMAIL
+                   END-IF
+
+                   IF WS-SQLCODE-FAILED = 1
+                       SET PHL-INVALID-REQUEST TO TRUE
+                       MOVE 'SQL error on update' TO PHL-STATUS
+                       DISPLAY 'ZTDB2PHN update of [' UPD-KEY
+                           '] had SQLCODE errors'
+                       PERFORM WRITE-LOG-RECORD
+                       PERFORM WRITE-REJECT-RECORD
+                   ELSE
+                       SET PHL-VALID-REQUEST TO TRUE
+                       DISPLAY 'ZTDB2PHN updated [' UPD-KEY ']'
+                       PERFORM WRITE-LOG-RECORD
+                   END-IF
+               END-IF
            END-IF
 
            EXIT.
@@ -384,26 +657,63 @@
                    DISPLAY 'ZTDB2PHN create of [' UPD-KEY '] failed'
                    PERFORM WRITE-LOG-RECORD
                ELSE
-                   EXEC SQL 
-                       INSERT INTO EMPPHONE( 
-                           EMP_KEY,
-                           EMP_KEEP,
-                           EMP_LASTNAME,
-                           EMP_FIRSTNAME,
-                           EMP_PHONE)
-                       VALUES(
-                           :UPD-KEY,
-                           ' ',
-                           :UPD-LASTNAME,
-                           :UPD-FIRSTNAME,
-                           :UPD-PHONE
-                       ) 
-                   END-EXEC
-       
-                   SET PHL-VALID-REQUEST TO TRUE
-
-                   DISPLAY 'ZTDB2PHN created [' UPD-KEY ']'
-                   PERFORM WRITE-LOG-RECORD
+                   PERFORM VALIDATE-PHONE
+                   IF NOT WS-PHONE-IS-VALID
+                       SET PHL-INVALID-REQUEST TO TRUE
+                       MOVE 'Invalid phone format' TO PHL-STATUS
+
+                       DISPLAY 'ZTDB2PHN create of [' UPD-KEY
+                           '] failed, bad phone ' UPD-PHONE
+                       PERFORM WRITE-LOG-RECORD
+                       PERFORM WRITE-REJECT-RECORD
+                   ELSE
+                       PERFORM CHECK-DUPLICATE-NAME
+                       IF WS-DUP-NAME-FOUND
+                           SET PHL-INVALID-REQUEST TO TRUE
+                           MOVE 'Duplicate name' TO PHL-STATUS
+
+                           DISPLAY 'ZTDB2PHN create of [' UPD-KEY
+                               '] failed, duplicate name'
+                           PERFORM WRITE-LOG-RECORD
+                           PERFORM WRITE-REJECT-RECORD
+                       ELSE
+                           EXEC SQL
+                               INSERT INTO EMPPHONE(
+                                   EMP_KEY,
+                                   EMP_KEEP,
+                                   EMP_LASTNAME,
+                                   EMP_FIRSTNAME,
+                                   EMP_PHONE,
+                                   EMP_DEPT,
+                                   EMP_EXT,
+                                   EMP_EMAIL)
+                               VALUES(
+                                   :UPD-KEY,
+                                   ' ',
+                                   :UPD-LASTNAME,
+                                   :UPD-FIRSTNAME,
+                                   :UPD-PHONE,
+                                   :UPD-DEPT-CODE,
+                                   :UPD-EXTENSION,
+                                   :UPD-EMAIL
+                               )
+                           END-EXEC
+
+                           IF SQLCODE NOT = 0
+                               SET PHL-INVALID-REQUEST TO TRUE
+                               MOVE 'SQL error on create' TO PHL-STATUS
+                               DISPLAY 'ZTDB2PHN create of [' UPD-KEY
+                                   '] failed, SQLCODE=' SQLCODE
+                               PERFORM WRITE-LOG-RECORD
+                               PERFORM WRITE-REJECT-RECORD
+                           ELSE
+                               SET PHL-VALID-REQUEST TO TRUE
+
+                               DISPLAY 'ZTDB2PHN created [' UPD-KEY ']'
+                               PERFORM WRITE-LOG-RECORD
+                           END-IF
+                       END-IF
+                   END-IF
                END-IF
            END-IF
 
@@ -436,15 +746,74 @@
                DISPLAY 'ZTDB2PHN keep of [' UPD-KEY '] failed'
                PERFORM WRITE-LOG-RECORD
            ELSE
-               EXEC SQL 
+               EXEC SQL
                     UPDATE EMPPHONE
                         SET   EMP_KEEP = 'K'
-                        WHERE EMP_KEY = :UPD-KEY 
+                        WHERE EMP_KEY = :UPD-KEY
                END-EXEC
-      
-               SET PHL-VALID-REQUEST TO TRUE
-               DISPLAY 'ZTDB2PHN keep [' UPD-KEY ']'
+
+               IF SQLCODE NOT = 0
+                   SET PHL-INVALID-REQUEST TO TRUE
+                   MOVE 'SQL error on keep' TO PHL-STATUS
+                   DISPLAY 'ZTDB2PHN keep of [' UPD-KEY
+                       '] failed, SQLCODE=' SQLCODE
+                   PERFORM WRITE-LOG-RECORD
+                   PERFORM WRITE-REJECT-RECORD
+               ELSE
+                   SET PHL-VALID-REQUEST TO TRUE
+                   DISPLAY 'ZTDB2PHN keep [' UPD-KEY ']'
+                   PERFORM WRITE-LOG-RECORD
+               END-IF
+           END-IF
+
+           EXIT.
+
+      ******************************************************************
+      * Release a previously-set immutable ("KEEP") flag, allowing the  *
+      * record to be deleted again.                                    *
+      *                                                                *
+      * Input:                                                         *
+      *   UPD-PHONE-LOG-FILE-RECORD                                    *
+      * Output:                                                        *
+      *   Updated EMPHONE table, log to PHLOG / PHONE-LOG-FILE         *
+      ******************************************************************
+       UNKEEP-REQUEST.
+
+           DISPLAY 'ZTDB2PHN un-keep request for [' UPD-KEY ']'
+
+      *-----------------------------------------------------------------
+      * Verify it exists and is currently KEEP before releasing it.
+      *-----------------------------------------------------------------
+           PERFORM RECORD-LOOKUP
+           IF EMP_KEY = SPACES OR EMP_KEEP NOT = 'K'
+               SET PHL-INVALID-REQUEST TO TRUE
+               IF EMP_KEY = SPACES
+                   MOVE 'Not found' TO PHL-STATUS
+               ELSE
+                   MOVE 'Not a keep record' TO PHL-STATUS
+               END-IF
+
+               DISPLAY 'ZTDB2PHN un-keep of [' UPD-KEY '] failed'
                PERFORM WRITE-LOG-RECORD
+           ELSE
+               EXEC SQL
+                    UPDATE EMPPHONE
+                        SET   EMP_KEEP = ' '
+                        WHERE EMP_KEY = :UPD-KEY
+               END-EXEC
+
+               IF SQLCODE NOT = 0
+                   SET PHL-INVALID-REQUEST TO TRUE
+                   MOVE 'SQL error on un-keep' TO PHL-STATUS
+                   DISPLAY 'ZTDB2PHN un-keep of [' UPD-KEY
+                       '] failed, SQLCODE=' SQLCODE
+                   PERFORM WRITE-LOG-RECORD
+                   PERFORM WRITE-REJECT-RECORD
+               ELSE
+                   SET PHL-VALID-REQUEST TO TRUE
+                   DISPLAY 'ZTDB2PHN un-keep [' UPD-KEY ']'
+                   PERFORM WRITE-LOG-RECORD
+               END-IF
            END-IF
 
            EXIT.
@@ -527,7 +896,9 @@
       *-----------------------------------------------------------------
            IF EMP_KEY NOT = SPACES
                DISPLAY 'ZTDB2PHN found [' UPD-KEY '] for ' EMP_LASTNAMEC
-               
+               DISPLAY 'ZTDB2PHN   dept=' EMP_DEPT ' ext=' EMP_EXT
+                   ' email=' EMP_EMAILC(1:EMP_EMAILL)
+
                MOVE EMP_KEY TO PHL-KEY
                MOVE EMP_LASTNAMEC(1:WS-LOG-FIELD-LENGTH)
                    TO PHL-LASTNAME
@@ -558,11 +929,242 @@
                MOVE 'Success' TO PHL-STATUS
            END-IF
            MOVE PHL-PHONE-LOG-RECORD TO PHONE-LOG-FILE-RECORD
-           
+
            WRITE PHONE-LOG-FILE-RECORD
-           DISPLAY 'ZTDB2PHN written to log:' 
+           DISPLAY 'ZTDB2PHN written to log:'
            DISPLAY 'ZTDB2PHN ' PHONE-LOG-FILE-RECORD
 
+           PERFORM WRITE-AUDIT-TRAIL-RECORD
+
+           EXIT.
+
+      ******************************************************************
+      * Append this request's disposition to AUDIT-LOG-FILE in the     *
+      * common AUD-TRAIL-RECORD layout (ZTAUDREC) shared with          *
+      * ZTPCICST's CUSTAUDT queue.                                     *
+      *                                                                 *
+      * Input:                                                         *
+      *   PHL-PHONE-LOG-RECORD                                         *
+      * Output:                                                        *
+      *   Record to PHAUDIT / AUDIT-LOG-FILE                           *
+      ******************************************************************
+       WRITE-AUDIT-TRAIL-RECORD.
+
+           MOVE SPACES TO AUD-TRAIL-RECORD
+           MOVE 'PHLOG' TO AUD-SYSTEM-ID
+
+           MOVE FUNCTION CURRENT-DATE TO WS-AUDIT-STAMP
+           STRING AUD-STAMP-YEAR AUD-STAMP-MONTH AUD-STAMP-DAY
+               DELIMITED BY SIZE INTO AUD-DATE
+           STRING AUD-STAMP-HOUR AUD-STAMP-MINUTE AUD-STAMP-SECOND '00'
+               DELIMITED BY SIZE INTO AUD-TIME
+
+           MOVE PHL-REQUEST-TYPE TO AUD-REQUEST-TYPE
+           MOVE PHL-KEY TO AUD-KEY
+           IF PHL-VALID-REQUEST
+               MOVE 'Y' TO AUD-STATUS
+           ELSE
+               MOVE 'N' TO AUD-STATUS
+           END-IF
+           MOVE PHL-STATUS TO AUD-MESSAGE(1:20)
+
+           WRITE AUDIT-LOG-FILE-RECORD FROM AUD-TRAIL-RECORD
+           IF AUDIT-LOG-STATUS NOT = '00'
+               DISPLAY 'ZTDB2PHN error writing audit log file: '
+                   AUDIT-LOG-STATUS
+           END-IF
+
+           EXIT.
+
+      ******************************************************************
+      * Write the original PHUPDATE request to PHONE-REJECT-FILE so    *
+      * it can be investigated or resubmitted, along with the reason   *
+      * found in PHL-STATUS.                                           *
+      *                                                                *
+      * Input:                                                         *
+      *   PHONE-UPDATE-FILE-RECORD, PHL-STATUS                         *
+      * Output:                                                        *
+      *   Record to PHREJECT / PHONE-REJECT-FILE                       *
+      ******************************************************************
+       WRITE-REJECT-RECORD.
+
+           ADD 1 TO WS-TOTAL-REJECTED
+
+           MOVE SPACES TO PHONE-REJECT-FILE-RECORD
+           MOVE PHONE-UPDATE-FILE-RECORD TO PRJ-ORIGINAL-RECORD
+           MOVE PHL-STATUS TO PRJ-REASON
+
+           WRITE PHONE-REJECT-FILE-RECORD
+           DISPLAY 'ZTDB2PHN rejected [' UPD-KEY '] reason=' PHL-STATUS
+
+           EXIT.
+
+      ******************************************************************
+      * Validate UPD-PHONE is exactly 10 numeric digits. Sets          *
+      * WS-PHONE-IS-VALID / WS-PHONE-NOT-VALID.                        *
+      *                                                                *
+      * Input:                                                         *
+      *   UPD-PHONE                                                    *
+      * Output:                                                        *
+      *   WS-PHONE-VALID-FLAG                                          *
+      ******************************************************************
+       VALIDATE-PHONE.
+
+           SET WS-PHONE-IS-VALID TO TRUE
+           MOVE UPD-PHONE TO WS-PHONE-DIGITS
+
+           IF WS-PHONE-DIGITS IS NOT NUMERIC
+               SET WS-PHONE-NOT-VALID TO TRUE
+           END-IF
+
+           EXIT.
+
+      ******************************************************************
+      * Check whether another employee already has the same last and   *
+      * first name. Used by CREATE-REQUEST to flag likely duplicate    *
+      * entries rather than silently adding a second record.           *
+      *                                                                *
+      * Input:                                                         *
+      *   UPD-LASTNAME, UPD-FIRSTNAME                                  *
+      * Output:                                                        *
+      *   WS-DUP-FLAG                                                  *
+      ******************************************************************
+       CHECK-DUPLICATE-NAME.
+
+           SET WS-DUP-NAME-NOT-FOUND TO TRUE
+           MOVE 0 TO WS-DUP-COUNT
+
+           EXEC SQL
+               SELECT COUNT(*) INTO :WS-DUP-COUNT
+                   FROM EMPPHONE
+                   WHERE EMP_LASTNAME = :UPD-LASTNAME
+                     AND EMP_FIRSTNAME = :UPD-FIRSTNAME
+           END-EXEC
+
+           IF WS-DUP-COUNT > 0
+               SET WS-DUP-NAME-FOUND TO TRUE
+           END-IF
+
+           EXIT.
+
+      ******************************************************************
+      * Display (and log) end-of-run counts by request type, including *
+      * how many requests were rejected due to SQLCODE or validation   *
+      * failures, so an operator can see the batch's shape at a glance.*
+      ******************************************************************
+       WRITE-BATCH-SUMMARY.
+
+           DISPLAY 'ZTDB2PHN ===== batch summary ====='
+           DISPLAY 'ZTDB2PHN deletes       : ' WS-TOTAL-DELETE
+           DISPLAY 'ZTDB2PHN updates       : ' WS-TOTAL-UPDATE
+           DISPLAY 'ZTDB2PHN creates       : ' WS-TOTAL-CREATE
+           DISPLAY 'ZTDB2PHN keeps         : ' WS-TOTAL-KEEP
+           DISPLAY 'ZTDB2PHN un-keeps      : ' WS-TOTAL-UNKEEP
+           DISPLAY 'ZTDB2PHN searches      : ' WS-TOTAL-SEARCH
+           DISPLAY 'ZTDB2PHN unrecognized  : ' WS-TOTAL-UNRECOGNIZED
+           DISPLAY 'ZTDB2PHN rejected      : ' WS-TOTAL-REJECTED
+           DISPLAY 'ZTDB2PHN ================================'
+
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE
+           MOVE SPACES TO PHS-BATCH-SUMMARY-RECORD
+           STRING CURR-YEAR CURR-MONTH CURR-DAY
+               DELIMITED BY SIZE INTO PHS-RUN-DATE
+           MOVE WS-TOTAL-DELETE       TO PHS-TOTAL-DELETE
+           MOVE WS-TOTAL-UPDATE       TO PHS-TOTAL-UPDATE
+           MOVE WS-TOTAL-CREATE       TO PHS-TOTAL-CREATE
+           MOVE WS-TOTAL-KEEP         TO PHS-TOTAL-KEEP
+           MOVE WS-TOTAL-UNKEEP       TO PHS-TOTAL-UNKEEP
+           MOVE WS-TOTAL-SEARCH       TO PHS-TOTAL-SEARCH
+           MOVE WS-TOTAL-UNRECOGNIZED TO PHS-TOTAL-UNRECOGNIZED
+           MOVE WS-TOTAL-REJECTED     TO PHS-TOTAL-REJECTED
+
+           OPEN OUTPUT BATCH-SUMMARY-FILE
+           WRITE BATCH-SUMMARY-FILE-RECORD FROM PHS-BATCH-SUMMARY-RECORD
+           CLOSE BATCH-SUMMARY-FILE
+
+           EXIT.
+
+      ******************************************************************
+      * Read CHECKPOINT-FILE (if it exists) to find the restart point  *
+      * left by a prior run, so the main request loop can skip         *
+      * requests already committed to EMPPHONE. CHECKPOINT-FILE is a   *
+      * plain sequential file, so the last record written is the last  *
+      * one read here.                                                  *
+      *                                                                 *
+      * Output: WS-RESTART-POINT                                        *
+      ******************************************************************
+       LOAD-RESTART-POINT.
+
+           MOVE 0 TO WS-RESTART-POINT
+
+           OPEN INPUT CHECKPOINT-FILE
+           IF NOT CHECKPOINT-IO-SUCCESS
+               DISPLAY 'ZTDB2PHN error opening checkpoint file: '
+                   CHECKPOINT-FS
+           ELSE
+               SET CHECKPOINT-HAS-MORE TO TRUE
+               PERFORM UNTIL CHECKPOINT-DONE
+                   READ CHECKPOINT-FILE
+                       AT END
+                           SET CHECKPOINT-DONE TO TRUE
+                       NOT AT END
+                           MOVE CHK-RECORDS-PROCESSED
+                               TO WS-RESTART-POINT
+                   END-READ
+               END-PERFORM
+
+               CLOSE CHECKPOINT-FILE
+           END-IF
+
+           IF WS-RESTART-COMPLETE
+               MOVE 0 TO WS-RESTART-POINT
+           ELSE
+               IF WS-RESTART-POINT NOT = 0
+                   DISPLAY '==> ZTDB2PHN restart: skipping first '
+                       WS-RESTART-POINT ' request(s)'
+               END-IF
+           END-IF
+
+           EXIT.
+
+      ******************************************************************
+      * Periodically commit the unit of work and record how many       *
+      * PHONE-UPDATE-FILE requests have been committed so far, so a     *
+      * rerun after an abend can skip them via LOAD-RESTART-POINT.      *
+      *                                                                 *
+      * Input:  WS-RECORDS-PROCESSED                                    *
+      * Output: CHECKPOINT-FILE                                        *
+      ******************************************************************
+       CHECKPOINT-AND-COMMIT.
+
+           ADD 1 TO WS-CHECKPOINT-COUNT
+           IF WS-CHECKPOINT-COUNT >= CFG-COMMIT-INTERVAL
+               EXEC SQL COMMIT END-EXEC
+               MOVE WS-RECORDS-PROCESSED TO CHK-RECORDS-PROCESSED
+               WRITE CHECKPOINT-RECORD
+               IF NOT CHECKPOINT-IO-SUCCESS
+                   DISPLAY 'ZTDB2PHN error writing checkpoint file: '
+                       CHECKPOINT-FS
+               END-IF
+               MOVE 0 TO WS-CHECKPOINT-COUNT
+           END-IF
+
+           EXIT.
+
+      ******************************************************************
+      * PHONE-UPDATE-FILE was read through to the end without abending, *
+      * so mark the checkpoint file complete: a subsequent run should   *
+      * start from the beginning rather than skip everything.           *
+      ******************************************************************
+       MARK-RUN-COMPLETE.
+
+           MOVE WS-RUN-COMPLETE-MARKER TO CHK-RECORDS-PROCESSED
+           WRITE CHECKPOINT-RECORD
+           IF NOT CHECKPOINT-IO-SUCCESS
+               DISPLAY 'ZTDB2PHN error writing checkpoint file: '
+                   CHECKPOINT-FS
+           END-IF
+
            EXIT.
 
       ******************************************************************
@@ -585,6 +1187,8 @@
                    DISPLAY 'first name=' 
                        EMP_FIRSTNAMEC(1:EMP_FIRSTNAMEL)
                    DISPLAY 'phone=' EMP_PHONE
+                   DISPLAY 'dept=' EMP_DEPT ' ext=' EMP_EXT
+                   DISPLAY 'email=' EMP_EMAILC(1:EMP_EMAILL)
                    DISPLAY '---'
                END-IF
            END-PERFORM
@@ -616,7 +1220,7 @@
                FOR ALL 'DB2=DEMO-RESET'
         
            IF WS-DEMO-RESET = 0
-               COMPUTE RETURN-CODE = 0
+               MOVE RC-SUCCESS TO RETURN-CODE
                EXIT PARAGRAPH
            END-IF
 
@@ -632,36 +1236,46 @@
       *-----------------------------------------------------------------
       * ...and add demonstration entries.
       *-----------------------------------------------------------------
-           EXEC SQL 
+           EXEC SQL
                INSERT INTO EMPPHONE
-                 (EMP_KEY,EMP_KEEP,EMP_LASTNAME,EMP_FIRSTNAME,EMP_PHONE)
-               VALUES('000001',' ','Adams','John','9195551735')
+                 (EMP_KEY,EMP_KEEP,EMP_LASTNAME,EMP_FIRSTNAME,EMP_PHONE,
+                  EMP_DEPT,EMP_EXT,EMP_EMAIL)
+               VALUES('000001',' ','Adams','John','9195551735',
+                      'ACCT','1001','john.adams@example.com')
            END-EXEC
-           EXEC SQL 
+           EXEC SQL
                INSERT INTO EMPPHONE
-                 (EMP_KEY,EMP_KEEP,EMP_LASTNAME,EMP_FIRSTNAME,EMP_PHONE)
-                 VALUES('000002',' ','Franklin','Ben','9195551705')
-           END-EXEC 
-           EXEC SQL 
+                 (EMP_KEY,EMP_KEEP,EMP_LASTNAME,EMP_FIRSTNAME,EMP_PHONE,
+                  EMP_DEPT,EMP_EXT,EMP_EMAIL)
+                 VALUES('000002',' ','Franklin','Ben','9195551705',
+                        'ACCT','1002','ben.franklin@example.com')
+           END-EXEC
+           EXEC SQL
                INSERT INTO EMPPHONE
-                 (EMP_KEY,EMP_KEEP,EMP_LASTNAME,EMP_FIRSTNAME,EMP_PHONE)
-                 VALUES('000003',' ','Madison','James','9195551717')
+                 (EMP_KEY,EMP_KEEP,EMP_LASTNAME,EMP_FIRSTNAME,EMP_PHONE,
+                  EMP_DEPT,EMP_EXT,EMP_EMAIL)
+                 VALUES('000003',' ','Madison','James','9195551717',
+                        'LGAL','1003','james.madison@example.com')
            END-EXEC
-           EXEC SQL 
+           EXEC SQL
                INSERT INTO EMPPHONE
-                 (EMP_KEY,EMP_KEEP,EMP_LASTNAME,EMP_FIRSTNAME,EMP_PHONE)
-                 VALUES('000004',' ','Jefferson','Thomas','9195551709')
+                 (EMP_KEY,EMP_KEEP,EMP_LASTNAME,EMP_FIRSTNAME,EMP_PHONE,
+                  EMP_DEPT,EMP_EXT,EMP_EMAIL)
+                 VALUES('000004',' ','Jefferson','Thomas','9195551709',
+                        'LGAL','1004','thomas.jefferson@example.com')
            END-EXEC
-           EXEC SQL 
+           EXEC SQL
                INSERT INTO EMPPHONE
-                 (EMP_KEY,EMP_KEEP,EMP_LASTNAME,EMP_FIRSTNAME,EMP_PHONE)
-                 VALUES('000005','K','Washington','George','9195551732')
+                 (EMP_KEY,EMP_KEEP,EMP_LASTNAME,EMP_FIRSTNAME,EMP_PHONE,
+                  EMP_DEPT,EMP_EXT,EMP_EMAIL)
+                 VALUES('000005','K','Washington','George','9195551732',
+                        'EXEC','1005','george.washington@example.com')
            END-EXEC
 
       *-----------------------------------------------------------------
       * Signal that the EMPPHONE table has been reset for demos.
       *-----------------------------------------------------------------
-           COMPUTE RETURN-CODE = 4
+           MOVE RC-WARNING TO RETURN-CODE
 
            EXIT.
            
\ No newline at end of file
