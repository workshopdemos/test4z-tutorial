@@ -0,0 +1,345 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ZTPRECN.
+
+      ******************************************************************
+      * Broadcom Test4z System Under Test (SUT) example.               *
+      * Copyright (c) 2024 Broadcom. All Rights Reserved.              *
+      *                                                                *
+      * ZTPCICST maintains the online CUSTFILE VSAM KSDS and ZTDB2PHN  *
+      * maintains the EMPPHONE DB2 table; both are employee/customer   *
+      * directories keyed by the same 6-character key, kept up to      *
+      * date by separate request streams. This batch job reconciles    *
+      * the two: it reads both in key order and reports              *
+      *                                                                *
+      *  - keys present in CUSTFILE but missing from EMPPHONE          *
+      *  - keys present in EMPPHONE but missing from CUSTFILE          *
+      *  - keys present in both but with a mismatched last name,       *
+      *    first name, or phone number                                 *
+      *  - a final summary line with the match/mismatch/missing counts *
+      *                                                                *
+      * NB: CUSTFILE's FILE-RECORD layout mirrors ZTPCICST's; EMPPHONE *
+      *     mirrors ZTDB2PHN's WS-EMPPHONE and DECLARE TABLE.          *
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTFILE ASSIGN TO CUSTFILE
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS FILE-KEY
+           FILE STATUS IS CUSTFILE-FS.
+
+           SELECT RECON-REPORT ASSIGN TO RECONRPT
+           FILE STATUS IS RECON-REPORT-FS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD  CUSTFILE RECORD CONTAINS 105 CHARACTERS
+           DATA RECORD IS FILE-RECORD.
+       01  FILE-RECORD.
+           03  FILE-KEY         PIC X(6).
+           03  FILE-KEEP        PIC X(1).
+               88  KEEP-YES     VALUE 'K'.
+           03  FILE-LASTNAME    PIC X(40).
+           03  FILE-FIRSTNAME   PIC X(40).
+           03  FILE-PHONE       PIC X(10).
+           03  FILE-VERSION     PIC 9(8).
+
+       FD  RECON-REPORT RECORD CONTAINS 100 CHARACTERS
+           RECORDING MODE IS F
+           DATA RECORD IS RECON-REPORT-RECORD.
+       01  RECON-REPORT-RECORD PIC X(100).
+
+       WORKING-STORAGE SECTION.
+
+           COPY ZTRCCODE.
+
+       01  CUSTFILE-FS         PIC X(2).
+       01  RECON-REPORT-FS     PIC X(2).
+
+      ******************************************************************
+      * Employee phone record, mirroring ZTDB2PHN's WS-EMPPHONE.       *
+      *                                                                *
+      * NB: The field names must match the table column names.         *
+      ******************************************************************
+       01  WS-EMPPHONE.
+           03  EMP_KEY            PIC X(6).
+           03  EMP_KEEP           PIC X(1).
+           03  EMP_LASTNAME.
+               49 EMP_LASTNAMEL   PIC S9(4) COMP.
+               49 EMP_LASTNAMEC   PIC X(40) VALUE SPACES.
+           03  EMP_FIRSTNAME.
+               49 EMP_FIRSTNAMEL  PIC S9(4) COMP.
+               49 EMP_FIRSTNAMEC  PIC X(40) VALUE SPACES.
+           03  EMP_PHONE          PIC X(10).
+           03  EMP_DEPT           PIC X(4).
+           03  EMP_EXT            PIC X(5).
+           03  EMP_EMAIL.
+               49 EMP_EMAILL      PIC S9(4) COMP.
+               49 EMP_EMAILC      PIC X(50) VALUE SPACES.
+
+      *-----------------------------------------------------------------
+      * SQL INCLUDE FOR SQLCA
+      *-----------------------------------------------------------------
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+
+      *-----------------------------------------------------------------
+      * SQL DECLARATION FOR VIEW EMPPHONE
+      *-----------------------------------------------------------------
+           EXEC SQL DECLARE EMPPHONE TABLE
+               (EMP_KEY      CHAR(06)    NOT NULL,
+               EMP_KEEP      CHAR(01)    NOT NULL,
+               EMP_LASTNAME  VARCHAR(40) NOT NULL,
+               EMP_FIRSTNAME VARCHAR(40) NOT NULL,
+               EMP_PHONE     CHAR(10)    NOT NULL,
+               EMP_DEPT      CHAR(04)    NOT NULL,
+               EMP_EXT       CHAR(05)    NOT NULL,
+               EMP_EMAIL     VARCHAR(50) NOT NULL)
+           END-EXEC.
+
+      *-----------------------------------------------------------------
+      * CURSOR LISTS ALL EMPLOYEES IN KEY ORDER, TO MERGE AGAINST
+      * CUSTFILE (WHICH IS ALREADY IN KEY ORDER, BEING KEYED SEQUENTIAL
+      * ON THE SAME FIELD).
+      *-----------------------------------------------------------------
+           EXEC SQL DECLARE EMPREC CURSOR FOR
+               SELECT * FROM EMPPHONE ORDER BY EMP_KEY ASC
+           END-EXEC.
+
+       77  WS-CUST-EOF-FLAG     PIC 9 VALUE 0.
+           88 WS-CUST-EOF       VALUE 1.
+       77  WS-EMP-EOF-FLAG      PIC 9 VALUE 0.
+           88 WS-EMP-EOF        VALUE 1.
+
+      *-----------------------------------------------------------------
+      * Reconciliation totals, displayed and logged at the end of run.
+      *-----------------------------------------------------------------
+       01  WS-RECON-TOTALS.
+           05 WS-TOTAL-MATCHED         PIC 9(6) VALUE 0.
+           05 WS-TOTAL-MISMATCHED      PIC 9(6) VALUE 0.
+           05 WS-TOTAL-MISSING-EMP     PIC 9(6) VALUE 0.
+           05 WS-TOTAL-MISSING-CUST    PIC 9(6) VALUE 0.
+
+       01  RECON-LINE.
+           05 RCN-KEY               PIC X(6).
+           05 FILLER                PIC X VALUE SPACE.
+           05 RCN-DISPOSITION       PIC X(20).
+           05 FILLER                PIC X VALUE SPACE.
+           05 RCN-DETAIL            PIC X(72).
+
+       PROCEDURE DIVISION.
+
+           OPEN INPUT CUSTFILE
+           IF CUSTFILE-FS NOT = '00'
+               DISPLAY 'ZTPRECN error opening CUSTFILE: ' CUSTFILE-FS
+               GOBACK
+           END-IF
+
+           EXEC SQL OPEN EMPREC END-EXEC
+           IF SQLCODE NOT = 0
+               DISPLAY 'ZTPRECN error opening EMPREC cursor: ' SQLCODE
+               CLOSE CUSTFILE
+               GOBACK
+           END-IF
+
+           OPEN OUTPUT RECON-REPORT
+           IF RECON-REPORT-FS NOT = '00'
+               DISPLAY 'ZTPRECN error opening RECON-REPORT: '
+                   RECON-REPORT-FS
+               CLOSE CUSTFILE
+               EXEC SQL CLOSE EMPREC END-EXEC
+               GOBACK
+           END-IF
+
+           PERFORM READ-NEXT-CUSTFILE
+           PERFORM READ-NEXT-EMPPHONE
+
+           PERFORM UNTIL WS-CUST-EOF AND WS-EMP-EOF
+               EVALUATE TRUE
+                   WHEN WS-CUST-EOF
+                       PERFORM REPORT-MISSING-IN-CUSTFILE
+                       PERFORM READ-NEXT-EMPPHONE
+                   WHEN WS-EMP-EOF
+                       PERFORM REPORT-MISSING-IN-EMPPHONE
+                       PERFORM READ-NEXT-CUSTFILE
+                   WHEN FILE-KEY < EMP_KEY
+                       PERFORM REPORT-MISSING-IN-EMPPHONE
+                       PERFORM READ-NEXT-CUSTFILE
+                   WHEN FILE-KEY > EMP_KEY
+                       PERFORM REPORT-MISSING-IN-CUSTFILE
+                       PERFORM READ-NEXT-EMPPHONE
+                   WHEN OTHER
+                       PERFORM COMPARE-RECORDS
+                       PERFORM READ-NEXT-CUSTFILE
+                       PERFORM READ-NEXT-EMPPHONE
+               END-EVALUATE
+           END-PERFORM
+
+           PERFORM WRITE-RECON-SUMMARY
+
+           CLOSE CUSTFILE
+           CLOSE RECON-REPORT
+           EXEC SQL CLOSE EMPREC END-EXEC
+
+           GOBACK.
+
+      ******************************************************************
+      * Read the next CUSTFILE record in key order, skipping the       *
+      * synthetic '000000' control/next-key record - ZTPCICST's own    *
+      * RECORD-COUNT-REQUEST excludes this same key as a control       *
+      * record, not a real customer, and it has no EMPPHONE            *
+      * counterpart to reconcile against.                              *
+      *                                                                 *
+      * Output: FILE-RECORD, WS-CUST-EOF-FLAG                          *
+      ******************************************************************
+       READ-NEXT-CUSTFILE.
+
+           PERFORM READ-NEXT-CUSTFILE-RAW
+           PERFORM UNTIL WS-CUST-EOF OR FILE-KEY NOT = '000000'
+               PERFORM READ-NEXT-CUSTFILE-RAW
+           END-PERFORM
+
+           EXIT.
+
+      ******************************************************************
+      * Physical CUSTFILE read, one record, no control-key filtering.  *
+      ******************************************************************
+       READ-NEXT-CUSTFILE-RAW.
+
+           READ CUSTFILE NEXT RECORD
+           IF CUSTFILE-FS = '10'
+               SET WS-CUST-EOF TO TRUE
+               MOVE HIGH-VALUES TO FILE-KEY
+           ELSE
+               IF CUSTFILE-FS NOT = '00'
+                   DISPLAY 'ZTPRECN error reading CUSTFILE: '
+                       CUSTFILE-FS
+                   SET WS-CUST-EOF TO TRUE
+                   MOVE HIGH-VALUES TO FILE-KEY
+               END-IF
+           END-IF
+
+           EXIT.
+
+      ******************************************************************
+      * Read the next EMPPHONE row in key order via EMPREC.            *
+      *                                                                 *
+      * Output: WS-EMPPHONE, WS-EMP-EOF-FLAG                            *
+      ******************************************************************
+       READ-NEXT-EMPPHONE.
+
+           EXEC SQL FETCH EMPREC
+               INTO :EMP_KEY, :EMP_KEEP, :EMP_LASTNAME,
+                    :EMP_FIRSTNAME, :EMP_PHONE, :EMP_DEPT,
+                    :EMP_EXT, :EMP_EMAIL
+           END-EXEC
+
+           IF SQLCODE = 100
+               SET WS-EMP-EOF TO TRUE
+               MOVE HIGH-VALUES TO EMP_KEY
+           ELSE
+               IF SQLCODE NOT = 0
+                   DISPLAY 'ZTPRECN error fetching EMPREC: ' SQLCODE
+                   SET WS-EMP-EOF TO TRUE
+                   MOVE HIGH-VALUES TO EMP_KEY
+               END-IF
+           END-IF
+
+           EXIT.
+
+      ******************************************************************
+      * CUSTFILE has a key that EMPPHONE does not.                     *
+      ******************************************************************
+       REPORT-MISSING-IN-EMPPHONE.
+
+           ADD 1 TO WS-TOTAL-MISSING-EMP
+           MOVE SPACES TO RECON-LINE
+           MOVE FILE-KEY TO RCN-KEY
+           MOVE 'MISSING IN EMPPHONE' TO RCN-DISPOSITION
+           STRING 'NAME=' FILE-LASTNAME(1:20) ', ' FILE-FIRSTNAME(1:20)
+               DELIMITED BY SIZE INTO RCN-DETAIL
+           PERFORM WRITE-RECON-LINE
+
+           EXIT.
+
+      ******************************************************************
+      * EMPPHONE has a key that CUSTFILE does not.                     *
+      ******************************************************************
+       REPORT-MISSING-IN-CUSTFILE.
+
+           ADD 1 TO WS-TOTAL-MISSING-CUST
+           MOVE SPACES TO RECON-LINE
+           MOVE EMP_KEY TO RCN-KEY
+           MOVE 'MISSING IN CUSTFILE' TO RCN-DISPOSITION
+           STRING 'NAME=' EMP_LASTNAMEC(1:20) ', ' EMP_FIRSTNAMEC(1:20)
+               DELIMITED BY SIZE INTO RCN-DETAIL
+           PERFORM WRITE-RECON-LINE
+
+           EXIT.
+
+      ******************************************************************
+      * Same key in both files; compare name and phone.                *
+      ******************************************************************
+       COMPARE-RECORDS.
+
+           IF FILE-LASTNAME(1:40) = EMP_LASTNAMEC(1:40)
+                   AND FILE-FIRSTNAME(1:40) = EMP_FIRSTNAMEC(1:40)
+                   AND FILE-PHONE = EMP_PHONE
+               ADD 1 TO WS-TOTAL-MATCHED
+           ELSE
+               ADD 1 TO WS-TOTAL-MISMATCHED
+               MOVE SPACES TO RECON-LINE
+               MOVE FILE-KEY TO RCN-KEY
+               MOVE 'MISMATCH' TO RCN-DISPOSITION
+               STRING 'CUST=' FILE-LASTNAME(1:15) '/' FILE-PHONE
+                   ' EMP=' EMP_LASTNAMEC(1:15) '/' EMP_PHONE
+                   DELIMITED BY SIZE INTO RCN-DETAIL
+               PERFORM WRITE-RECON-LINE
+           END-IF
+
+           EXIT.
+
+      ******************************************************************
+      * Write one detail line to RECON-REPORT and echo it to SYSOUT.   *
+      ******************************************************************
+       WRITE-RECON-LINE.
+
+           MOVE SPACES TO RECON-REPORT-RECORD
+           MOVE RECON-LINE TO RECON-REPORT-RECORD
+           WRITE RECON-REPORT-RECORD
+           IF RECON-REPORT-FS NOT = '00'
+               DISPLAY 'ZTPRECN error writing RECON-REPORT: '
+                   RECON-REPORT-FS
+               MOVE RC-SERIOUS-ERROR TO RETURN-CODE
+           ELSE
+               DISPLAY 'ZTPRECN ' RECON-REPORT-RECORD
+           END-IF
+
+           EXIT.
+
+      ******************************************************************
+      * Write the end-of-run reconciliation summary.                   *
+      ******************************************************************
+       WRITE-RECON-SUMMARY.
+
+           DISPLAY 'ZTPRECN ===== reconciliation summary ====='
+           DISPLAY 'ZTPRECN matched          : ' WS-TOTAL-MATCHED
+           DISPLAY 'ZTPRECN mismatched       : ' WS-TOTAL-MISMATCHED
+           DISPLAY 'ZTPRECN missing in EMPPHONE: '
+               WS-TOTAL-MISSING-EMP
+           DISPLAY 'ZTPRECN missing in CUSTFILE: '
+               WS-TOTAL-MISSING-CUST
+           DISPLAY 'ZTPRECN ===================================='
+
+           MOVE SPACES TO RECON-LINE
+           MOVE 'SUMMARY' TO RCN-DISPOSITION
+           STRING 'MATCHED=' WS-TOTAL-MATCHED
+               ' MISMATCHED=' WS-TOTAL-MISMATCHED
+               ' MISSING-EMP=' WS-TOTAL-MISSING-EMP
+               ' MISSING-CUST=' WS-TOTAL-MISSING-CUST
+               DELIMITED BY SIZE INTO RCN-DETAIL
+           PERFORM WRITE-RECON-LINE
+
+           EXIT.
