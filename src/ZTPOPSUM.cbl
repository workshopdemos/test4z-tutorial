@@ -0,0 +1,310 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ZTPOPSUM.
+
+      ******************************************************************
+      * Broadcom Test4z System Under Test (SUT) example.               *
+      * Copyright (c) 2024 Broadcom. All Rights Reserved.              *
+      *                                                                *
+      * ZTPOPSUM pulls the key counts from a night's batch stream -    *
+      * ZTPTRNDY's STATS-REPORT, ZTDB2PHN's BATCH-SUMMARY-FILE, and    *
+      * ZTPDOGOS's ADOPTS-REPORT breed totals - into one consolidated  *
+      * end-of-day operations summary, so an operator doesn't have to  *
+      * piece the picture together from three different reports every *
+      * morning.                                                       *
+      *                                                                *
+      * Each input is OPTIONAL: if a given job didn't run that day (or *
+      * its output isn't available), this program reports zeros for   *
+      * that section instead of failing the whole summary.             *
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL STATS-REPORT ASSIGN TO STREPORT
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS STATS-REPORT-FS.
+
+           SELECT OPTIONAL BATCH-SUMMARY-FILE ASSIGN TO PHSUMRY
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS BATCH-SUMMARY-FS.
+
+           SELECT OPTIONAL ADOPTS-REPORT ASSIGN TO OUTREP
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS ADOPTS-REPORT-FS.
+
+           SELECT OPS-SUMMARY-FILE ASSIGN TO OPSSUM
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS OPS-SUMMARY-FS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  STATS-REPORT RECORD CONTAINS 80 CHARACTERS
+           RECORDING MODE IS F
+           DATA RECORD IS STATS-REPORT-RECORD.
+       01  STATS-REPORT-RECORD PIC X(80).
+
+       FD  BATCH-SUMMARY-FILE RECORD CONTAINS 80 CHARACTERS
+           RECORDING MODE IS F
+           DATA RECORD IS BATCH-SUMMARY-FILE-RECORD.
+       01  BATCH-SUMMARY-FILE-RECORD PIC X(80).
+
+       FD  ADOPTS-REPORT RECORD CONTAINS 80 CHARACTERS
+           RECORDING MODE IS F
+           DATA RECORD IS ADOPTED-REPORT-REC.
+       01  ADOPTED-REPORT-REC PIC X(80).
+
+       FD  OPS-SUMMARY-FILE RECORD CONTAINS 80 CHARACTERS
+           RECORDING MODE IS F
+           DATA RECORD IS OPS-SUMMARY-RECORD.
+       01  OPS-SUMMARY-RECORD PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+           COPY ZTRCCODE.
+
+       01  STATS-REPORT-FS         PIC 9(2).
+           88 STATS-REPORT-IO-SUCCESS  VALUE 0.
+       01  BATCH-SUMMARY-FS        PIC 9(2).
+           88 BATCH-SUMMARY-IO-SUCCESS VALUE 0.
+       01  ADOPTS-REPORT-FS        PIC 9(2).
+           88 ADOPTS-REPORT-IO-SUCCESS VALUE 0.
+       01  OPS-SUMMARY-FS          PIC 9(2).
+           88 OPS-SUMMARY-IO-SUCCESS   VALUE 0.
+
+       01  WS-RECORD-COUNT         PIC 9(4) VALUE 0.
+
+      *-----------------------------------------------------------------
+      * TRENDY's STATS-REPORT is two header lines followed by one data
+      * line in the RPL-STATS-REPORT-OUTPUT layout (ZTPTRRPT).
+      *-----------------------------------------------------------------
+       COPY ZTPTRRPT.
+
+       01  WS-TRENDY-FOUND          PIC X(1) VALUE 'N'.
+           88 WS-TRENDY-DATA-FOUND      VALUE 'Y'.
+
+      *-----------------------------------------------------------------
+      * ZTDB2PHN's BATCH-SUMMARY-FILE is one PHS-BATCH-SUMMARY-RECORD.
+      *-----------------------------------------------------------------
+       COPY ZTDB2PHS.
+
+       01  WS-PHONE-FOUND           PIC X(1) VALUE 'N'.
+           88 WS-PHONE-DATA-FOUND       VALUE 'Y'.
+
+      *-----------------------------------------------------------------
+      * ZTPDOGOS's ADOPTS-REPORT carries one line per breed (tagged
+      * 'BREED ') and one per shelter location (tagged 'LOCATION '),
+      * in the fixed layout ZTPDOGOS builds from ADOPTED-RESULT. Only
+      * the breed lines are totaled here; the amount falls at the same
+      * offset for every breed line regardless of which breed it is.
+      *-----------------------------------------------------------------
+       01  WS-ADOPTION-LINE.
+           05 WS-ADOPTION-TAG       PIC X(6).
+           05 FILLER                PIC X(43).
+           05 WS-ADOPTION-AMOUNT    PIC 9(3).
+           05 FILLER                PIC X(28).
+       01  WS-TOTAL-ADOPTIONS       PIC 9(6) VALUE 0.
+
+      *-----------------------------------------------------------------
+      * Consolidated report line layout, one 05-group per metric row.
+      *-----------------------------------------------------------------
+       01  OPS-TITLE-LINE.
+           05 FILLER                PIC X(35)
+              VALUE '==> DAILY OPERATIONS SUMMARY FOR '.
+           05 OPS-TITLE-DATE        PIC X(10).
+           05 FILLER                PIC X(35) VALUE SPACES.
+
+       01  OPS-TRENDY-LINE.
+           05 FILLER                PIC X(24)
+              VALUE 'TRENDY   valid-execs='.
+           05 OPS-VALID-EXECS       PIC Z(9)9.
+           05 FILLER                PIC X(15) VALUE '  health-adds='.
+           05 OPS-HEALTH-ADDS       PIC Z(9)9.
+           05 FILLER                PIC X(17) VALUE SPACES.
+
+       01  OPS-PHONE-LINE.
+           05 FILLER                PIC X(24)
+              VALUE 'PHONEDIR updates='.
+           05 OPS-PHONE-UPDATES     PIC Z(5)9.
+           05 FILLER                PIC X(11) VALUE '  creates='.
+           05 OPS-PHONE-CREATES     PIC Z(5)9.
+           05 FILLER                PIC X(11) VALUE '  rejects='.
+           05 OPS-PHONE-REJECTS     PIC Z(5)9.
+           05 FILLER                PIC X(17) VALUE SPACES.
+
+       01  OPS-ADOPTION-LINE.
+           05 FILLER                PIC X(24)
+              VALUE 'ADOPTIONS total='.
+           05 OPS-TOTAL-ADOPTIONS   PIC Z(5)9.
+           05 FILLER                PIC X(50) VALUE SPACES.
+
+       01  WS-CURRENT-DATE.
+           05 CURR-YEAR             PIC 9(4).
+           05 CURR-MONTH            PIC 9(2).
+           05 CURR-DAY              PIC 9(2).
+           05 FILLER                PIC X(13).
+       01  WS-TITLE-DATE.
+           05 WS-TITLE-YEAR         PIC 9(4).
+           05 FILLER                PIC X VALUE '-'.
+           05 WS-TITLE-MONTH        PIC 9(2).
+           05 FILLER                PIC X VALUE '-'.
+           05 WS-TITLE-DAY          PIC 9(2).
+
+       PROCEDURE DIVISION.
+
+           PERFORM INITIALIZE-SUMMARY
+           PERFORM READ-TRENDY-STATS
+           PERFORM READ-PHONE-SUMMARY
+           PERFORM READ-ADOPTION-TOTALS
+           PERFORM WRITE-OPS-SUMMARY
+
+           GOBACK.
+
+      ******************************************************************
+      * Open the output file and stamp today's date on the title line. *
+      ******************************************************************
+       INITIALIZE-SUMMARY.
+
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE
+           MOVE CURR-YEAR  TO WS-TITLE-YEAR
+           MOVE CURR-MONTH TO WS-TITLE-MONTH
+           MOVE CURR-DAY   TO WS-TITLE-DAY
+
+           OPEN OUTPUT OPS-SUMMARY-FILE
+           IF NOT OPS-SUMMARY-IO-SUCCESS
+               DISPLAY 'ZTPOPSUM - CANNOT OPEN OPS-SUMMARY-FILE: '
+                   OPS-SUMMARY-FS
+               MOVE RC-SEVERE-ERROR TO RETURN-CODE
+               GOBACK
+           END-IF
+
+           EXIT.
+
+      ******************************************************************
+      * Read TRENDY's STATS-REPORT (if present) and pick the third
+      * record - the data line - out of its two-header-plus-one-data
+      * layout.
+      ******************************************************************
+       READ-TRENDY-STATS.
+
+           MOVE SPACES TO RPL-STATS-REPORT-OUTPUT
+           MOVE 0 TO WS-RECORD-COUNT
+
+           OPEN INPUT STATS-REPORT
+           IF STATS-REPORT-IO-SUCCESS
+               READ STATS-REPORT
+               PERFORM UNTIL STATS-REPORT-FS = 10
+                   ADD 1 TO WS-RECORD-COUNT
+                   IF WS-RECORD-COUNT = 3
+                       MOVE STATS-REPORT-RECORD
+                           TO RPL-STATS-REPORT-OUTPUT
+                       SET WS-TRENDY-DATA-FOUND TO TRUE
+                   END-IF
+                   READ STATS-REPORT
+               END-PERFORM
+               CLOSE STATS-REPORT
+           ELSE
+               DISPLAY 'ZTPOPSUM - TRENDY STATS-REPORT NOT AVAILABLE: '
+                   STATS-REPORT-FS
+           END-IF
+
+           EXIT.
+
+      ******************************************************************
+      * Read ZTDB2PHN's BATCH-SUMMARY-FILE (if present); it is a
+      * single PHS-BATCH-SUMMARY-RECORD.
+      ******************************************************************
+       READ-PHONE-SUMMARY.
+
+           MOVE SPACES TO PHS-BATCH-SUMMARY-RECORD
+           INITIALIZE PHS-BATCH-SUMMARY-RECORD REPLACING NUMERIC BY 0
+
+           OPEN INPUT BATCH-SUMMARY-FILE
+           IF BATCH-SUMMARY-IO-SUCCESS
+               READ BATCH-SUMMARY-FILE
+               IF BATCH-SUMMARY-FS NOT = 10
+                   MOVE BATCH-SUMMARY-FILE-RECORD
+                       TO PHS-BATCH-SUMMARY-RECORD
+                   SET WS-PHONE-DATA-FOUND TO TRUE
+               END-IF
+               CLOSE BATCH-SUMMARY-FILE
+           ELSE
+               DISPLAY 'ZTPOPSUM - PHONE BATCH-SUMMARY-FILE NOT '
+                   'AVAILABLE: ' BATCH-SUMMARY-FS
+           END-IF
+
+           EXIT.
+
+      ******************************************************************
+      * Read ZTPDOGOS's ADOPTS-REPORT (if present) and total every
+      * 'BREED ' tagged line's adopted amount.
+      ******************************************************************
+       READ-ADOPTION-TOTALS.
+
+           MOVE 0 TO WS-TOTAL-ADOPTIONS
+
+           OPEN INPUT ADOPTS-REPORT
+           IF ADOPTS-REPORT-IO-SUCCESS
+               READ ADOPTS-REPORT
+               PERFORM UNTIL ADOPTS-REPORT-FS = 10
+                   MOVE ADOPTED-REPORT-REC TO WS-ADOPTION-LINE
+                   IF WS-ADOPTION-TAG = 'BREED '
+                       ADD WS-ADOPTION-AMOUNT TO WS-TOTAL-ADOPTIONS
+                   END-IF
+                   READ ADOPTS-REPORT
+               END-PERFORM
+               CLOSE ADOPTS-REPORT
+           ELSE
+               DISPLAY 'ZTPOPSUM - ADOPTS-REPORT NOT AVAILABLE: '
+                   ADOPTS-REPORT-FS
+           END-IF
+
+           EXIT.
+
+      ******************************************************************
+      * Format and write the consolidated summary, one section per
+      * upstream job.
+      ******************************************************************
+       WRITE-OPS-SUMMARY.
+
+           MOVE SPACES TO OPS-TITLE-LINE
+           MOVE WS-TITLE-DATE TO OPS-TITLE-DATE
+           WRITE OPS-SUMMARY-RECORD FROM OPS-TITLE-LINE
+           DISPLAY OPS-TITLE-LINE
+
+           MOVE SPACES TO OPS-TRENDY-LINE
+           IF WS-TRENDY-DATA-FOUND
+               MOVE RPL-VALID-EXEC-LOGS TO OPS-VALID-EXECS
+               MOVE RPL-HEALTH-LOG-ADDITIONS TO OPS-HEALTH-ADDS
+           ELSE
+               MOVE 0 TO OPS-VALID-EXECS
+               MOVE 0 TO OPS-HEALTH-ADDS
+           END-IF
+           WRITE OPS-SUMMARY-RECORD FROM OPS-TRENDY-LINE
+           DISPLAY OPS-TRENDY-LINE
+
+           MOVE SPACES TO OPS-PHONE-LINE
+           IF WS-PHONE-DATA-FOUND
+               MOVE PHS-TOTAL-UPDATE TO OPS-PHONE-UPDATES
+               MOVE PHS-TOTAL-CREATE TO OPS-PHONE-CREATES
+               MOVE PHS-TOTAL-REJECTED TO OPS-PHONE-REJECTS
+           ELSE
+               MOVE 0 TO OPS-PHONE-UPDATES
+               MOVE 0 TO OPS-PHONE-CREATES
+               MOVE 0 TO OPS-PHONE-REJECTS
+           END-IF
+           WRITE OPS-SUMMARY-RECORD FROM OPS-PHONE-LINE
+           DISPLAY OPS-PHONE-LINE
+
+           MOVE SPACES TO OPS-ADOPTION-LINE
+           MOVE WS-TOTAL-ADOPTIONS TO OPS-TOTAL-ADOPTIONS
+           WRITE OPS-SUMMARY-RECORD FROM OPS-ADOPTION-LINE
+           DISPLAY OPS-ADOPTION-LINE
+
+           CLOSE OPS-SUMMARY-FILE
+
+           EXIT.
