@@ -28,19 +28,59 @@
       * NB: This implementation of ZTPHRNDD uses pseudo-random numbers *
       *     to generate time-sensitive data. It is for illustrative    *
       *     purposes only and should not be taken literally as an      *
-      *     example of synthetic data generation.                      *      
+      *     example of synthetic data generation.                      *
+      *                                                                *
+      * If a real sales history extract (SALESHST) is available, it    *
+      * is used in preference to the synthetic generator below - see   *
+      * LOAD-SALES-HISTORY and FIND-SALES-HISTORY.                     *
       ******************************************************************
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL SALES-HISTORY-FILE ASSIGN SALESHST
+           FILE STATUS IS SALES-HISTORY-STATUS.
+
        DATA DIVISION.
+
+       FILE SECTION.
+       FD  SALES-HISTORY-FILE RECORD CONTAINS 367 CHARACTERS
+           RECORDING MODE IS F
+           DATA RECORD IS SALES-HISTORY-RECORD.
+       01  SALES-HISTORY-RECORD.
+           05 SHR-WIDGET-ID         PIC X(7).
+           05 SHR-SALES-DAY         PIC 9(4) OCCURS 90 TIMES.
+
        WORKING-STORAGE SECTION.
 
        01  I                    PIC 9(2).
+       01  K                    PIC 9(3).
        01  WS-WIDGET-HIGH-SALES PIC 9(4).
        01  WS-CURRENT-DATE.
            05 FILLER            PIC X(12).
            05 CD-SEED           PIC 9(9) VALUE 0.
        01  WS-RANDOM            COMP-2.
 
+      *-----------------------------------------------------------------
+      * Real sales history, loaded once (if present) into a bounded
+      * in-memory table and then searched by widget ID on each call.
+      * Widgets with no history fall back to the synthetic generator.
+      *-----------------------------------------------------------------
+       01  SALES-HISTORY-STATUS PIC X(2).
+           88 SALES-HISTORY-FS-OK    VALUE '00'.
+           88 SALES-HISTORY-FS-EOF   VALUE '10'.
+           88 SALES-HISTORY-FS-DNE   VALUE '35'.
+       01  WS-HISTORY-LOADED-FLAG PIC 9 VALUE 0.
+           88 WS-HISTORY-LOADED      VALUE 1.
+       01  WS-HISTORY-COUNT     PIC 9(3) VALUE 0.
+       01  WS-HISTORY-TABLE.
+           05 WS-HISTORY-ENTRY OCCURS 500 TIMES.
+               10 WS-HISTORY-WIDGET-ID  PIC X(7).
+               10 WS-HISTORY-SALES-DAY  PIC 9(4) OCCURS 90 TIMES.
+       01  WS-HISTORY-MATCH-FLAG PIC 9 VALUE 0.
+           88 WS-HISTORY-MATCH-FOUND VALUE 1.
+       01  WS-HISTORY-INDEX     PIC 9(3).
+
        LINKAGE SECTION.
 
            COPY ZTPHRNRR
@@ -54,16 +94,38 @@
            IF CD-SEED = 0
                MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE
                COMPUTE WS-RANDOM = FUNCTION RANDOM(CD-SEED)
+               PERFORM LOAD-SALES-HISTORY
            END-IF
 
       *-----------------------------------------------------------------
+      * Most categories are tracked over a 30-day window, but premium
+      * ("P") widgets sell on a longer cycle, so they're tracked over
+      * 90 days. See :HRN:-WIDGET-SALES-DAYS-TRACKED in ZTPHRNRR.
+      *-----------------------------------------------------------------
+           EVALUATE LS-WIDGET-CATEGORY IN LS-WIDGET-SALES-RECENT-REC
+               WHEN 'P'
+                   MOVE 90 TO LS-WIDGET-SALES-DAYS-TRACKED
+               WHEN OTHER
+                   MOVE 30 TO LS-WIDGET-SALES-DAYS-TRACKED
+           END-EVALUATE
+
+           PERFORM FIND-SALES-HISTORY
+
+           IF WS-HISTORY-MATCH-FOUND
+               PERFORM VARYING I FROM 1 BY 1
+                       UNTIL I > LS-WIDGET-SALES-DAYS-TRACKED
+                   MOVE WS-HISTORY-SALES-DAY(WS-HISTORY-INDEX, I)
+                       TO LS-WIDGET-SALES-RECENT(I)
+               END-PERFORM
+           ELSE
+      *-----------------------------------------------------------------
       * Generate synthetic sales data, but try to keep it somewhat
-      * realistic. That helps increase the testworthiness for the 
-      * code that processes this generated data. 
+      * realistic. That helps increase the testworthiness for the
+      * code that processes this generated data.
       *
       * In this fictitious example, we have different classes of
       * products:
-      * 
+      *
       * 1. "B" category (basic) products = lowest price range
       * 2. "M" category (medium) products = higher price range
       * 3. "P" category (premium) products = highest price range.
@@ -72,25 +134,94 @@
       * ranges. With a wider range of data, other routines like those
       * in ZTPHRNAA (analytics) will be more thoroughly tested.
       *-----------------------------------------------------------------
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 30  
-               EVALUATE LS-WIDGET-CATEGORY
-                       IN LS-WIDGET-SALES-RECENT-REC
-                   WHEN 'B'
-                       MOVE 20 TO WS-WIDGET-HIGH-SALES     
-      
-                   WHEN 'M'
-                       MOVE 70 TO WS-WIDGET-HIGH-SALES
-      
-                   WHEN 'P'
-                       MOVE 400 TO WS-WIDGET-HIGH-SALES
-      
-                   WHEN OTHER
-                       MOVE 50 TO WS-WIDGET-HIGH-SALES                    
-               END-EVALUATE
-
-               COMPUTE WS-RANDOM = FUNCTION RANDOM
-               COMPUTE LS-WIDGET-SALES-RECENT(I) = 
-                   (4 * WS-WIDGET-HIGH-SALES) * WS-RANDOM         
+               PERFORM VARYING I FROM 1 BY 1
+                       UNTIL I > LS-WIDGET-SALES-DAYS-TRACKED
+                   EVALUATE LS-WIDGET-CATEGORY
+                           IN LS-WIDGET-SALES-RECENT-REC
+                       WHEN 'B'
+                           MOVE 20 TO WS-WIDGET-HIGH-SALES
+
+                       WHEN 'M'
+                           MOVE 70 TO WS-WIDGET-HIGH-SALES
+
+                       WHEN 'P'
+                           MOVE 400 TO WS-WIDGET-HIGH-SALES
+
+                       WHEN OTHER
+                           MOVE 50 TO WS-WIDGET-HIGH-SALES
+                   END-EVALUATE
+
+                   COMPUTE WS-RANDOM = FUNCTION RANDOM
+                   COMPUTE LS-WIDGET-SALES-RECENT(I) =
+                       (4 * WS-WIDGET-HIGH-SALES) * WS-RANDOM
+               END-PERFORM
+           END-IF
+
+      *-----------------------------------------------------------------
+      * Zero-fill the untracked days beyond this widget's window so
+      * readers that only honor LS-WIDGET-SALES-DAYS-TRACKED still see
+      * a clean record if they look further.
+      *-----------------------------------------------------------------
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 90
+               IF I > LS-WIDGET-SALES-DAYS-TRACKED
+                   MOVE 0 TO LS-WIDGET-SALES-RECENT(I)
+               END-IF
            END-PERFORM
 
            GOBACK.
+
+      ******************************************************************
+      * Load the real sales history extract, if present, into a
+      * bounded in-memory table. SALESHST is declared OPTIONAL, so a
+      * missing file is not an error - it just means every widget
+      * falls back to the synthetic generator above.
+      ******************************************************************
+       LOAD-SALES-HISTORY.
+
+           MOVE 0 TO WS-HISTORY-COUNT
+
+           OPEN INPUT SALES-HISTORY-FILE
+
+           IF SALES-HISTORY-FS-OK
+               PERFORM UNTIL SALES-HISTORY-FS-EOF
+                       OR WS-HISTORY-COUNT = 500
+                   READ SALES-HISTORY-FILE
+                   IF SALES-HISTORY-FS-OK
+                       ADD 1 TO WS-HISTORY-COUNT
+                       MOVE SALES-HISTORY-RECORD
+                           TO WS-HISTORY-ENTRY(WS-HISTORY-COUNT)
+                   END-IF
+               END-PERFORM
+
+               CLOSE SALES-HISTORY-FILE
+
+               DISPLAY 'ZTPHRNDD loaded ' WS-HISTORY-COUNT
+                   ' sales history record(s) from SALESHST'
+           ELSE
+               DISPLAY 'ZTPHRNDD no sales history available - '
+                   'using synthetic sales data'
+           END-IF
+
+           SET WS-HISTORY-LOADED TO TRUE
+
+           EXIT.
+
+      ******************************************************************
+      * Search the in-memory history table for this widget's ID.
+      ******************************************************************
+       FIND-SALES-HISTORY.
+
+           MOVE 0 TO WS-HISTORY-MATCH-FLAG
+           MOVE 0 TO WS-HISTORY-INDEX
+
+           PERFORM VARYING K FROM 1 BY 1
+                   UNTIL K > WS-HISTORY-COUNT
+                   OR WS-HISTORY-MATCH-FOUND
+               IF WS-HISTORY-WIDGET-ID(K) =
+                       LS-WIDGET-ID IN LS-WIDGET-SALES-RECENT-REC
+                   SET WS-HISTORY-MATCH-FOUND TO TRUE
+                   MOVE K TO WS-HISTORY-INDEX
+               END-IF
+           END-PERFORM
+
+           EXIT.
