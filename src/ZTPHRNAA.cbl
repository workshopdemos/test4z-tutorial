@@ -53,9 +53,29 @@
        01  WS-WIDGET-SALES-MAX    PIC 9(4).
        01  WS-WIDGET-SALES-AVG    PIC 9(6).
        01  WS-WIDGET-SALES-RECENT-REC.
-           05 WS-WIDGET-SALES-RECENT OCCURS 30 TIMES.
+           05 WS-WIDGET-SALES-RECENT OCCURS 90 TIMES.
                10 WS-WIDGET-SALES-DAY PIC 9(4).
 
+      *-----------------------------------------------------------------
+      * Tunable thresholds for the sales score calculation below. These
+      * are grouped here, with the rest of WORKING-STORAGE, so they can
+      * be adjusted without hunting through the scoring logic for the
+      * literals they replace.
+      *-----------------------------------------------------------------
+       01  CONFIGURATION-PARAMETERS-HRNAA.
+           05 CFG-SPIKE-THRESHOLDS.
+               10 CFG-SPIKE-LOW-MULT     PIC 9V99 VALUE 0.75.
+               10 CFG-SPIKE-MID-MULT     PIC 9V99 VALUE 1.00.
+               10 CFG-SPIKE-HIGH-MULT    PIC 9V99 VALUE 1.20.
+           05 CFG-HOT-DAY-THRESHOLDS.
+               10 CFG-HOT-DAY-LIMIT      PIC 9(2) VALUE 7.
+               10 CFG-TOP-DAY-TIER1      PIC 9(2) VALUE 3.
+               10 CFG-TOP-DAY-TIER2      PIC 9(2) VALUE 5.
+               10 CFG-TOP-DAY-TIER3      PIC 9(2) VALUE 15.
+           05 CFG-SCORE-LIMITS.
+               10 CFG-SCORE-MAX          PIC 9(2) VALUE 10.
+               10 CFG-PROMOTE-THRESHOLD  PIC 9(2) VALUE 7.
+
        LINKAGE SECTION.
 
            COPY ZTPHRNRR
@@ -72,7 +92,7 @@
            MOVE ZEROS TO LS-WIDGET-SALES-PROMO-DATA
 
       *-----------------------------------------------------------------
-      * Calculate basic statistics that carry some weight in the final  
+      * Calculate basic statistics that carry some weight in the final
       * sales score calculation, like maximum and average. For example,
       * a sales day's maximum that's significantly higher than the
       * average and recent sales would carry more weight than a slightly
@@ -81,30 +101,37 @@
            MOVE 0 TO WS-WIDGET-SALES-MAX
            MOVE 0 TO WS-WIDGET-SALES-AVG
 
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 30
+           PERFORM VARYING I FROM 1 BY 1
+                   UNTIL I > LS-WIDGET-SALES-DAYS-TRACKED
                IF LS-WIDGET-SALES-RECENT(I) > WS-WIDGET-SALES-MAX
                    MOVE LS-WIDGET-SALES-RECENT(I) TO WS-WIDGET-SALES-MAX
                END-IF
-               
+
                ADD LS-WIDGET-SALES-RECENT(I) TO WS-WIDGET-SALES-AVG
            END-PERFORM
 
            MOVE WS-WIDGET-SALES-MAX TO LS-WIDGET-SALES-MAX
-           DIVIDE WS-WIDGET-SALES-AVG BY 30 GIVING LS-WIDGET-SALES-AVG
+           DIVIDE WS-WIDGET-SALES-AVG BY LS-WIDGET-SALES-DAYS-TRACKED
+               GIVING LS-WIDGET-SALES-AVG
 
       *-----------------------------------------------------------------
       * Calculate the top 3 sales day. When calculating the final sales
       * score, more recent "top sales days" carry more weight than
       * top sales further in the past.
+      *
+      * The (10:360) skips LS-WIDGET-ID and LS-WIDGET-SALES-DAYS-TRACKED
+      * (7 + 2 = 9 bytes) so only the 90-day sales data itself lands in
+      * WS-WIDGET-SALES-RECENT-REC, which has no such header.
       *-----------------------------------------------------------------
-           MOVE LS-WIDGET-SALES-RECENT-REC 
+           MOVE LS-WIDGET-SALES-RECENT-REC(10:360)
                TO WS-WIDGET-SALES-RECENT-REC
            MOVE 0 TO WS-TOP-SALES-DAY
 
            PERFORM VARYING I FROM 1 BY 1 UNTIL I > 3
-               PERFORM VARYING J FROM 1 BY 1 UNTIL J > 30
-                   IF WS-TOP-SALES-DAY = 0 OR 
-                           WS-WIDGET-SALES-DAY(J) > 
+               PERFORM VARYING J FROM 1 BY 1
+                       UNTIL J > LS-WIDGET-SALES-DAYS-TRACKED
+                   IF WS-TOP-SALES-DAY = 0 OR
+                           WS-WIDGET-SALES-DAY(J) >
                            WS-WIDGET-SALES-DAY(WS-TOP-SALES-DAY)
                        MOVE J TO WS-TOP-SALES-DAY
                    END-IF
@@ -125,13 +152,16 @@
       * the bigger the boom, the bigger marketing attention.
       *-----------------------------------------------------------------
            IF LS-WIDGET-SALES-MAX > 0 AND LS-WIDGET-SALES-AVG > 0
-               IF LS-WIDGET-SALES-MAX > (0.75 * LS-WIDGET-SALES-AVG)
+               IF LS-WIDGET-SALES-MAX >
+                       (CFG-SPIKE-LOW-MULT * LS-WIDGET-SALES-AVG)
                    ADD 1 TO LS-WIDGET-SALES-SCORE
                END-IF
-               IF LS-WIDGET-SALES-MAX > LS-WIDGET-SALES-AVG
+               IF LS-WIDGET-SALES-MAX >
+                       (CFG-SPIKE-MID-MULT * LS-WIDGET-SALES-AVG)
                    ADD 1 TO LS-WIDGET-SALES-SCORE
                END-IF
-               IF LS-WIDGET-SALES-MAX > (1.2 * LS-WIDGET-SALES-AVG)
+               IF LS-WIDGET-SALES-MAX >
+                       (CFG-SPIKE-HIGH-MULT * LS-WIDGET-SALES-AVG)
                    ADD 1 TO LS-WIDGET-SALES-SCORE
                END-IF
            END-IF
@@ -149,17 +179,18 @@
       * a "snapshot" of the other team's recorded program responses.
       *-----------------------------------------------------------------
            PERFORM VARYING I FROM 1 BY 1 UNTIL I > 3
-               IF LS-WIDGET-SALES-TOP-DAY(I) <= 7
+               IF LS-WIDGET-SALES-TOP-DAY(I) <= CFG-HOT-DAY-LIMIT
                    ADD 1 TO LS-WIDGET-SALES-HOT-COUNT
                END-IF
 
-               IF LS-WIDGET-SALES-TOP-DAY(I) <= 3
+               IF LS-WIDGET-SALES-TOP-DAY(I) <= CFG-TOP-DAY-TIER1
                    ADD 3 TO LS-WIDGET-SALES-SCORE
                ELSE
-                   IF LS-WIDGET-SALES-TOP-DAY(I) <= 5
+                   IF LS-WIDGET-SALES-TOP-DAY(I) <= CFG-TOP-DAY-TIER2
                        ADD 2 TO LS-WIDGET-SALES-SCORE
                    ELSE
-                       IF LS-WIDGET-SALES-TOP-DAY(I) <= 15
+                       IF LS-WIDGET-SALES-TOP-DAY(I) <=
+                               CFG-TOP-DAY-TIER3
                            ADD 1 TO LS-WIDGET-SALES-SCORE
                        END-IF
                    END-IF
@@ -169,8 +200,18 @@
       *-----------------------------------------------------------------
       * Make sure our "synthetic data" score is reasonable.
       *-----------------------------------------------------------------
-           IF LS-WIDGET-SALES-SCORE > 10
-               MOVE 10 TO LS-WIDGET-SALES-SCORE
+           IF LS-WIDGET-SALES-SCORE > CFG-SCORE-MAX
+               MOVE CFG-SCORE-MAX TO LS-WIDGET-SALES-SCORE
+           END-IF
+
+      *-----------------------------------------------------------------
+      * Flag the widget for the marketing team: PROMOTE if the score
+      * meets the promotion threshold, otherwise HOLD for now.
+      *-----------------------------------------------------------------
+           IF LS-WIDGET-SALES-SCORE >= CFG-PROMOTE-THRESHOLD
+               MOVE 'PROMOTE' TO LS-WIDGET-SALES-RECOMMEND
+           ELSE
+               MOVE 'HOLD' TO LS-WIDGET-SALES-RECOMMEND
            END-IF
 
            GOBACK.
