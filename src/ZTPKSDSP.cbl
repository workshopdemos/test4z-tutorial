@@ -28,7 +28,12 @@
            02  BETA-DATA PIC X(119).
 
        WORKING-STORAGE SECTION.
+
+           COPY ZTRCCODE.
+
        01  BETA-FILE-FS PIC 9(2).
+           88 BETA-FS-OK          VALUE 0.
+           88 BETA-FS-NOT-FOUND   VALUE 23.
        77  I PIC 9(2).
        77  J PIC 9(2).
 
@@ -36,14 +41,26 @@
        01  LETTER-REDEF REDEFINES LETTERS.
            05 BETA PIC X OCCURS 10 TIMES.
 
-       PROCEDURE DIVISION.
-
       *-----------------------------------------------------------------
-      * It's only a sample, so no checking of file I/O errors.
-      * A unit test could force I/O errors and would find that
-      * nothing "wrong" was reported. Not good!
+      * Counts for the post-delete fragmentation report. A real reorg
+      * would be a separate IDCAMS REPRO/DEFINE job step, but the
+      * fragmentation percentage here - deleted slots as a share of
+      * the high-used-key range - is what decides whether that step
+      * is worth running.
       *-----------------------------------------------------------------
+       01  WS-LIVE-RECORDS      PIC 9(4) VALUE 0.
+       01  WS-DELETED-RECORDS   PIC 9(4) VALUE 0.
+       01  WS-FRAGMENT-PERCENT  PIC 999 VALUE 0.
+
+       PROCEDURE DIVISION.
+
            OPEN OUTPUT BETA-FILE
+           IF NOT BETA-FS-OK
+               DISPLAY 'ZTPKSDSP - CANNOT OPEN OUTPUT BETA-FILE: '
+                   BETA-FILE-FS
+               COMPUTE RETURN-CODE = RC-SEVERE-ERROR
+               GOBACK
+           END-IF
 
       *-----------------------------------------------------------------
       * Add records from A, BB, CCC, DDDD, EEEEE, etc. through J.
@@ -57,7 +74,14 @@
                MOVE I TO BETA-KEY
                WRITE BETA-RECORD
 
-               DISPLAY 'ZTPKSDSP record=' BETA-RECORD
+               IF BETA-FS-OK
+                   DISPLAY 'ZTPKSDSP record=' BETA-RECORD
+               ELSE
+                   DISPLAY 'ZTPKSDSP - CANNOT WRITE RECORD KEY=' I
+                       ' status=' BETA-FILE-FS
+                   COMPUTE RETURN-CODE = RC-SERIOUS-ERROR
+                   GOBACK
+               END-IF
            END-PERFORM
 
            CLOSE BETA-FILE
@@ -68,12 +92,24 @@
       * Confirm they were written as expected.
       *-----------------------------------------------------------------
            OPEN I-O BETA-FILE
+           IF NOT BETA-FS-OK
+               DISPLAY 'ZTPKSDSP - CANNOT OPEN I-O BETA-FILE: '
+                   BETA-FILE-FS
+               COMPUTE RETURN-CODE = RC-SERIOUS-ERROR
+               GOBACK
+           END-IF
 
            PERFORM VARYING I FROM 1 BY 1 UNTIL I > 10
                MOVE I TO BETA-KEY
                READ BETA-FILE
-               DISPLAY 'ZTPKSDSP record=' 
+               DISPLAY 'ZTPKSDSP record='
                    BETA-RECORD ' status=' BETA-FILE-FS
+               IF NOT BETA-FS-OK
+                   DISPLAY 'ZTPKSDSP - CANNOT READ RECORD KEY=' I
+                       ' status=' BETA-FILE-FS
+                   COMPUTE RETURN-CODE = RC-SERIOUS-ERROR
+                   GOBACK
+               END-IF
            END-PERFORM
 
       *-----------------------------------------------------------------
@@ -82,14 +118,22 @@
            PERFORM VARYING I FROM 1 BY 2 UNTIL I > 10
                MOVE I TO BETA-KEY
                DELETE BETA-FILE
-               DISPLAY 'ZTPKSDSP deleted record key=' BETA-KEY 
+               DISPLAY 'ZTPKSDSP deleted record key=' BETA-KEY
                        ' status=' BETA-FILE-FS
+               IF NOT BETA-FS-OK
+                   DISPLAY 'ZTPKSDSP - CANNOT DELETE RECORD KEY=' I
+                       ' status=' BETA-FILE-FS
+                   COMPUTE RETURN-CODE = RC-SERIOUS-ERROR
+                   GOBACK
+               END-IF
            END-PERFORM
 
            DISPLAY 'ZTPKSDSP deleted 5 records from BETA-FILE'
 
       *-----------------------------------------------------------------
-      * Confirm the file was updated as expected.
+      * Confirm the file was updated as expected. A deleted record is
+      * expected to come back not-found (status 23) - that's not an
+      * error here, just confirmation the delete took effect.
       *-----------------------------------------------------------------
            DISPLAY 'ZTPKSDSP start read of BETA-FILE'
 
@@ -97,17 +141,56 @@
                MOVE I TO BETA-KEY
                READ BETA-FILE
 
-               IF BETA-FILE-FS = 0
+               IF BETA-FS-OK
+                   ADD 1 TO WS-LIVE-RECORDS
                    DISPLAY 'ZTPKSDSP record key=' BETA-KEY
                            '=' BETA-RECORD
                ELSE
-                   DISPLAY 'ZTPKSDSP record key=' BETA-KEY
-                           ' status=' BETA-FILE-FS
+                   IF BETA-FS-NOT-FOUND
+                       ADD 1 TO WS-DELETED-RECORDS
+                       DISPLAY 'ZTPKSDSP record key=' BETA-KEY
+                               ' confirmed deleted, status='
+                               BETA-FILE-FS
+                   ELSE
+                       DISPLAY 'ZTPKSDSP - CANNOT READ RECORD KEY='
+                           BETA-KEY ' status=' BETA-FILE-FS
+                       COMPUTE RETURN-CODE = RC-SERIOUS-ERROR
+                       GOBACK
+                   END-IF
                END-IF
            END-PERFORM
 
            CLOSE BETA-FILE
+           IF NOT BETA-FS-OK
+               DISPLAY 'ZTPKSDSP - CANNOT CLOSE BETA-FILE: '
+                   BETA-FILE-FS
+               COMPUTE RETURN-CODE = RC-SERIOUS-ERROR
+               GOBACK
+           END-IF
 
            DISPLAY 'ZTPKSDSP end read of BETA-FILE'
 
+           PERFORM REPORT-FRAGMENTATION
+
            GOBACK.
+
+      ******************************************************************
+      * Report how fragmented BETA-FILE is after the delete pass, as   *
+      * a simple decision aid for whether a REPRO/reorg job is due.    *
+      ******************************************************************
+       REPORT-FRAGMENTATION.
+
+           COMPUTE WS-FRAGMENT-PERCENT ROUNDED =
+               (WS-DELETED-RECORDS * 100)
+                   / (WS-LIVE-RECORDS + WS-DELETED-RECORDS)
+
+           DISPLAY 'ZTPKSDSP fragmentation report: ' WS-LIVE-RECORDS
+               ' live, ' WS-DELETED-RECORDS ' deleted ('
+               WS-FRAGMENT-PERCENT '% of the key range)'
+
+           IF WS-FRAGMENT-PERCENT >= 30
+               DISPLAY 'ZTPKSDSP - BETA-FILE is fragmented enough to '
+                   'warrant a REPRO/reorg before the next load'
+           END-IF
+
+           EXIT.
