@@ -1,126 +1,337 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. ZTDB2TE1.
-
-      ******************************************************************
-      * Broadcom Test4z System Under Test (SUT) example.               *
-      * Copyright (c) 2024 Broadcom. All Rights Reserved.              *
-      ******************************************************************
-
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       01  SQLRECORD1.
-           02  CUST-NAME PIC X(20).
-           02  CUST-ADDR PIC X(20).
-           02  ACCOUNT-NUMBER PIC X(12).
-           02  PRODUCT-TYPE PIC X(1).
-           02  TOTAL-CHECKS PIC S9(9) COMP-4.
-           02  ACTUAL-CHECKS PIC S9(9) COMP-4.
-           02  NOTIF-DATE PIC X(8).
-           02  REORDER-DATE PIC X(8).
-           02  REORDERED PIC X(1).
-           EXEC SQL INCLUDE SQLCA    END-EXEC.
-       01  WS-CURRENT-DATE-DATA.
-           05  WS-CURRENT-DATE.
-               10  WS-CURRENT-YEAR         PIC 9(04).
-               10  WS-CURRENT-MONTH        PIC 9(02).
-               10  WS-CURRENT-DAY          PIC 9(02).
-           05  WS-CURRENT-TIME.
-               10  WS-CURRENT-HOURS        PIC 9(02).
-               10  WS-CURRENT-MINUTE       PIC 9(02).
-               10  WS-CURRENT-SECOND       PIC 9(02).
-               10  WS-CURRENT-MILLISECONDS PIC 9(02).
-       01  WS-CURREN-DATE PIC X(10).
-       01  MY-CUST-NAME PIC X(20).
-       PROCEDURE DIVISION.
-           MOVE 'RONALD REAGONE' TO MY-CUST-NAME
-           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-DATA.
-           DISPLAY 'CURRENT DATE IS ' WS-CURRENT-DATE-DATA.
-           MOVE WS-CURRENT-YEAR TO WS-CURREN-DATE(1:4).
-           MOVE '-' TO WS-CURREN-DATE(5:1).
-           MOVE WS-CURRENT-MONTH TO WS-CURREN-DATE(6:2).
-           MOVE '-' TO WS-CURREN-DATE(8:1).
-           MOVE WS-CURRENT-DAY TO WS-CURREN-DATE(9:2).
-           DISPLAY 'NOTIFICATION DATE 2 IS ' WS-CURREN-DATE.
-           PERFORM 5 TIMES
-           EXEC SQL
-               UPDATE MYUSERID.TBZELDA SET NOTIFICATION_DATE
-               = :WS-CURREN-DATE
-               WHERE (((TOTAL_CHECKS = 30 AND ACTUAL_CHECKS <=3) OR
-               (TOTAL_CHECKS = 50 AND ACTUAL_CHECKS <=5) OR
-               (TOTAL_CHECKS = 80 AND ACTUAL_CHECKS <=8)) AND
-               PRODUCT_TYPE IN ("S","C"))
-           END-EXEC
-           IF SQLCODE = 0 THEN
-               DISPLAY "SUCCESS"
-           ELSE
-               DISPLAY SQLSTATE
-           END-IF
-           DISPLAY "THE NOTIFICATION DATE IS : " WS-CURREN-DATE
-           EXEC SQL
-               SELECT CUST_NAME, CUST_ADDR
-               INTO :CUST-NAME,:CUST-ADDR
-               FROM MYUSERID.TBZELDA
-               WHERE CUST_NAME = :MY-CUST-NAME
-           END-EXEC
-           IF SQLCODE = 0 THEN
-               DISPLAY "SUCCESS"
-           ELSE
-               DISPLAY SQLSTATE
-           END-IF
-           END-PERFORM
-           EXEC SQL
-               UPDATE MYUSERID.TBZELDA SET NOTIFICATION_DATE
-               = :WS-CURREN-DATE
-               WHERE (((TOTAL_CHECKS = 30 AND ACTUAL_CHECKS <=3) OR
-               (TOTAL_CHECKS = 50 AND ACTUAL_CHECKS <=5) OR
-               (TOTAL_CHECKS = 80 AND ACTUAL_CHECKS <=8)) AND
-               PRODUCT_TYPE IN ("S","C"))
-           END-EXEC.
-           IF SQLCODE = 0 THEN
-               DISPLAY "SUCCESS"
-           ELSE
-               DISPLAY SQLSTATE
-           END-IF.
-           DISPLAY "THE NOTIFICATION DATE IS : " WS-CURREN-DATE.
-           EXEC SQL
-               SELECT CUST_NAME, CUST_ADDR
-               INTO :CUST-NAME,:CUST-ADDR
-               FROM MYUSERID.TBZELDA
-               WHERE CUST_NAME = :MY-CUST-NAME
-           END-EXEC.
-           IF SQLCODE = 0 THEN
-               DISPLAY "SUCCESS"
-           ELSE
-               DISPLAY SQLSTATE
-           END-IF.
-           EXEC SQL
-               UPDATE MYUSERID.TBZELDA SET NOTIFICATION_DATE
-               = :WS-CURREN-DATE
-               WHERE (((TOTAL_CHECKS = 30 AND ACTUAL_CHECKS <=3) OR
-               (TOTAL_CHECKS = 50 AND ACTUAL_CHECKS <=5) OR
-               (TOTAL_CHECKS = 80 AND ACTUAL_CHECKS <=8)) AND
-               PRODUCT_TYPE IN ("S","C"))
-           END-EXEC.
-           IF SQLCODE = 0 THEN
-               DISPLAY "SUCCESS"
-           ELSE
-               DISPLAY SQLSTATE
-           END-IF.
-           DISPLAY "THE NOTIFICATION DATE IS : " WS-CURREN-DATE.
-           EXEC SQL
-               SELECT CUST_NAME, CUST_ADDR
-               INTO :CUST-NAME,:CUST-ADDR
-               FROM MYUSERID.TBZELDA
-               WHERE CUST_NAME = :MY-CUST-NAME
-           END-EXEC.
-           IF SQLCODE = 0 THEN
-               DISPLAY "SUCCESS"
-           ELSE
-               DISPLAY SQLSTATE
-           END-IF.
-           GOBACK.
-           STOP RUN.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ZTDB2TE1.
+
+      ******************************************************************
+      * Broadcom Test4z System Under Test (SUT) example.               *
+      * Copyright (c) 2024 Broadcom. All Rights Reserved.              *
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      ******************************************************************
+      * CHECKPOINT-FILE is a plain sequential file, optional on input,  *
+      * that records how many of the four reorder-notification passes  *
+      * below have been committed so far. If this run abends partway    *
+      * through, the next run's LOAD-RESTART-POINT reads the last       *
+      * checkpoint and skips the passes already committed.              *
+      ******************************************************************
+           SELECT OPTIONAL CHECKPOINT-FILE ASSIGN TO CHKPT
+           FILE STATUS IS CHECKPOINT-FS.
+
+      ******************************************************************
+      * REORDER-CONFIRM-FILE is a separate, optional input listing     *
+      * customers who have actually placed a reorder since being       *
+      * notified (one CUST_NAME per record, supplied by whatever        *
+      * process takes the reorder - a web form, a branch update, etc). *
+      * This is deliberately a later, distinct step from the            *
+      * notification pass below: REORDERED/REORDER_DATE are only set   *
+      * here, so a customer who was notified but has not come back to  *
+      * reorder still shows REORDERED = 'N' until a confirmation for    *
+      * them shows up in this file on some later run.                  *
+      ******************************************************************
+           SELECT OPTIONAL REORDER-CONFIRM-FILE ASSIGN TO REORDCNF
+           FILE STATUS IS REORDER-CONFIRM-FS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CHECKPOINT-FILE RECORD CONTAINS 80 CHARACTERS
+           RECORDING MODE IS F
+           DATA RECORD IS CHECKPOINT-RECORD.
+       01  CHECKPOINT-RECORD.
+           05 CHK-PASSES-COMPLETE     PIC 9(2).
+           05 FILLER                  PIC X(78).
+
+       FD  REORDER-CONFIRM-FILE RECORD CONTAINS 20 CHARACTERS
+           RECORDING MODE IS F
+           DATA RECORD IS REORDER-CONFIRM-RECORD.
+       01  REORDER-CONFIRM-RECORD.
+           05 CONF-CUST-NAME           PIC X(20).
+
+       WORKING-STORAGE SECTION.
+
+           COPY ZTRCCODE.
+
+       01  SQLRECORD1.
+           02  CUST-NAME PIC X(20).
+           02  CUST-ADDR PIC X(20).
+           02  ACCOUNT-NUMBER PIC X(12).
+           02  PRODUCT-TYPE PIC X(1).
+           02  TOTAL-CHECKS PIC S9(9) COMP-4.
+           02  ACTUAL-CHECKS PIC S9(9) COMP-4.
+           02  NOTIF-DATE PIC X(8).
+           02  REORDER-DATE PIC X(8).
+           02  REORDERED PIC X(1).
+           EXEC SQL INCLUDE SQLCA    END-EXEC.
+
+      ******************************************************************
+      * Configuration parameters.                                      *
+      *                                                                 *
+      * NB: These are hardcoded defaults in this example, but for a    *
+      *     real implementation, they would be loaded externally or    *
+      *     dynamically determined based on historical data.           *
+      ******************************************************************
+       01  CONFIGURATION-PARAMETERS-TE1.
+           05 CFG-REORDER-THRESHOLDS.
+               10 CFG-THRESH-1-TOTAL  PIC S9(9) COMP-4 VALUE 30.
+               10 CFG-THRESH-1-ACTUAL PIC S9(9) COMP-4 VALUE 3.
+               10 CFG-THRESH-2-TOTAL  PIC S9(9) COMP-4 VALUE 50.
+               10 CFG-THRESH-2-ACTUAL PIC S9(9) COMP-4 VALUE 5.
+               10 CFG-THRESH-3-TOTAL  PIC S9(9) COMP-4 VALUE 80.
+               10 CFG-THRESH-3-ACTUAL PIC S9(9) COMP-4 VALUE 8.
+      * SQLCODE IN PRINTABLE FORMAT (COBOL CORRUPTS BINARY NUMBERS < 0)
+       01  SQCD PIC -9999.
+      * VARIABLES FOR ERROR-MESSAGE FORMATTING             *
+       01  ERROR-MESSAGE.
+               02  ERROR-LEN   PIC S9(4)  COMP VALUE +960.
+               02  ERROR-TEXT  PIC X(120) OCCURS 8 TIMES
+                                          INDEXED BY ERROR-INDEX.
+       77  ERROR-TEXT-LEN      PIC S9(8)  COMP VALUE +120.
+       01  WS-CURRENT-DATE-DATA.
+           05  WS-CURRENT-DATE.
+               10  WS-CURRENT-YEAR         PIC 9(04).
+               10  WS-CURRENT-MONTH        PIC 9(02).
+               10  WS-CURRENT-DAY          PIC 9(02).
+           05  WS-CURRENT-TIME.
+               10  WS-CURRENT-HOURS        PIC 9(02).
+               10  WS-CURRENT-MINUTE       PIC 9(02).
+               10  WS-CURRENT-SECOND       PIC 9(02).
+               10  WS-CURRENT-MILLISECONDS PIC 9(02).
+       01  WS-CURREN-DATE PIC X(10).
+       01  MY-CUST-NAME PIC X(20).
+
+       77  CHECKPOINT-FS               PIC 9(2).
+           88 CHECKPOINT-IO-SUCCESS    VALUE 00.
+           88 CHECKPOINT-EOF           VALUE 10.
+
+       77  CHECKPOINT-IO-FLAG          PIC 9.
+           88 CHECKPOINT-DONE          VALUE 1.
+           88 CHECKPOINT-HAS-MORE      VALUE 0.
+
+       77  REORDER-CONFIRM-FS          PIC 9(2).
+           88 REORDER-CONFIRM-IO-SUCCESS VALUE 00.
+           88 REORDER-CONFIRM-EOF      VALUE 10.
+
+       77  REORDER-CONFIRM-IO-FLAG     PIC 9.
+           88 REORDER-CONFIRM-DONE     VALUE 1.
+           88 REORDER-CONFIRM-HAS-MORE VALUE 0.
+
+      *-----------------------------------------------------------------
+      * Variables for LOAD-RESTART-POINT, CHECKPOINT-AND-COMMIT, and
+      * MARK-RUN-COMPLETE. WS-RESTART-POINT holds the number of
+      * reorder-notification passes already committed by a prior run,
+      * as read from CHECKPOINT-FILE, or WS-RUN-COMPLETE-MARKER if the
+      * prior run finished cleanly (in which case there's nothing to
+      * skip).
+      *-----------------------------------------------------------------
+       77  WS-RUN-COMPLETE-MARKER      PIC 9(2) VALUE 99.
+       77  WS-RESTART-POINT            PIC 9(2) VALUE 0.
+           88 WS-RESTART-COMPLETE      VALUE 99.
+       77  WS-PASS-NUMBER               PIC 9(2) VALUE 0.
+       77  WS-TOTAL-PASSES              PIC 9(2) VALUE 4.
+
+       PROCEDURE DIVISION.
+      * SQL RETURN CODE HANDLING
+           EXEC SQL WHENEVER SQLERROR   GOTO DBERROR END-EXEC.
+           EXEC SQL WHENEVER SQLWARNING GOTO DBERROR END-EXEC.
+
+           MOVE 'RONALD REAGONE' TO MY-CUST-NAME
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-DATA.
+           DISPLAY 'CURRENT DATE IS ' WS-CURRENT-DATE-DATA.
+           MOVE WS-CURRENT-YEAR TO WS-CURREN-DATE(1:4).
+           MOVE '-' TO WS-CURREN-DATE(5:1).
+           MOVE WS-CURRENT-MONTH TO WS-CURREN-DATE(6:2).
+           MOVE '-' TO WS-CURREN-DATE(8:1).
+           MOVE WS-CURRENT-DAY TO WS-CURREN-DATE(9:2).
+           DISPLAY 'NOTIFICATION DATE 2 IS ' WS-CURREN-DATE.
+
+           PERFORM LOAD-RESTART-POINT
+
+           OPEN OUTPUT CHECKPOINT-FILE
+           IF NOT CHECKPOINT-IO-SUCCESS
+               DISPLAY 'ZTDB2TE1 error opening checkpoint file: '
+                   CHECKPOINT-FS
+           END-IF
+
+           PERFORM VARYING WS-PASS-NUMBER FROM 1 BY 1
+                   UNTIL WS-PASS-NUMBER > WS-TOTAL-PASSES
+               IF WS-PASS-NUMBER > WS-RESTART-POINT
+                   PERFORM REORDER-NOTIFICATION-PASS
+                   PERFORM CHECKPOINT-AND-COMMIT
+               END-IF
+           END-PERFORM
+
+           PERFORM MARK-RUN-COMPLETE
+           CLOSE CHECKPOINT-FILE
+
+           PERFORM CONFIRM-REORDERS
+
+           GOBACK.
+           STOP RUN.
+
+      ******************************************************************
+      * One reorder-notification pass: notify any TBZELDA rows         *
+      * crossing one of the configured check-usage thresholds, then     *
+      * look up the demonstration customer by name. This only stamps    *
+      * NOTIFICATION_DATE - REORDERED/REORDER_DATE are a separate        *
+      * concept, set later by CONFIRM-REORDERS once (and if) the        *
+      * customer actually reorders, so "notified but never reordered"  *
+      * can be seen in the meantime.                                    *
+      ******************************************************************
+       REORDER-NOTIFICATION-PASS.
+           EXEC SQL
+               UPDATE MYUSERID.TBZELDA
+               SET NOTIFICATION_DATE = :WS-CURREN-DATE
+               WHERE (((TOTAL_CHECKS = :CFG-THRESH-1-TOTAL AND
+                        ACTUAL_CHECKS <= :CFG-THRESH-1-ACTUAL) OR
+                       (TOTAL_CHECKS = :CFG-THRESH-2-TOTAL AND
+                        ACTUAL_CHECKS <= :CFG-THRESH-2-ACTUAL) OR
+                       (TOTAL_CHECKS = :CFG-THRESH-3-TOTAL AND
+                        ACTUAL_CHECKS <= :CFG-THRESH-3-ACTUAL)) AND
+                      PRODUCT_TYPE IN ('S','C') AND
+                      (REORDERED = 'N' OR REORDERED = ' '))
+           END-EXEC
+           IF SQLCODE = 0 THEN
+               DISPLAY 'SUCCESS'
+           END-IF
+           DISPLAY "THE NOTIFICATION DATE IS : " WS-CURREN-DATE
+           EXEC SQL
+               SELECT CUST_NAME, CUST_ADDR
+               INTO :CUST-NAME,:CUST-ADDR
+               FROM MYUSERID.TBZELDA
+               WHERE CUST_NAME = :MY-CUST-NAME
+           END-EXEC
+           IF SQLCODE = 0 THEN
+               DISPLAY 'SUCCESS'
+           END-IF
+
+           EXIT.
+
+      ******************************************************************
+      * Read CHECKPOINT-FILE (if it exists) to find the restart point  *
+      * left by a prior run, so the pass loop above can skip passes    *
+      * already committed. CHECKPOINT-FILE is a plain sequential file, *
+      * so the last record written is the last one read here.          *
+      *                                                                 *
+      * Output: WS-RESTART-POINT                                        *
+      ******************************************************************
+       LOAD-RESTART-POINT.
+
+           MOVE 0 TO WS-RESTART-POINT
+
+           OPEN INPUT CHECKPOINT-FILE
+           IF NOT CHECKPOINT-IO-SUCCESS
+               DISPLAY 'ZTDB2TE1 error opening checkpoint file: '
+                   CHECKPOINT-FS
+           ELSE
+               SET CHECKPOINT-HAS-MORE TO TRUE
+               PERFORM UNTIL CHECKPOINT-DONE
+                   READ CHECKPOINT-FILE
+                       AT END
+                           SET CHECKPOINT-DONE TO TRUE
+                       NOT AT END
+                           MOVE CHK-PASSES-COMPLETE
+                               TO WS-RESTART-POINT
+                   END-READ
+               END-PERFORM
+
+               CLOSE CHECKPOINT-FILE
+           END-IF
+
+           IF WS-RESTART-COMPLETE
+               MOVE 0 TO WS-RESTART-POINT
+           ELSE
+               IF WS-RESTART-POINT NOT = 0
+                   DISPLAY '==> ZTDB2TE1 restart: skipping first '
+                       WS-RESTART-POINT ' pass(es)'
+               END-IF
+           END-IF
+
+           EXIT.
+
+      ******************************************************************
+      * Commit the unit of work after a reorder-notification pass and  *
+      * record how many passes have been committed so far, so a rerun  *
+      * after an abend can skip them via LOAD-RESTART-POINT.            *
+      *                                                                 *
+      * Input:  WS-PASS-NUMBER                                         *
+      * Output: CHECKPOINT-FILE                                        *
+      ******************************************************************
+       CHECKPOINT-AND-COMMIT.
+
+           EXEC SQL COMMIT END-EXEC
+           MOVE WS-PASS-NUMBER TO CHK-PASSES-COMPLETE
+           WRITE CHECKPOINT-RECORD
+           IF NOT CHECKPOINT-IO-SUCCESS
+               DISPLAY 'ZTDB2TE1 error writing checkpoint file: '
+                   CHECKPOINT-FS
+           END-IF
+
+           EXIT.
+
+      ******************************************************************
+      * All reorder-notification passes completed without abending, so *
+      * mark the checkpoint file complete: a subsequent run should      *
+      * start from the beginning rather than skip everything.           *
+      ******************************************************************
+       MARK-RUN-COMPLETE.
+
+           MOVE WS-RUN-COMPLETE-MARKER TO CHK-PASSES-COMPLETE
+           WRITE CHECKPOINT-RECORD
+           IF NOT CHECKPOINT-IO-SUCCESS
+               DISPLAY 'ZTDB2TE1 error writing checkpoint file: '
+                   CHECKPOINT-FS
+           END-IF
+
+           EXIT.
+
+      ******************************************************************
+      * Apply reorder confirmations from REORDER-CONFIRM-FILE, if       *
+      * supplied: each CUST_NAME present there has actually reordered   *
+      * since being notified, so (and only so) its REORDERED/            *
+      * REORDER_DATE get stamped here - a separate, later step from      *
+      * REORDER-NOTIFICATION-PASS above.                                 *
+      ******************************************************************
+       CONFIRM-REORDERS.
+
+           OPEN INPUT REORDER-CONFIRM-FILE
+           IF REORDER-CONFIRM-IO-SUCCESS
+               SET REORDER-CONFIRM-HAS-MORE TO TRUE
+               PERFORM UNTIL REORDER-CONFIRM-DONE
+                   READ REORDER-CONFIRM-FILE
+                       AT END
+                           SET REORDER-CONFIRM-DONE TO TRUE
+                       NOT AT END
+                           PERFORM APPLY-REORDER-CONFIRMATION
+                   END-READ
+               END-PERFORM
+               CLOSE REORDER-CONFIRM-FILE
+           END-IF
+
+           EXIT.
+
+      ******************************************************************
+      * Mark one confirmed reorder.                                     *
+      *                                                                 *
+      * Input: CONF-CUST-NAME                                           *
+      ******************************************************************
+       APPLY-REORDER-CONFIRMATION.
+
+           EXEC SQL
+               UPDATE MYUSERID.TBZELDA
+               SET REORDERED = 'Y',
+                   REORDER_DATE = :WS-CURREN-DATE
+               WHERE CUST_NAME = :CONF-CUST-NAME
+           END-EXEC
+           IF SQLCODE = 0
+               EXEC SQL COMMIT END-EXEC
+               DISPLAY 'REORDER CONFIRMED FOR ' CONF-CUST-NAME
+           END-IF
+
+           EXIT.
+
+       DBERROR.
+           CALL 'DSNTIAR' USING SQLCA ERROR-MESSAGE ERROR-TEXT-LEN.
+           DISPLAY ERROR-MESSAGE
+           MOVE RC-SERIOUS-ERROR TO RETURN-CODE
+           GOBACK.
