@@ -6,8 +6,13 @@
       * Copyright (c) 2024 Broadcom. All Rights Reserved.              *
       *                                                                *
       * This program, ZTPCALLD, is called by other programs, e.g.,     *
-      * ZTTPROGR. ZTPCALLD simply maps the input (single letter A-Z)   *
-      * into an output (corresponding animal name).                    *
+      * ZTTPROGR. ZTPCALLD maps an input reference code into an        *
+      * output (corresponding animal name). The code is a short,       *
+      * left-justified, space-padded value up to 4 characters, so a    *
+      * single letter A-Z still works exactly as before, and multi-    *
+      * character codes ('LYNX', 'FOX ', etc.) are also recognized -   *
+      * this keeps the same call-and-lookup shape available for any    *
+      * other short reference-table lookup in the shop, not just A-Z.  *
       *                                                                *
       * This program is used to demonstrate several unit test          *
       * implementations:                                               *
@@ -29,50 +34,91 @@
        DATA DIVISION.
        WORKING-STORAGE SECTION.
 
-       01  WS-ALPHA-MAP.
+       01  WS-CODE-MAP.
+           05 FILLER PIC X(4) VALUE 'A'.
            05 FILLER PIC X(10) VALUE 'AARDVARK'.
+           05 FILLER PIC X(4) VALUE 'B'.
            05 FILLER PIC X(10) VALUE 'BABOON'.
+           05 FILLER PIC X(4) VALUE 'C'.
            05 FILLER PIC X(10) VALUE 'CAMEL'.
+           05 FILLER PIC X(4) VALUE 'D'.
            05 FILLER PIC X(10) VALUE 'DEER'.
+           05 FILLER PIC X(4) VALUE 'E'.
            05 FILLER PIC X(10) VALUE 'EAGLE'.
+           05 FILLER PIC X(4) VALUE 'F'.
            05 FILLER PIC X(10) VALUE 'FALCON'.
+           05 FILLER PIC X(4) VALUE 'G'.
            05 FILLER PIC X(10) VALUE 'GAZELLE'.
+           05 FILLER PIC X(4) VALUE 'H'.
            05 FILLER PIC X(10) VALUE 'HAMSTER'.
+           05 FILLER PIC X(4) VALUE 'I'.
            05 FILLER PIC X(10) VALUE 'IGUANA'.
+           05 FILLER PIC X(4) VALUE 'J'.
            05 FILLER PIC X(10) VALUE 'JACKAL'.
+           05 FILLER PIC X(4) VALUE 'K'.
            05 FILLER PIC X(10) VALUE 'KANGAROO'.
+           05 FILLER PIC X(4) VALUE 'L'.
            05 FILLER PIC X(10) VALUE 'LEMUR'.
+           05 FILLER PIC X(4) VALUE 'M'.
            05 FILLER PIC X(10) VALUE 'MACAW'.
+           05 FILLER PIC X(4) VALUE 'N'.
            05 FILLER PIC X(10) VALUE 'NEWT'.
+           05 FILLER PIC X(4) VALUE 'O'.
            05 FILLER PIC X(10) VALUE 'OCTOPUS'.
+           05 FILLER PIC X(4) VALUE 'P'.
            05 FILLER PIC X(10) VALUE 'PANTHER'.
+           05 FILLER PIC X(4) VALUE 'Q'.
            05 FILLER PIC X(10) VALUE 'QUAIL'.
+           05 FILLER PIC X(4) VALUE 'R'.
            05 FILLER PIC X(10) VALUE 'RABBIT'.
+           05 FILLER PIC X(4) VALUE 'S'.
            05 FILLER PIC X(10) VALUE 'SCORPION'.
+           05 FILLER PIC X(4) VALUE 'T'.
            05 FILLER PIC X(10) VALUE 'TIGER'.
+           05 FILLER PIC X(4) VALUE 'U'.
            05 FILLER PIC X(10) VALUE 'URCHIN'.
+           05 FILLER PIC X(4) VALUE 'V'.
            05 FILLER PIC X(10) VALUE 'VOLE'.
+           05 FILLER PIC X(4) VALUE 'W'.
            05 FILLER PIC X(10) VALUE 'WALRUS'.
+           05 FILLER PIC X(4) VALUE 'X'.
            05 FILLER PIC X(10) VALUE 'XENOPS'.
+           05 FILLER PIC X(4) VALUE 'Y'.
            05 FILLER PIC X(10) VALUE 'YAK'.
+           05 FILLER PIC X(4) VALUE 'Z'.
            05 FILLER PIC X(10) VALUE 'ZEBRA'.
+      *---------------------------------------------------------------*
+      * Multi-character reference codes, added to demonstrate this    *
+      * same table can serve general-purpose short-code lookups.      *
+      *---------------------------------------------------------------*
+           05 FILLER PIC X(4) VALUE 'OX'.
+           05 FILLER PIC X(10) VALUE 'OX'.
+           05 FILLER PIC X(4) VALUE 'EMU'.
+           05 FILLER PIC X(10) VALUE 'EMU'.
+           05 FILLER PIC X(4) VALUE 'FOX'.
+           05 FILLER PIC X(10) VALUE 'FOX'.
+           05 FILLER PIC X(4) VALUE 'BAT'.
+           05 FILLER PIC X(10) VALUE 'BAT'.
+           05 FILLER PIC X(4) VALUE 'LYNX'.
+           05 FILLER PIC X(10) VALUE 'LYNX'.
 
-       01  WS-ALPHA-MAP-REDEF REDEFINES WS-ALPHA-MAP.
-           05 WS-ALPHA-RECORD OCCURS 26 TIMES.
-               10 FILLER PIC X(10).
+       01  WS-CODE-MAP-REDEF REDEFINES WS-CODE-MAP.
+           05 WS-CODE-RECORD OCCURS 31 TIMES.
+               10 WS-CODE-VALUE PIC X(4).
+               10 WS-CODE-NAME  PIC X(10).
 
        LINKAGE SECTION.
 
-       01  LS-INPUT-LETTER       PIC X(1).
+       01  LS-INPUT-CODE         PIC X(4).
        01  LS-OUTPUT-ANIMAL-NAME PIC X(10).
 
-       PROCEDURE DIVISION USING LS-INPUT-LETTER, LS-OUTPUT-ANIMAL-NAME.
+       PROCEDURE DIVISION USING LS-INPUT-CODE, LS-OUTPUT-ANIMAL-NAME.
 
            MOVE ALL '?' TO LS-OUTPUT-ANIMAL-NAME
 
-           PERFORM VARYING TALLY FROM 1 BY 1 UNTIL TALLY > 26
-               IF LS-INPUT-LETTER = WS-ALPHA-RECORD(TALLY)(1:1)
-                   MOVE WS-ALPHA-RECORD(TALLY) TO LS-OUTPUT-ANIMAL-NAME
+           PERFORM VARYING TALLY FROM 1 BY 1 UNTIL TALLY > 31
+               IF LS-INPUT-CODE = WS-CODE-VALUE(TALLY)
+                   MOVE WS-CODE-NAME(TALLY) TO LS-OUTPUT-ANIMAL-NAME
                    GOBACK
                END-IF
            END-PERFORM
