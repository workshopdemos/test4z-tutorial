@@ -23,7 +23,7 @@
        FILE SECTION.
        FD  KSDS-FILE
            RECORD IS VARYING IN SIZE
-               FROM 1 TO 80 CHARACTERS
+               FROM 8 TO 80 CHARACTERS
                DEPENDING ON KSDS-RECORD-SIZE
            DATA RECORD IS KSDS-RECORD.
        01  KSDS-RECORD.
@@ -60,10 +60,23 @@
                READ KSDS-FILE
 
                IF KSDS-STATUS <= '04'
-                   DISPLAY 'ZTPKSDST read size=' KSDS-RECORD-SIZE
+      *-----------------------------------------------------------------
+      * KSDS-RECORD-SIZE comes straight off the file and drives the
+      * reference modification below - guard against a size that's
+      * too small to even cover the key, which would otherwise turn
+      * into a negative/invalid reference modification length.
+      *-----------------------------------------------------------------
+                   IF KSDS-RECORD-SIZE < LENGTH OF KSDS-KEY
+                           OR KSDS-RECORD-SIZE > 80
+                       DISPLAY 'ZTPKSDST key ' KSDS-KEY
+                           ' has invalid record size '
+                           KSDS-RECORD-SIZE
+                   ELSE
+                       DISPLAY 'ZTPKSDST read size=' KSDS-RECORD-SIZE
                            ' key=' KSDS-KEY
                            ' data=' KSDS-DATA
                                (1:KSDS-RECORD-SIZE - LENGTH OF KSDS-KEY)
+                   END-IF
                ELSE
                    DISPLAY 'ZTPKSDST key ' KSDS-KEY ' not read, '
                            ' status ' KSDS-STATUS
