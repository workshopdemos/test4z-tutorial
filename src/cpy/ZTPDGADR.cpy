@@ -0,0 +1,10 @@
+      ******************************************************************
+      * ADOPTS input record for ZTPDOGOS: one dog adoption per record. *
+      * Copyright (c) 2024 Broadcom. All Rights Reserved.               *
+      ******************************************************************
+       01  ADOPTED-DOGS-REC.
+           05 INP-DOG-BREED           PIC X(30).
+           05 INP-ADOPTED-AMOUNT      PIC 9(3).
+           05 INP-ADOPTED-DATE        PIC X(8).
+           05 INP-SHELTER-LOCATION    PIC X(20).
+           05 FILLER                  PIC X(19).
