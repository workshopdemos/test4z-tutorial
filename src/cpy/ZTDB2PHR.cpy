@@ -23,6 +23,7 @@
                   88 UPD-UPDATE     VALUE 'U'.
                   88 UPD-CREATE     VALUE 'C'.
                   88 UPD-KEEP       VALUE 'K'.
+                  88 UPD-UNKEEP     VALUE 'R'.
                   88 UPD-SEARCH     VALUE 'S'.
                10 UPD-KEY           PIC X(6).
                10 UPD-MESSAGE       PIC X(40).
@@ -30,7 +31,10 @@
                10 UPD-LASTNAME      PIC X(40).
                10 UPD-FIRSTNAME     PIC X(40).
                10 UPD-PHONE         PIC X(10).
-           05 FILLER                PIC X(63).
+               10 UPD-DEPT-CODE     PIC X(4).
+               10 UPD-EXTENSION     PIC X(5).
+               10 UPD-EMAIL         PIC X(50).
+           05 FILLER                PIC X(4).
 
       ******************************************************************
       * Employee phone record update log.                              *
