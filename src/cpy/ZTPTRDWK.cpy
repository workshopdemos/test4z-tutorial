@@ -0,0 +1,30 @@
+      ******************************************************************
+      * Reusable trend summary record for ZTPTRNDY, shared by:          *
+      *   - the daily/weekly HEALTH-TREND rollups (DTR/WTR prefixes,    *
+      *     see 305-CREATE-DAILY-WEEKLY-ROLLUPS)                        *
+      *   - the keyed HEALTH-TREND-HISTORY mirror used for the          *
+      *     week-over-week comparison report (HTH prefix, see           *
+      *     266-WRITE-HEALTH-TREND-HISTORY/312-COMPARE-WEEK-OVER-WEEK)  *
+      *                                                                *
+      * Same shape as :HTR:-HEALTH-TREND-RECORD in ZTPTRREC (interval, *
+      * system id, ratings, requests), widened to a 5-digit report     *
+      * duration since a daily/weekly span exceeds 999 minutes.         *
+      *                                                                *
+      * Copyright (c) 2024 Broadcom. All Rights Reserved.               *
+      ******************************************************************
+       01  :XTR:-TREND-SUMMARY-RECORD.
+           05 :XTR:-KEY-FIELDS.
+               10 :XTR:-INTERVAL        PIC X(16).
+               10 :XTR:-SYSTEM-ID       PIC X(3).
+           05 FILLER                    PIC X.
+           05 :XTR:-DATA.
+               10 :XTR:-RESPONSE-RATING PIC 9(2).
+               10 FILLER                PIC X.
+               10 :XTR:-WORKLOAD-RATING PIC 9(2).
+               10 FILLER                PIC X.
+               10 :XTR:-HAPPY-RATING    PIC 9(2).
+               10 FILLER                PIC X.
+               10 :XTR:-REQUESTS        PIC 9(6).
+               10 FILLER                PIC X.
+               10 :XTR:-REPORT-DURATION PIC 9(5).
+           05  FILLER                   PIC X(39).
