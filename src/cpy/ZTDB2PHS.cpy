@@ -0,0 +1,27 @@
+      ******************************************************************
+      * Copybook for the ZTDB2PHN end-of-run batch summary record,     *
+      * written to BATCH-SUMMARY-FILE and read back by any downstream  *
+      * reporting job (e.g. the consolidated ops summary, ZTPOPSUM)    *
+      * that needs the phone-directory batch counts without re-        *
+      * parsing PHONE-LOG-FILE's REQ=/KEY=/OK=/ST= tagged lines.       *
+      * Copyright (c) 2024 Broadcom. All Rights Reserved.              *
+      ******************************************************************
+       01  PHS-BATCH-SUMMARY-RECORD.
+           05 PHS-RUN-DATE             PIC X(8).
+           05 FILLER                   PIC X VALUE SPACE.
+           05 PHS-TOTAL-DELETE         PIC 9(6).
+           05 FILLER                   PIC X VALUE SPACE.
+           05 PHS-TOTAL-UPDATE         PIC 9(6).
+           05 FILLER                   PIC X VALUE SPACE.
+           05 PHS-TOTAL-CREATE         PIC 9(6).
+           05 FILLER                   PIC X VALUE SPACE.
+           05 PHS-TOTAL-KEEP           PIC 9(6).
+           05 FILLER                   PIC X VALUE SPACE.
+           05 PHS-TOTAL-UNKEEP         PIC 9(6).
+           05 FILLER                   PIC X VALUE SPACE.
+           05 PHS-TOTAL-SEARCH         PIC 9(6).
+           05 FILLER                   PIC X VALUE SPACE.
+           05 PHS-TOTAL-UNRECOGNIZED   PIC 9(6).
+           05 FILLER                   PIC X VALUE SPACE.
+           05 PHS-TOTAL-REJECTED       PIC 9(6).
+           05 FILLER                   PIC X(16) VALUE SPACES.
