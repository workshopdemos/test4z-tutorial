@@ -0,0 +1,35 @@
+      ******************************************************************
+      * Week-over-week comparison record for ZTPTRNDY (see              *
+      * 312-COMPARE-WEEK-OVER-WEEK). Pairs a HEALTH-TREND-RECORD's       *
+      * ratings against the same interval-of-week/system 7 days         *
+      * earlier, so recurring patterns (e.g. a slow Friday afternoon)   *
+      * aren't mistaken for a new incident.                              *
+      *                                                                *
+      * Copyright (c) 2024 Broadcom. All Rights Reserved.               *
+      ******************************************************************
+       01  :WOW:-WEEK-COMPARE-RECORD.
+           05 :WOW:-KEY-FIELDS.
+               10 :WOW:-INTERVAL             PIC X(16).
+               10 :WOW:-SYSTEM-ID            PIC X(3).
+           05 FILLER                         PIC X.
+           05 :WOW:-CURRENT-RATINGS.
+               10 :WOW:-RESPONSE-RATING      PIC 9(2).
+               10 FILLER                     PIC X.
+               10 :WOW:-WORKLOAD-RATING      PIC 9(2).
+               10 FILLER                     PIC X.
+               10 :WOW:-HAPPY-RATING         PIC 9(2).
+           05 FILLER                         PIC X.
+           05 :WOW:-PRIOR-WEEK-RATINGS.
+               10 :WOW:-PRIOR-RESPONSE-RATING PIC 9(2).
+               10 FILLER                     PIC X.
+               10 :WOW:-PRIOR-WORKLOAD-RATING PIC 9(2).
+               10 FILLER                     PIC X.
+               10 :WOW:-PRIOR-HAPPY-RATING   PIC 9(2).
+           05 FILLER                         PIC X.
+           05 :WOW:-DELTAS.
+               10 :WOW:-RESPONSE-DELTA       PIC S9(2).
+               10 FILLER                     PIC X.
+               10 :WOW:-WORKLOAD-DELTA       PIC S9(2).
+               10 FILLER                     PIC X.
+               10 :WOW:-HAPPY-DELTA          PIC S9(2).
+           05  FILLER                        PIC X(34).
