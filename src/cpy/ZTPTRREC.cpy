@@ -70,8 +70,10 @@
       * NB: Spaces included between fields for easier file browsing.   *
       ******************************************************************
        01  :HLR:-HEALTH-LOG-RECORD.
-           05 :HLR:-INTERVAL                PIC X(16).
-           05 :HLR:-KEY REDEFINES :HLR:-INTERVAL.
+           05 :HLR:-KEY-FIELDS.
+               10 :HLR:-INTERVAL            PIC X(16).
+               10 :HLR:-SYSTEM-ID           PIC X(3).
+           05 :HLR:-KEY REDEFINES :HLR:-KEY-FIELDS.
                10 :HLR:-DATE.
                    15 :HLR:-YEAR            PIC 9(4).
                    15 FILLER                PIC X.
@@ -83,6 +85,7 @@
                    15 :HLR:-HOUR            PIC 9(2).
                    15 FILLER                PIC X.
                    15 :HLR:-MINUTE          PIC 9(2).
+               10 FILLER                    PIC X(3).
            05 FILLER                        PIC X.
            05 :HLR:-DATA.
                10 :HLR:-REQUESTS            PIC 9(6).
@@ -113,8 +116,10 @@
       * NB: Spaces included between fields for easier file browsing.   *
       ******************************************************************
        01  :HTR:-HEALTH-TREND-RECORD.
-           05 :HTR:-INTERVAL            PIC X(16).
-           05 :HTR:-KEY REDEFINES :HTR:-INTERVAL.
+           05 :HTR:-KEY-FIELDS.
+               10 :HTR:-INTERVAL        PIC X(16).
+               10 :HTR:-SYSTEM-ID       PIC X(3).
+           05 :HTR:-KEY REDEFINES :HTR:-KEY-FIELDS.
                10 :HTR:-DATE.
                    15 :HTR:-YEAR        PIC 9(4).
                    15 FILLER            PIC X.
@@ -126,6 +131,7 @@
                    15 :HTR:-HOUR        PIC 9(2).
                    15 FILLER            PIC X.
                    15 :HTR:-MINUTE      PIC 9(2).
+               10 FILLER                PIC X(3).
            05 FILLER                    PIC X.
            05 :HTR:-DATA.
                10 :HTR:-RESPONSE-RATING PIC 9(2).
@@ -137,7 +143,7 @@
                10 :HTR:-REQUESTS        PIC 9(6).
                10 FILLER                PIC X.
                10 :HTR:-REPORT-DURATION PIC 9(3).
-           05  FILLER                   PIC X(44).
+           05  FILLER                   PIC X(41).
 
       ******************************************************************
       * Grand totals of the health trend records within                *
