@@ -0,0 +1,25 @@
+      ******************************************************************
+      * Standard batch RETURN-CODE taxonomy shared across the nightly  *
+      * batch suite (ZTPDOGOS, ZTPQSAMP, ZTPTRNDY and friends), so a    *
+      * given RC value means the same thing no matter which program    *
+      * set it, and the nightly RC summary (ZTPRCSUM) can categorize    *
+      * every job's RC the same way:                                   *
+      *                                                                *
+      *   0  - RC-SUCCESS       normal completion                      *
+      *   4  - RC-WARNING       completed, but see the job's SYSOUT    *
+      *   8  - RC-ERROR         one or more records/files were bad;    *
+      *                         the job kept going where it safely     *
+      *                         could                                  *
+      *   12 - RC-SERIOUS-ERROR the job could not reliably continue    *
+      *                         and stopped partway through             *
+      *   16 - RC-SEVERE-ERROR  the job could not start its work at    *
+      *                         all (e.g. a required file would not    *
+      *                         open)                                  *
+      *                                                                *
+      * Copyright (c) 2024 Broadcom. All Rights Reserved.              *
+      ******************************************************************
+       78  RC-SUCCESS            VALUE 0.
+       78  RC-WARNING            VALUE 4.
+       78  RC-ERROR              VALUE 8.
+       78  RC-SERIOUS-ERROR      VALUE 12.
+       78  RC-SEVERE-ERROR       VALUE 16.
