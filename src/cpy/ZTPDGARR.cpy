@@ -0,0 +1,5 @@
+      ******************************************************************
+      * OUTREP report record for ZTPDOGOS.                              *
+      * Copyright (c) 2024 Broadcom. All Rights Reserved.               *
+      ******************************************************************
+       01  ADOPTED-REPORT-REC         PIC X(80).
