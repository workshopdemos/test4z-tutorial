@@ -14,7 +14,16 @@
            05 :HRN:-WIDGET-ID-REF REDEFINES :HRN:-WIDGET-ID.
                10 :HRN:-WIDGET-CATEGORY         PIC X(1).
                10 :HRN:-WIDGET-NUMBER           PIC 9(6).
-           05 :HRN:-WIDGET-SALES-RECENT-DATA    OCCURS 30 TIMES.
+      *-----------------------------------------------------------------
+      * Most categories are tracked over the standard 30-day window,
+      * but slower-moving categories (e.g., premium) are tracked over
+      * a longer window so a brief lull doesn't mask their sales cycle.
+      * :HRN:-WIDGET-SALES-DAYS-TRACKED tells how many of the 90
+      * possible days actually hold data for this widget; the rest
+      * are zero-filled and should be ignored by readers.
+      *-----------------------------------------------------------------
+           05 :HRN:-WIDGET-SALES-DAYS-TRACKED   PIC 9(2).
+           05 :HRN:-WIDGET-SALES-RECENT-DATA    OCCURS 90 TIMES.
                10 :HRN:-WIDGET-SALES-RECENT     PIC 9(4).
 
        01  :HRN:-WIDGET-SALES-PROMO-REC.
@@ -29,3 +38,4 @@
                10 :HRN:-WIDGET-SALES-HOT-COUNT      PIC 9(2).
                10 :HRN:-WIDGET-SALES-TOP3-DAYS      OCCURS 3 TIMES.
                    15 :HRN:-WIDGET-SALES-TOP-DAY    PIC 9(2).
+               10 :HRN:-WIDGET-SALES-RECOMMEND      PIC X(7).
