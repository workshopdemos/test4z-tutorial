@@ -0,0 +1,24 @@
+      ******************************************************************
+      * Common audit-trail record shared by every subsystem that logs  *
+      * customer/employee data changes (currently ZTDB2PHN's PHLOG and *
+      * ZTPCICST's CUSTAUDT queue), so entries from either system can  *
+      * be merged and read with one record layout instead of two.      *
+      *                                                                *
+      * AUD-SYSTEM-ID identifies which subsystem wrote the entry (e.g. *
+      * 'PHLOG   ' or 'CUSTFILE') for callers that combine the two.    *
+      * Copyright (c) 2024 Broadcom. All Rights Reserved.              *
+      ******************************************************************
+       01  AUD-TRAIL-RECORD.
+           05 AUD-SYSTEM-ID        PIC X(8).
+           05 FILLER               PIC X VALUE SPACE.
+           05 AUD-DATE             PIC X(8).
+           05 FILLER               PIC X VALUE SPACE.
+           05 AUD-TIME             PIC X(8).
+           05 FILLER               PIC X VALUE SPACE.
+           05 AUD-REQUEST-TYPE     PIC X(1).
+           05 FILLER               PIC X VALUE SPACE.
+           05 AUD-KEY              PIC X(6).
+           05 FILLER               PIC X VALUE SPACE.
+           05 AUD-STATUS           PIC X(1).
+           05 FILLER               PIC X VALUE SPACE.
+           05 AUD-MESSAGE          PIC X(82).
