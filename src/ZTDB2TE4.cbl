@@ -9,9 +9,71 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+      ******************************************************************
+      * CHECKPOINT-FILE makes the reorder-flagging pass below          *
+      * restartable: 110-LOAD-RESTART-POINT reads the last CUST_NAME   *
+      * committed by a prior run (if any) so a rerun after an abend    *
+      * does not reprocess rows it already committed, and              *
+      * 215-CHECKPOINT-AND-COMMIT appends a new record after every     *
+      * CFG-COMMIT-INTERVAL rows. It is a plain sequential file, same  *
+      * convention as TRENDY's CHECKPOINT-FILE.                        *
+      ******************************************************************
+           SELECT OPTIONAL CHECKPOINT-FILE ASSIGN TO CHKPT
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS CHECKPOINT-FS.
+
+      ******************************************************************
+      * REORDER-CONFIRM-FILE is a separate, optional input listing     *
+      * customers who have actually placed a reorder since being       *
+      * notified. This is deliberately a later, distinct step from     *
+      * the reorder-flagging pass below: REORDERED/REORDER_DATE are     *
+      * only set here, so a customer who was notified but has not come *
+      * back to reorder still shows REORDERED = 'N' until a             *
+      * confirmation for them shows up in this file on some later run. *
+      ******************************************************************
+           SELECT OPTIONAL REORDER-CONFIRM-FILE ASSIGN TO REORDCNF
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS REORDER-CONFIRM-FS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  CHECKPOINT-FILE RECORD CONTAINS 80 CHARACTERS
+           RECORDING MODE IS F
+           DATA RECORD IS CHECKPOINT-RECORD.
+       01  CHECKPOINT-RECORD.
+           05 CHK-LAST-PROCESSED       PIC X(20).
+           05 FILLER                   PIC X(60).
+
+       FD  REORDER-CONFIRM-FILE RECORD CONTAINS 20 CHARACTERS
+           RECORDING MODE IS F
+           DATA RECORD IS REORDER-CONFIRM-RECORD.
+       01  REORDER-CONFIRM-RECORD.
+           05 CONF-CUST-NAME           PIC X(20).
+
        WORKING-STORAGE SECTION.
+
+           COPY ZTRCCODE.
+
+      ******************************************************************
+      * Configuration parameters.                                      *
+      *                                                                 *
+      * NB: These are hardcoded defaults in this example, but for a    *
+      *     real implementation, they would be loaded externally or    *
+      *     dynamically determined based on historical data.           *
+      ******************************************************************
+       01  CONFIGURATION-PARAMETERS-TE4.
+           05 CFG-REORDER-THRESHOLDS.
+               10 CFG-THRESH-1-TOTAL  PIC S9(9) COMP-4 VALUE 30.
+               10 CFG-THRESH-1-ACTUAL PIC S9(9) COMP-4 VALUE 3.
+               10 CFG-THRESH-2-TOTAL  PIC S9(9) COMP-4 VALUE 50.
+               10 CFG-THRESH-2-ACTUAL PIC S9(9) COMP-4 VALUE 5.
+               10 CFG-THRESH-3-TOTAL  PIC S9(9) COMP-4 VALUE 80.
+               10 CFG-THRESH-3-ACTUAL PIC S9(9) COMP-4 VALUE 8.
+           05 CFG-COMMIT-SETTINGS.
+               10 CFG-COMMIT-INTERVAL PIC 9(6) VALUE 100.
+
        01  SQLRECORD1.
            02  CUST-NAME PIC X(20).
            02  CUST-ADDR PIC X(20).
@@ -42,6 +104,34 @@
                02  ERROR-TEXT  PIC X(120) OCCURS 8 TIMES
                                           INDEXED BY ERROR-INDEX.
        77  ERROR-TEXT-LEN      PIC S9(8)  COMP VALUE +120.
+
+       77  CHECKPOINT-FS               PIC 9(2).
+           88 CHECKPOINT-IO-SUCCESS    VALUE 00.
+           88 CHECKPOINT-EOF           VALUE 10.
+       77  CHECKPOINT-IO-FLAG          PIC 9.
+           88 CHECKPOINT-DONE          VALUE 1.
+           88 CHECKPOINT-HAS-MORE      VALUE 0.
+
+       77  REORDER-CONFIRM-FS          PIC 9(2).
+           88 REORDER-CONFIRM-IO-SUCCESS VALUE 00.
+           88 REORDER-CONFIRM-EOF      VALUE 10.
+       77  REORDER-CONFIRM-IO-FLAG     PIC 9.
+           88 REORDER-CONFIRM-DONE     VALUE 1.
+           88 REORDER-CONFIRM-HAS-MORE VALUE 0.
+
+      ******************************************************************
+      * WS-RESTART-POINT holds the last CUST_NAME successfully         *
+      * committed by a prior run, read from CHECKPOINT-FILE, or        *
+      * WS-RUN-COMPLETE-MARKER if the prior run finished cleanly (in    *
+      * which case there's nothing to skip).                            *
+      ******************************************************************
+       77  WS-RUN-COMPLETE-MARKER      PIC X(20)
+               VALUE 'RUN-COMPLETE        '.
+       77  WS-RESTART-POINT            PIC X(20) VALUE LOW-VALUES.
+           88 WS-RESTART-COMPLETE
+               VALUE 'RUN-COMPLETE        '.
+       77  WS-COMMIT-COUNT             PIC 9(6) VALUE 0.
+
        LINKAGE SECTION.
        01  MYNAME PIC X(20).
        PROCEDURE DIVISION USING MYNAME.
@@ -58,17 +148,75 @@
            MOVE '-' TO WS-CURREN-DATE(8:1).
            MOVE WS-CURRENT-DAY TO WS-CURREN-DATE(9:2).
            DISPLAY 'NOTIFICATION DATE 2 IS ' WS-CURREN-DATE.
-           EXEC SQL
-               UPDATE MYUSERID.TBZELDA SET NOTIFICATION_DATE
-               = :WS-CURREN-DATE
-               WHERE (((TOTAL_CHECKS = 30 AND ACTUAL_CHECKS <=3) OR
-               (TOTAL_CHECKS = 50 AND ACTUAL_CHECKS <=5) OR
-               (TOTAL_CHECKS = 80 AND ACTUAL_CHECKS <=8)) AND
-               PRODUCT_TYPE IN ('S','C'))
-           END-EXEC
-           IF SQLCODE = 0 THEN
-               DISPLAY 'UPDATE SUCCESSFUL'
+
+      *-----------------------------------------------------------------
+      * Flag every account that has fallen below its reorder threshold
+      * for notification, skipping accounts already flagged by a prior
+      * run (REORDERED = 'Y'). The cursor is restartable: 110-LOAD-
+      * RESTART-POINT positions WS-RESTART-POINT at the last CUST_NAME
+      * committed by a prior run that abended partway through, and
+      * 215-CHECKPOINT-AND-COMMIT commits (and checkpoints) every
+      * CFG-COMMIT-INTERVAL rows so a rerun never has to redo more
+      * than one commit interval's worth of work.
+      *-----------------------------------------------------------------
+           PERFORM 110-LOAD-RESTART-POINT
+
+           OPEN OUTPUT CHECKPOINT-FILE
+           IF NOT CHECKPOINT-IO-SUCCESS
+               DISPLAY 'ZTDB2TE4 error opening checkpoint file: '
+                   CHECKPOINT-FS
            END-IF
+
+           EXEC SQL DECLARE REORDER_CSR CURSOR FOR
+               SELECT CUST_NAME, ACCOUNT_NUMBER
+               FROM MYUSERID.TBZELDA
+               WHERE (((TOTAL_CHECKS = :CFG-THRESH-1-TOTAL AND
+                        ACTUAL_CHECKS <= :CFG-THRESH-1-ACTUAL) OR
+                       (TOTAL_CHECKS = :CFG-THRESH-2-TOTAL AND
+                        ACTUAL_CHECKS <= :CFG-THRESH-2-ACTUAL) OR
+                       (TOTAL_CHECKS = :CFG-THRESH-3-TOTAL AND
+                        ACTUAL_CHECKS <= :CFG-THRESH-3-ACTUAL)) AND
+                      PRODUCT_TYPE IN ('S','C') AND
+                      (REORDERED = 'N' OR REORDERED = ' '))
+               ORDER BY CUST_NAME
+               FOR UPDATE OF NOTIFICATION_DATE
+           END-EXEC.
+           EXEC SQL OPEN REORDER_CSR END-EXEC.
+
+      ******************************************************************
+      * This cursor only stamps NOTIFICATION_DATE - REORDERED/          *
+      * REORDER_DATE are a separate concept, set later by               *
+      * CONFIRM-REORDERS-TE4 once (and if) the customer actually        *
+      * reorders, so "notified but never reordered" can be seen in the *
+      * meantime.                                                        *
+      ******************************************************************
+       NEXT-REORDER-ROW.
+           EXEC SQL FETCH FROM REORDER_CSR
+               INTO :CUST-NAME, :ACCOUNT-NUMBER
+           END-EXEC.
+           EVALUATE SQLCODE
+               WHEN 0
+                 IF CUST-NAME > WS-RESTART-POINT
+                     EXEC SQL
+                         UPDATE MYUSERID.TBZELDA
+                         SET NOTIFICATION_DATE = :WS-CURREN-DATE
+                         WHERE CURRENT OF REORDER_CSR
+                     END-EXEC
+                     DISPLAY 'NOTIFIED ' CUST-NAME
+                     PERFORM 215-CHECKPOINT-AND-COMMIT
+                 END-IF
+                 GO TO NEXT-REORDER-ROW
+               WHEN 100
+                 DISPLAY '--- END OF REORDER PASS ---'
+                 PERFORM 216-MARK-RUN-COMPLETE
+               WHEN OTHER
+                 MOVE SQLCODE TO SQCD
+                 DISPLAY '--- ERROR: SQLCODE = ' SQCD
+           END-EVALUATE.
+           EXEC SQL CLOSE REORDER_CSR END-EXEC.
+
+           PERFORM CONFIRM-REORDERS-TE4
+
            DISPLAY 'THE NOTIFICATION DATE IS: ' WS-CURREN-DATE
 
            EXEC SQL DECLARE STAT_CSR CURSOR FOR
@@ -95,7 +243,138 @@
            END-EVALUATE.
            GOBACK.
 
+      ******************************************************************
+      * Commit every CFG-COMMIT-INTERVAL rows and record the last      *
+      * CUST_NAME committed, so a rerun after an abend can resume      *
+      * after it instead of reprocessing the whole table.              *
+      *                                                                 *
+      * Input:  CUST-NAME                                              *
+      * Output: CHECKPOINT-FILE                                        *
+      ******************************************************************
+       215-CHECKPOINT-AND-COMMIT.
+
+           ADD 1 TO WS-COMMIT-COUNT
+           IF WS-COMMIT-COUNT >= CFG-COMMIT-INTERVAL
+               EXEC SQL COMMIT END-EXEC
+               MOVE CUST-NAME TO CHK-LAST-PROCESSED
+               WRITE CHECKPOINT-RECORD
+               IF NOT CHECKPOINT-IO-SUCCESS
+                   DISPLAY 'ERROR WRITING CHECKPOINT FILE: '
+                       CHECKPOINT-FS
+               END-IF
+               MOVE 0 TO WS-COMMIT-COUNT
+           END-IF
+
+           EXIT.
+
+      ******************************************************************
+      * The reorder pass reached the end of the cursor without         *
+      * abending, so commit whatever is left and mark the checkpoint   *
+      * file complete: a subsequent run should start from the          *
+      * beginning rather than skip everything.                          *
+      ******************************************************************
+       216-MARK-RUN-COMPLETE.
+
+           EXEC SQL COMMIT END-EXEC
+           MOVE WS-RUN-COMPLETE-MARKER TO CHK-LAST-PROCESSED
+           WRITE CHECKPOINT-RECORD
+           IF NOT CHECKPOINT-IO-SUCCESS
+               DISPLAY 'ERROR WRITING CHECKPOINT FILE: ' CHECKPOINT-FS
+           END-IF
+
+           EXIT.
+
+      ******************************************************************
+      * Read CHECKPOINT-FILE (if it exists) to find the restart point  *
+      * left by a prior run, so the reorder pass above can skip rows   *
+      * it already committed. CHECKPOINT-FILE is a plain sequential    *
+      * file, so the last record written is the last one read here.    *
+      *                                                                 *
+      * Output: WS-RESTART-POINT                                        *
+      ******************************************************************
+       110-LOAD-RESTART-POINT.
+
+           MOVE LOW-VALUES TO WS-RESTART-POINT
+
+           OPEN INPUT CHECKPOINT-FILE
+           IF NOT CHECKPOINT-IO-SUCCESS
+               DISPLAY 'ERROR OPENING CHECKPOINT FILE: ' CHECKPOINT-FS
+           ELSE
+               SET CHECKPOINT-HAS-MORE TO TRUE
+               PERFORM UNTIL CHECKPOINT-DONE
+                   READ CHECKPOINT-FILE
+                       AT END
+                           SET CHECKPOINT-DONE TO TRUE
+                       NOT AT END
+                           MOVE CHK-LAST-PROCESSED TO WS-RESTART-POINT
+                   END-READ
+               END-PERFORM
+
+               CLOSE CHECKPOINT-FILE
+               IF NOT CHECKPOINT-IO-SUCCESS
+                   DISPLAY 'ERROR CLOSING CHECKPOINT FILE: '
+                       CHECKPOINT-FS
+               END-IF
+           END-IF
+
+           IF WS-RESTART-COMPLETE
+               MOVE LOW-VALUES TO WS-RESTART-POINT
+           ELSE
+               IF WS-RESTART-POINT NOT = LOW-VALUES
+                   DISPLAY '==> ZTDB2TE4 restart: resuming after '
+                       WS-RESTART-POINT
+               END-IF
+           END-IF
+
+           EXIT.
+
+      ******************************************************************
+      * Apply reorder confirmations from REORDER-CONFIRM-FILE, if       *
+      * supplied: each CUST_NAME present there has actually reordered   *
+      * since being notified, so (and only so) its REORDERED/            *
+      * REORDER_DATE get stamped here - a separate, later step from      *
+      * the NEXT-REORDER-ROW notification cursor above.                  *
+      ******************************************************************
+       CONFIRM-REORDERS-TE4.
+
+           OPEN INPUT REORDER-CONFIRM-FILE
+           IF REORDER-CONFIRM-IO-SUCCESS
+               SET REORDER-CONFIRM-HAS-MORE TO TRUE
+               PERFORM UNTIL REORDER-CONFIRM-DONE
+                   READ REORDER-CONFIRM-FILE
+                       AT END
+                           SET REORDER-CONFIRM-DONE TO TRUE
+                       NOT AT END
+                           PERFORM APPLY-REORDER-CONFIRMATION-TE4
+                   END-READ
+               END-PERFORM
+               CLOSE REORDER-CONFIRM-FILE
+           END-IF
+
+           EXIT.
+
+      ******************************************************************
+      * Mark one confirmed reorder.                                     *
+      *                                                                 *
+      * Input: CONF-CUST-NAME                                           *
+      ******************************************************************
+       APPLY-REORDER-CONFIRMATION-TE4.
+
+           EXEC SQL
+               UPDATE MYUSERID.TBZELDA
+               SET REORDERED = 'Y',
+                   REORDER_DATE = :WS-CURREN-DATE
+               WHERE CUST_NAME = :CONF-CUST-NAME
+           END-EXEC
+           IF SQLCODE = 0
+               EXEC SQL COMMIT END-EXEC
+               DISPLAY 'REORDER CONFIRMED FOR ' CONF-CUST-NAME
+           END-IF
+
+           EXIT.
+
        DBERROR.
            CALL 'DSNTIAR' USING SQLCA ERROR-MESSAGE ERROR-TEXT-LEN.
            DISPLAY ERROR-MESSAGE
+           MOVE RC-SERIOUS-ERROR TO RETURN-CODE
            GOBACK.
