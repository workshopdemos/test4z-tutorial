@@ -115,6 +115,176 @@
            ACCESS MODE IS SEQUENTIAL
            FILE STATUS IS STATS-REPORT-FS.
 
+      ******************************************************************
+      * ==> The REJECTED-LOG is a sequential file and output only.     *
+      *                                                                *
+      * Every ELR-EXEC-LOG-RECORD that 210-PROCESS-EXEC-LOG-REC        *
+      * rejects as invalid (bad return code or out-of-range CPU time)  *
+      * is written here verbatim so it can be investigated instead of  *
+      * being silently dropped from the health log/trend rollups.      *
+      *                                                                *
+      * For test purposes, it can be defined directly by JCL using a   *
+      * DD SYSOUT=* statement.                                         *
+      ******************************************************************
+
+           SELECT REJECTED-LOG ASSIGN TO REJLOG
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS REJECTED-LOG-FS.
+
+      ******************************************************************
+      * ==> The CHECKPOINT-FILE is a sequential file, optional on       *
+      *     input, used to make 200-PROCESS-EXEC-LOGS restartable.      *
+      *                                                                 *
+      * 215-CHECKPOINT-PROGRESS appends a record every                 *
+      * CFG-CHECKPOINT-INTERVAL exec log records naming the count of    *
+      * records successfully processed. If TRENDY abends and is        *
+      * rerun, 106-LOAD-RESTART-POINT reads the last checkpoint record  *
+      * and 200-PROCESS-EXEC-LOGS skips everything up to and including  *
+      * that point so HEALTH-LOG isn't double-updated. A clean run      *
+      * marks the checkpoint file complete so the next run starts       *
+      * fresh instead of skipping everything.                           *
+      *                                                                 *
+      * For test purposes, it can be defined directly by JCL using a    *
+      * DD SYSOUT=* statement.                                          *
+      ******************************************************************
+
+           SELECT OPTIONAL CHECKPOINT-FILE ASSIGN TO CHKPT
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS CHECKPOINT-FS.
+
+      ******************************************************************
+      * ==> The ALERT-LOG is a sequential file and output only.        *
+      *                                                                 *
+      * 265-CHECK-ALERT-THRESHOLD writes a HTR-HEALTH-TREND-RECORD      *
+      * here whenever its happy rating falls below                     *
+      * CFG-HAPPY-RATING-FLOOR, so paging tooling watching this         *
+      * dataset can pick up a brewing problem instead of relying on     *
+      * someone reading the health trend report the next morning.       *
+      *                                                                 *
+      * For test purposes, it can be defined directly by JCL using a    *
+      * DD SYSOUT=* statement.                                          *
+      ******************************************************************
+
+           SELECT ALERT-LOG ASSIGN TO ALERTLOG
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS ALERT-LOG-FS.
+
+      ******************************************************************
+      * ==> DAILY-TREND and WEEKLY-TREND are sequential files and      *
+      *     output only.                                                *
+      *                                                                 *
+      * 305-CREATE-DAILY-WEEKLY-ROLLUPS rereads the just-written        *
+      * HEALTH-TREND file and consolidates it (per system) into a      *
+      * daily and a weekly summary for longer-range capacity planning,  *
+      * since HEALTH-TREND by itself only covers the 60-minute trend.   *
+      *                                                                 *
+      * For test purposes, they can be defined directly by JCL using a  *
+      * DD SYSOUT=* statement.                                          *
+      ******************************************************************
+
+           SELECT DAILY-TREND ASSIGN TO DAILYTRD
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS DAILY-TREND-FS.
+
+           SELECT WEEKLY-TREND ASSIGN TO WEEKTRD
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WEEKLY-TREND-FS.
+
+      ******************************************************************
+      * ==> HEALTH-TREND-HISTORY is a keyed file (KSDS) mirroring       *
+      *     every HTR-HEALTH-TREND-RECORD written this run, keyed the   *
+      *     same way as HEALTH-LOG (interval + system id).              *
+      *                                                                 *
+      * 312-COMPARE-WEEK-OVER-WEEK uses it to look up the same          *
+      * interval-of-week 7 days earlier for a given system, so          *
+      * WEEK-COMPARE-REPORT can flag the delta instead of leaving the   *
+      * operator to eyeball whether a dip is new or a weekly pattern.   *
+      ******************************************************************
+
+           SELECT HEALTH-TREND-HISTORY ASSIGN TO HTHIST
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS HTH-KEY-FIELDS
+           FILE STATUS IS HEALTH-TREND-HISTORY-FS.
+
+      ******************************************************************
+      * ==> WEEK-COMPARE-REPORT is a sequential file and output only.  *
+      *                                                                 *
+      * For test purposes, it can be defined directly by JCL using a    *
+      * DD SYSOUT=* statement.                                          *
+      ******************************************************************
+
+           SELECT WEEK-COMPARE-REPORT ASSIGN TO WKCOMPR
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WEEK-COMPARE-FS.
+
+      ******************************************************************
+      * ==> The GAP-LOG is a sequential file and output only.          *
+      *                                                                 *
+      * 248-CHECK-FOR-MISSING-SYSTEMS writes a record here whenever a   *
+      * system that has reported in a prior trend interval this run     *
+      * has no HEALTH-LOG data at all for the current interval, since a *
+      * zero-record interval during production hours means that system *
+      * stopped reporting rather than a normal development-time lull.   *
+      *                                                                 *
+      * For test purposes, it can be defined directly by JCL using a    *
+      * DD SYSOUT=* statement.                                          *
+      ******************************************************************
+
+           SELECT GAP-LOG ASSIGN TO GAPLOG
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS GAP-LOG-FS.
+
+      ******************************************************************
+      * ==> HEALTH-TREND-CSV and STATS-REPORT-CSV are sequential        *
+      *     files, output only, mirroring HEALTH-TREND and              *
+      *     STATS-REPORT as comma-delimited extracts so the same data   *
+      *     can be loaded into a spreadsheet or dashboard tool without  *
+      *     parsing the fixed-width SYSOUT-style columns.                *
+      *                                                                 *
+      * For test purposes, they can be defined directly by JCL using a  *
+      * DD SYSOUT=* statement.                                          *
+      ******************************************************************
+
+           SELECT HEALTH-TREND-CSV ASSIGN TO HTRNDCSV
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS HEALTH-TREND-CSV-FS.
+
+           SELECT STATS-REPORT-CSV ASSIGN TO STRPTCSV
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS STATS-REPORT-CSV-FS.
+
+      ******************************************************************
+      * EXEC-LOG is a symbolic DD name (resolved by JCL to whatever    *
+      * real dataset is allocated for it in production, or by the      *
+      * Test4z harness to a test file) rather than a literal OS path,  *
+      * so TRENDY itself has no dataset-management access to rename or *
+      * delete it - exactly as this program's own header comment for  *
+      * EXEC-LOG says, the archival/deletion is done "by the job"      *
+      * (the JCL step stream), not by TRENDY.                          *
+      *                                                                 *
+      * EXEC-LOG-DISPOSITION is TRENDY's hand-off to that job step: a  *
+      * single line telling it whether this run fully consolidated     *
+      * EXEC-LOG into HEALTH-LOG (so the next step can safely archive  *
+      * or delete the real EXEC-LOG dataset) or hit trouble serious     *
+      * enough that EXEC-LOG should be left alone for investigation/   *
+      * rerun.                                                         *
+      ******************************************************************
+
+           SELECT EXEC-LOG-DISPOSITION ASSIGN TO EXLOGDSP
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS EXEC-LOG-DISPOSITION-FS.
+
        DATA DIVISION.
        FILE SECTION.
 
@@ -123,10 +293,15 @@
            DATA RECORD IS EXEC-LOG-RECORD.
        01  EXEC-LOG-RECORD PIC X(80).
 
-       FD  HEALTH-LOG RECORD CONTAINS 80 CHARACTERS
+      ******************************************************************
+      * HEALTH-LOG-KEY is interval (16) + ELR-SYSTEM-ID (3) so each     *
+      * monitored system gets its own HEALTH-LOG/HEALTH-TREND line      *
+      * instead of one blended average per interval.                   *
+      ******************************************************************
+       FD  HEALTH-LOG RECORD CONTAINS 83 CHARACTERS
            DATA RECORD IS HEALTH-LOG-RECORD.
        01  HEALTH-LOG-RECORD.
-           02  HEALTH-LOG-KEY  PIC X(16).
+           02  HEALTH-LOG-KEY  PIC X(19).
            02  HEALTH-LOG-DATA PIC X(64).
 
        FD  HEALTH-TREND RECORD CONTAINS 80 CHARACTERS
@@ -139,8 +314,79 @@
            DATA RECORD IS STATS-REPORT-RECORD.
        01  STATS-REPORT-RECORD PIC X(80).
 
+       FD  CHECKPOINT-FILE RECORD CONTAINS 80 CHARACTERS
+           RECORDING MODE IS F
+           DATA RECORD IS CHECKPOINT-RECORD.
+       01  CHECKPOINT-RECORD.
+           05 CHK-RECORDS-PROCESSED    PIC 9(8).
+           05 FILLER                   PIC X(72).
+
+       FD  REJECTED-LOG RECORD CONTAINS 80 CHARACTERS
+           RECORDING MODE IS F
+           DATA RECORD IS REJECTED-LOG-RECORD.
+       01  REJECTED-LOG-RECORD PIC X(80).
+
+       FD  ALERT-LOG RECORD CONTAINS 80 CHARACTERS
+           RECORDING MODE IS F
+           DATA RECORD IS ALERT-LOG-RECORD.
+       01  ALERT-LOG-RECORD PIC X(80).
+
+       FD  DAILY-TREND RECORD CONTAINS 80 CHARACTERS
+           RECORDING MODE IS F
+           DATA RECORD IS DAILY-TREND-RECORD.
+       01  DAILY-TREND-RECORD PIC X(80).
+
+       FD  WEEKLY-TREND RECORD CONTAINS 80 CHARACTERS
+           RECORDING MODE IS F
+           DATA RECORD IS WEEKLY-TREND-RECORD.
+       01  WEEKLY-TREND-RECORD PIC X(80).
+
+       FD  HEALTH-TREND-HISTORY RECORD CONTAINS 80 CHARACTERS
+           DATA RECORD IS HTH-TREND-SUMMARY-RECORD.
+           COPY ZTPTRDWK REPLACING ==:XTR:== BY ==HTH==.
+
+       FD  WEEK-COMPARE-REPORT RECORD CONTAINS 80 CHARACTERS
+           RECORDING MODE IS F
+           DATA RECORD IS WEEK-COMPARE-RECORD.
+       01  WEEK-COMPARE-RECORD PIC X(80).
+
+       FD  GAP-LOG RECORD CONTAINS 80 CHARACTERS
+           RECORDING MODE IS F
+           DATA RECORD IS GAP-LOG-RECORD.
+       01  GAP-LOG-RECORD.
+           05 GLR-INTERVAL          PIC X(16).
+           05 FILLER                PIC X VALUE SPACE.
+           05 GLR-SYSTEM-ID         PIC X(3).
+           05 FILLER                PIC X VALUE SPACE.
+           05 GLR-MESSAGE           PIC X(59)
+               VALUE 'no HEALTH-LOG data reported for this interval'.
+
+       FD  HEALTH-TREND-CSV RECORD CONTAINS 80 CHARACTERS
+           RECORDING MODE IS F
+           DATA RECORD IS HEALTH-TREND-CSV-RECORD.
+       01  HEALTH-TREND-CSV-RECORD PIC X(80).
+
+       FD  STATS-REPORT-CSV RECORD CONTAINS 80 CHARACTERS
+           RECORDING MODE IS F
+           DATA RECORD IS STATS-REPORT-CSV-RECORD.
+       01  STATS-REPORT-CSV-RECORD PIC X(80).
+
+       FD  EXEC-LOG-DISPOSITION RECORD CONTAINS 80 CHARACTERS
+           RECORDING MODE IS F
+           DATA RECORD IS EXEC-LOG-DISPOSITION-RECORD.
+       01  EXEC-LOG-DISPOSITION-RECORD.
+           05 EXD-ACTION             PIC X(7).
+               88 EXD-ARCHIVE        VALUE 'ARCHIVE'.
+               88 EXD-RETAIN         VALUE 'RETAIN '.
+           05 FILLER                 PIC X VALUE SPACE.
+           05 EXD-ARCHIVE-NAME       PIC X(32).
+           05 FILLER                 PIC X VALUE SPACE.
+           05 EXD-REASON             PIC X(39).
+
        WORKING-STORAGE SECTION.
 
+           COPY ZTRCCODE.
+
       ******************************************************************
       * Variables related to the definitions in FILE-CONTROL.          *
       ******************************************************************
@@ -151,11 +397,51 @@
            88 HEALTH-LOG-IO-SUCCESS    VALUE 00.
            88 HEALTH-LOG-EOF           VALUE 10.
            88 HEALTH-LOG-KEY-NOT-FOUND VALUE 23.
+           88 HEALTH-LOG-DNE           VALUE 35.
        77  HEALTH-TREND-FS             PIC 9(2).
            88 HEALTH-TREND-IO-SUCCESS  VALUE 00.
            88 HEALTH-TREND-EOF         VALUE 10.
        77  STATS-REPORT-FS             PIC 9(2).
            88 STATS-REPORT-IO-SUCCESS  VALUE 00.
+       77  REJECTED-LOG-FS             PIC 9(2).
+           88 REJECTED-LOG-IO-SUCCESS  VALUE 00.
+       77  CHECKPOINT-FS               PIC 9(2).
+           88 CHECKPOINT-IO-SUCCESS    VALUE 00.
+           88 CHECKPOINT-EOF           VALUE 10.
+
+      ******************************************************************
+      * Variables for 505-ARCHIVE-EXEC-LOG: once EXEC-LOG has been      *
+      * fully consolidated into HEALTH-LOG with no serious trouble,     *
+      * the run-dated name the following job step should archive the   *
+      * real EXEC-LOG dataset under is built here and handed off via   *
+      * EXEC-LOG-DISPOSITION.                                           *
+      ******************************************************************
+       01  WS-EXEC-LOG-ARCHIVE-NAME     PIC X(32).
+       01  WS-ARCHIVE-DATE.
+           05 ARCHIVE-YEAR              PIC 9(4).
+           05 ARCHIVE-MONTH             PIC 9(2).
+           05 ARCHIVE-DAY               PIC 9(2).
+           05 FILLER                    PIC X(14).
+       77  EXEC-LOG-DISPOSITION-FS     PIC 9(2).
+           88 EXEC-LOG-DISPOSITION-IO-SUCCESS VALUE 00.
+       77  ALERT-LOG-FS                PIC 9(2).
+           88 ALERT-LOG-IO-SUCCESS     VALUE 00.
+       77  DAILY-TREND-FS              PIC 9(2).
+           88 DAILY-TREND-IO-SUCCESS   VALUE 00.
+       77  WEEKLY-TREND-FS             PIC 9(2).
+           88 WEEKLY-TREND-IO-SUCCESS  VALUE 00.
+       77  HEALTH-TREND-HISTORY-FS     PIC 9(2).
+           88 HEALTH-TREND-HISTORY-IO-SUCCESS      VALUE 00.
+           88 HEALTH-TREND-HISTORY-KEY-NOT-FOUND   VALUE 23.
+           88 HEALTH-TREND-HISTORY-DNE             VALUE 35.
+       77  WEEK-COMPARE-FS             PIC 9(2).
+           88 WEEK-COMPARE-IO-SUCCESS  VALUE 00.
+       77  GAP-LOG-FS                  PIC 9(2).
+           88 GAP-LOG-IO-SUCCESS       VALUE 00.
+       77  HEALTH-TREND-CSV-FS         PIC 9(2).
+           88 HEALTH-TREND-CSV-IO-SUCCESS VALUE 00.
+       77  STATS-REPORT-CSV-FS         PIC 9(2).
+           88 STATS-REPORT-CSV-IO-SUCCESS VALUE 00.
 
       ******************************************************************
       * Definition of the TRENDY file-related records:                 *
@@ -176,6 +462,20 @@
                    ==:HTR:== BY ==HTR==
                    ==:RPT:== BY ==RPT==.
 
+      ******************************************************************
+      * Daily and weekly rollup records built by                       *
+      * 305-CREATE-DAILY-WEEKLY-ROLLUPS from the HEALTH-TREND file.     *
+      * Same shape, reused under different prefixes (see ZTPTRDWK).     *
+      ******************************************************************
+           COPY ZTPTRDWK REPLACING ==:XTR:== BY ==DTR==.
+           COPY ZTPTRDWK REPLACING ==:XTR:== BY ==WTR==.
+
+      ******************************************************************
+      * Week-over-week comparison record built by                       *
+      * 312-COMPARE-WEEK-OVER-WEEK (see ZTPTRWOW).                       *
+      ******************************************************************
+           COPY ZTPTRWOW REPLACING ==:WOW:== BY ==WOW==.
+
       ******************************************************************
       * Formatting records for the STATS-REPORT:                       *
       * 6. RPL-HDR1-STATS-REPORT-OUTPUT                                *
@@ -277,6 +577,13 @@
            05 CFG-VALID-RANGES.
                10 CFG-VALID-CPU-TIME-MIN     PIC 9(4) VALUE 4.
                10 CFG-VALID-CPU-TIME-MAX     PIC 9(4) VALUE 3600.
+           05 CFG-CHECKPOINT-SETTINGS.
+               10 CFG-CHECKPOINT-INTERVAL    PIC 9(6) VALUE 1000.
+           05 CFG-ALERT-THRESHOLDS.
+               10 CFG-HAPPY-RATING-FLOOR     PIC 9(2) VALUE 3.
+           05 CFG-ROLLUP-INTERVALS.
+               10 CFG-DAILY-TREND-INTERVAL   PIC 9(5) VALUE 1440.
+               10 CFG-WEEKLY-TREND-INTERVAL  PIC 9(5) VALUE 10080.
 
       ******************************************************************
       * Misc. flags                                                    *
@@ -299,6 +606,9 @@
        77  CTRL-HEALTH-INTERVAL-FLAG      PIC 9.
            88 START-NEW-HEALTH-INTERVAL   VALUE 1.
            88 CONTINUE-HEALTH-INTERVAL    VALUE 0.
+       77  CHECKPOINT-IO-FLAG             PIC 9.
+           88 CHECKPOINT-DONE             VALUE 1.
+           88 CHECKPOINT-HAS-MORE         VALUE 0.
 
       ******************************************************************
       * Temporary variables and indices.                               *
@@ -314,6 +624,99 @@
                VALUE '0000-00-00 00:00'.
        77  WS-NEXT-TREND-INTERVAL-END   PIC X(16)
                VALUE '0000-00-00 00:00'.
+       77  WS-CURRENT-SYSTEM-ID         PIC X(3) VALUE SPACES.
+
+      ******************************************************************
+      * Variables for 106-LOAD-RESTART-POINT, 215-CHECKPOINT-PROGRESS, *
+      * and 216-MARK-RUN-COMPLETE. WS-RESTART-POINT holds the count of  *
+      * EXEC-LOG records already processed by a prior run, read from    *
+      * CHECKPOINT-FILE, or WS-RUN-COMPLETE-MARKER if the prior run     *
+      * finished cleanly (in which case there's nothing to skip).       *
+      *                                                                 *
+      * NB: This is a record count, not ELR-DATE-TIME. EXEC-LOG has     *
+      *     many records per minute, so the minute-granularity          *
+      *     timestamp can't tell two same-minute records apart; a       *
+      *     count of records read does, the same way WS-RESTART-POINT   *
+      *     works in ZTDB2PHN.                                          *
+      ******************************************************************
+       77  WS-RUN-COMPLETE-MARKER       PIC 9(8) VALUE 99999999.
+       77  WS-RESTART-POINT             PIC 9(8) VALUE 0.
+           88 WS-RESTART-COMPLETE       VALUE 99999999.
+       77  WS-CHECKPOINT-COUNT          PIC 9(6) VALUE 0.
+       77  WS-RECORDS-PROCESSED         PIC 9(8) VALUE 0.
+
+      ******************************************************************
+      * Variables for 305-CREATE-DAILY-WEEKLY-ROLLUPS and its helper    *
+      * 330-ROUND-DATE-TO-INTERVAL, which reuses the                    *
+      * CONVERT-DATE-TO-MINUTES/CONVERT-MINUTES-TO-DATE pattern from    *
+      * 235-CALCULATE-INTERVALS to round HTR-INTERVAL down to the       *
+      * start of an arbitrary-sized interval (daily or weekly here).    *
+      *                                                                 *
+      * Each rollup accumulates a running weighted average of the      *
+      * HEALTH-TREND ratings (weighted by HTR-REQUESTS) per system,     *
+      * in a small table since systems appear in no particular order    *
+      * as HEALTH-TREND is reread; a system's entry is flushed to the   *
+      * output file and reset whenever a later record for that system   *
+      * falls in a new daily/weekly bucket.                             *
+      ******************************************************************
+       77  WS-ROUND-INTERVAL             PIC 9(5).
+       77  WS-ROUNDED-INTERVAL           PIC X(16).
+
+       01  WS-DAILY-ROLLUP-TABLE.
+           05 WS-DR-ENTRY OCCURS 20 TIMES.
+               10 WS-DR-IN-USE            PIC 9 VALUE 0.
+                   88 WS-DR-ACTIVE        VALUE 1.
+               10 WS-DR-SYSTEM-ID         PIC X(3) VALUE SPACES.
+               10 WS-DR-BUCKET-START      PIC X(16) VALUE SPACES.
+               10 WS-DR-REQUESTS-TOTAL    PIC 9(9) VALUE 0.
+               10 WS-DR-RESPONSE-WEIGHTED PIC 9(11) VALUE 0.
+               10 WS-DR-WORKLOAD-WEIGHTED PIC 9(11) VALUE 0.
+               10 WS-DR-HAPPY-WEIGHTED    PIC 9(11) VALUE 0.
+
+       01  WS-WEEKLY-ROLLUP-TABLE.
+           05 WS-WR-ENTRY OCCURS 20 TIMES.
+               10 WS-WR-IN-USE            PIC 9 VALUE 0.
+                   88 WS-WR-ACTIVE        VALUE 1.
+               10 WS-WR-SYSTEM-ID         PIC X(3) VALUE SPACES.
+               10 WS-WR-BUCKET-START      PIC X(16) VALUE SPACES.
+               10 WS-WR-REQUESTS-TOTAL    PIC 9(9) VALUE 0.
+               10 WS-WR-RESPONSE-WEIGHTED PIC 9(11) VALUE 0.
+               10 WS-WR-WORKLOAD-WEIGHTED PIC 9(11) VALUE 0.
+               10 WS-WR-HAPPY-WEIGHTED    PIC 9(11) VALUE 0.
+
+       77  WS-ROLLUP-INDEX               PIC 9(3).
+       77  WS-ROLLUP-FOUND-FLAG          PIC 9.
+           88 WS-ROLLUP-ENTRY-FOUND      VALUE 1.
+           88 WS-ROLLUP-ENTRY-NOT-FOUND  VALUE 0.
+
+      ******************************************************************
+      * Variables for 248-CHECK-FOR-MISSING-SYSTEMS. WS-KNOWN-SYSTEMS   *
+      * accumulates every ELR-SYSTEM-ID that has reported at least one  *
+      * HEALTH-TREND record so far this run; WS-SEEN-THIS-INTERVAL is   *
+      * reset at the top of each 240-CREATE-HEALTH-TREND-REC call and   *
+      * populated as each system's group is finalized by                *
+      * 245-FINALIZE-SYSTEM-GROUP. Any known system absent from the     *
+      * latter at the end of the interval gets a GAP-LOG record.        *
+      ******************************************************************
+       01  WS-KNOWN-SYSTEMS-TABLE.
+           05 WS-KS-ENTRY OCCURS 20 TIMES PIC X(3) VALUE SPACES.
+       77  WS-KNOWN-SYSTEMS-COUNT        PIC 9(3) VALUE 0.
+
+       01  WS-SEEN-TABLE.
+           05 WS-SEEN-ENTRY OCCURS 20 TIMES PIC X(3) VALUE SPACES.
+       77  WS-SEEN-COUNT   PIC 9(3) VALUE 0.
+
+       77  WS-GAP-INDEX                  PIC 9(3).
+       77  WS-GAP-FOUND-FLAG             PIC 9.
+           88 WS-GAP-SYSTEM-SEEN         VALUE 1.
+           88 WS-GAP-SYSTEM-NOT-SEEN     VALUE 0.
+
+      ******************************************************************
+      * Working line for 261-WRITE-HEALTH-TREND-CSV-REC and             *
+      * 301-WRITE-STATS-REPORT-CSV, built with STRING/DELIMITED BY      *
+      * SIZE so the numeric fields carry through without extra editing. *
+      ******************************************************************
+       77  WS-CSV-LINE                   PIC X(80).
 
       ******************************************************************
       * Temporary variables for DATE-TO-INTEGER and INTEGER-TO-DATE    *
@@ -329,7 +732,30 @@
        77  WS-DATE-MINUTES-START  PIC 9(9).
        77  WS-DATE-MINUTES-END    PIC 9(9).
 
-       PROCEDURE DIVISION.
+      ******************************************************************
+      * Variables for 105-CHECK-PARM-OVERRIDES. The intervals default   *
+      * to the CFG-RECORDING-INTERVALS values above, but a caller may   *
+      * override them at runtime via LS-PARM, e.g. 'HLI=10,HTI=120'.    *
+      ******************************************************************
+       77  WS-PARM                PIC X(100).
+       77  WS-PARM-HLI-FIELD      PIC X(20).
+       77  WS-PARM-HTI-FIELD      PIC X(20).
+       77  WS-PARM-KEY            PIC X(4).
+       77  WS-PARM-VALUE          PIC 9(3).
+
+       LINKAGE SECTION.
+
+      ******************************************************************
+      * Optional runtime PARM, e.g. 'HLI=10,HTI=120', to override the   *
+      * default health log / health trend interval sizes without a     *
+      * recompile. Absent or unrecognized text leaves the defaults      *
+      * in CONFIGURATION-PARAMETERS-TRNDY untouched.                    *
+      ******************************************************************
+       01  LS-PARM.
+           05 LS-PARM-LENGTH      PIC S9(4) COMP.
+           05 LS-PARM-DATA        PIC X(100).
+
+       PROCEDURE DIVISION USING LS-PARM.
 
       ******************************************************************
       * These records may be in the LINKAGE SECTION and have FILLER    *
@@ -364,11 +790,15 @@
       ******************************************************************
 
            PERFORM 100-START-PROGRAM
+           PERFORM 105-CHECK-PARM-OVERRIDES
+           PERFORM 106-LOAD-RESTART-POINT
            PERFORM 110-OPEN-TRENDY-FILES
            PERFORM 200-PROCESS-EXEC-LOGS
            PERFORM 300-WRITE-STATS-REPORT
+           PERFORM 305-CREATE-DAILY-WEEKLY-ROLLUPS
            PERFORM 400-CLOSE-TRENDY-FILES
            PERFORM 500-END-PROGRAM
+           PERFORM 505-ARCHIVE-EXEC-LOG
 
            STOP RUN.
 
@@ -391,7 +821,11 @@
                        SET EXEC-LOG-DONE TO TRUE
                    NOT AT END
                        MOVE EXEC-LOG-RECORD TO ELR-EXEC-LOG-RECORD
-                       PERFORM 210-PROCESS-EXEC-LOG-REC
+                       ADD 1 TO WS-RECORDS-PROCESSED
+                       IF WS-RECORDS-PROCESSED > WS-RESTART-POINT
+                           PERFORM 210-PROCESS-EXEC-LOG-REC
+                           PERFORM 215-CHECKPOINT-PROGRESS
+                       END-IF
                END-READ
 
                IF NOT EXEC-LOG-IO-SUCCESS AND NOT EXEC-LOG-EOF
@@ -401,6 +835,48 @@
                END-IF
            END-PERFORM
 
+           PERFORM 216-MARK-RUN-COMPLETE
+
+           EXIT.
+
+      ******************************************************************
+      * Periodically record the restart point so a rerun after an      *
+      * abend can skip everything already reflected in HEALTH-LOG.     *
+      *                                                                 *
+      * Input:  WS-RECORDS-PROCESSED                                   *
+      * Output: CHECKPOINT-FILE                                        *
+      ******************************************************************
+       215-CHECKPOINT-PROGRESS.
+
+           ADD 1 TO WS-CHECKPOINT-COUNT
+           IF WS-CHECKPOINT-COUNT >= CFG-CHECKPOINT-INTERVAL
+               MOVE WS-RECORDS-PROCESSED TO CHK-RECORDS-PROCESSED
+               WRITE CHECKPOINT-RECORD
+               IF NOT CHECKPOINT-IO-SUCCESS
+                   DISPLAY '25: Error writing checkpoint file: '
+                       CHECKPOINT-FS
+                   PERFORM 510-PROGRAM-ERROR-CONTINUE
+               END-IF
+               MOVE 0 TO WS-CHECKPOINT-COUNT
+           END-IF
+
+           EXIT.
+
+      ******************************************************************
+      * EXEC-LOG was read through to the end without abending, so      *
+      * mark the checkpoint file complete: a subsequent run should      *
+      * start from the beginning rather than skip everything.          *
+      ******************************************************************
+       216-MARK-RUN-COMPLETE.
+
+           MOVE WS-RUN-COMPLETE-MARKER TO CHK-RECORDS-PROCESSED
+           WRITE CHECKPOINT-RECORD
+           IF NOT CHECKPOINT-IO-SUCCESS
+               DISPLAY '26: Error writing checkpoint file: '
+                   CHECKPOINT-FS
+               PERFORM 510-PROGRAM-ERROR-CONTINUE
+           END-IF
+
            EXIT.
 
       ******************************************************************
@@ -498,9 +974,13 @@
 
       *-----------------------------------------------------------------
       * Retrieve existing record and then update OR start a new one.
+      * The key is interval + system id so each monitored system gets
+      * its own HEALTH-LOG entry per interval.
       *-----------------------------------------------------------------
-           MOVE HS-HEALTH-INTERVAL-START TO HEALTH-LOG-KEY
-           MOVE HS-HEALTH-INTERVAL-START TO HLR-KEY
+           MOVE HS-HEALTH-INTERVAL-START TO HEALTH-LOG-KEY(1:16)
+           MOVE ELR-SYSTEM-ID TO HEALTH-LOG-KEY(17:3)
+           MOVE HS-HEALTH-INTERVAL-START TO HLR-INTERVAL
+           MOVE ELR-SYSTEM-ID TO HLR-SYSTEM-ID
            READ HEALTH-LOG
 
            IF HEALTH-LOG-IO-SUCCESS
@@ -610,26 +1090,28 @@
            EXIT.
 
       ******************************************************************
-      * Create a summary trend record for the given interval.          *
+      * Create a summary trend record for the given interval, one per  *
+      * system (ELR-SYSTEM-ID) that reported in that interval, so one  *
+      * noisy system's numbers don't blend into another's trend line.  *
       *                                                                *
       * Input:  WS-NEXT-TREND-INTERVAL-START / END                     *
       * Output: HTR-HEALTH-TREND-RECORD and HEALTH-TREND file          *
       ******************************************************************
        240-CREATE-HEALTH-TREND-REC.
 
-           MOVE SPACES TO HTR-HEALTH-TREND-RECORD
-           INITIALIZE HTR-HEALTH-TREND-RECORD REPLACING NUMERIC BY 0
-           MOVE '0000-00-00 00:00' TO HTR-INTERVAL
+           MOVE 0 TO WS-HEALTH-LOG-COUNT
+           MOVE SPACES TO WS-CURRENT-SYSTEM-ID
            INITIALIZE HTT-HEALTH-TREND-TOTALS
+           MOVE SPACES TO WS-SEEN-TABLE
+           MOVE 0 TO WS-SEEN-COUNT
 
-           MOVE WS-NEXT-TREND-INTERVAL-START TO HTR-KEY
-           MOVE CFG-HEALTH-TREND-INTERVAL TO HTR-REPORT-DURATION
+           MOVE WS-NEXT-TREND-INTERVAL-START TO HEALTH-LOG-KEY(1:16)
+           MOVE LOW-VALUES TO HEALTH-LOG-KEY(17:3)
 
       *-----------------------------------------------------------------
       * If the health trend file was empty, there's no matches,
       * so we'll quietly head for the exit.
       *-----------------------------------------------------------------
-           MOVE HTR-KEY TO HEALTH-LOG-KEY
            START HEALTH-LOG KEY IS GREATER OR EQUAL TO HEALTH-LOG-KEY
                INVALID KEY
                    DISPLAY 'No matching keys for ' HEALTH-LOG-KEY
@@ -644,10 +1126,11 @@
            END-IF
 
       *-----------------------------------------------------------------
-      * Total up the health log entries into a health trend record...
+      * Total up the health log entries into a health trend record per
+      * system; HEALTH-LOG-KEY sorts interval then system id, so all
+      * of a given system's entries for this interval are contiguous.
       *-----------------------------------------------------------------
            SET HEALTH-LOG-HAS-MORE TO TRUE
-           MOVE 0 TO WS-HEALTH-LOG-COUNT
 
            PERFORM UNTIL HEALTH-LOG-DONE
                READ HEALTH-LOG NEXT RECORD
@@ -655,10 +1138,17 @@
                        SET HEALTH-LOG-DONE TO TRUE
                    NOT AT END
                        IF HEALTH-LOG-KEY < WS-NEXT-TREND-INTERVAL-END
-                           ADD 1 TO WS-HEALTH-LOG-COUNT
                            MOVE HEALTH-LOG-RECORD
                                TO HLR-HEALTH-LOG-RECORD
 
+                           IF WS-HEALTH-LOG-COUNT > 0 AND
+                                   HLR-SYSTEM-ID NOT =
+                                       WS-CURRENT-SYSTEM-ID
+                               PERFORM 245-FINALIZE-SYSTEM-GROUP
+                           END-IF
+
+                           MOVE HLR-SYSTEM-ID TO WS-CURRENT-SYSTEM-ID
+                           ADD 1 TO WS-HEALTH-LOG-COUNT
                            PERFORM 220-PROCESS-HEALTH-TREND-REC
                        ELSE
                            SET HEALTH-LOG-DONE TO TRUE
@@ -673,21 +1163,18 @@
            END-PERFORM
 
       *-----------------------------------------------------------------
-      * For the calculated health trend reporting period that
-      * ended at the start of the new health log period, sum up
-      * the health log metrics and rate them on a scale of 1-10
-      * for the overall period (default of 60 minutes).
-      *
-      * NB: If there's a long gap between log entries,
-      *     there will be no previous health trend records. This is
-      *     normal during development but would be unusual during
-      *     production where the multiple log entries are
-      *     created per minute. Quietly ignore the "miss".
+      * Finalize the last system group found, if any. If there were no
+      * health log entries at all for this interval, there's nothing to
+      * write; a long gap between log entries is normal during
+      * development but would be unusual in production.
       *-----------------------------------------------------------------
-           IF WS-HEALTH-LOG-COUNT > 0
-               PERFORM 250-CALCULATE-HEALTH-RATINGS
-               PERFORM 260-WRITE-HEALTH-TREND-REC
-           END-IF
+           PERFORM 245-FINALIZE-SYSTEM-GROUP
+
+      *-----------------------------------------------------------------
+      * Flag any system that has reported before this run but has no
+      * HEALTH-LOG data for this interval; see 248- for details.
+      *-----------------------------------------------------------------
+           PERFORM 248-CHECK-FOR-MISSING-SYSTEMS
 
       *-----------------------------------------------------------------
       * Ready to move onto the next health trend interval; use the
@@ -706,6 +1193,118 @@
            EXIT.
 
 
+      ******************************************************************
+      * Write out (and reset) the accumulated HTT-HEALTH-TREND-TOTALS  *
+      * for WS-CURRENT-SYSTEM-ID as its own HEALTH-TREND record, then  *
+      * clear the totals/count so the next system starts clean.        *
+      *                                                                *
+      * Input:  WS-NEXT-TREND-INTERVAL-START, WS-CURRENT-SYSTEM-ID,    *
+      *         HTT-HEALTH-TREND-TOTALS                                *
+      * Output: HTR-HEALTH-TREND-RECORD and HEALTH-TREND file          *
+      ******************************************************************
+       245-FINALIZE-SYSTEM-GROUP.
+
+           IF WS-HEALTH-LOG-COUNT = 0
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE SPACES TO HTR-HEALTH-TREND-RECORD
+           INITIALIZE HTR-HEALTH-TREND-RECORD REPLACING NUMERIC BY 0
+           MOVE WS-NEXT-TREND-INTERVAL-START TO HTR-INTERVAL
+           MOVE WS-CURRENT-SYSTEM-ID TO HTR-SYSTEM-ID
+           MOVE CFG-HEALTH-TREND-INTERVAL TO HTR-REPORT-DURATION
+
+           PERFORM 250-CALCULATE-HEALTH-RATINGS
+           PERFORM 260-WRITE-HEALTH-TREND-REC
+           PERFORM 249-REMEMBER-SYSTEM-SEEN
+
+           INITIALIZE HTT-HEALTH-TREND-TOTALS
+           MOVE 0 TO WS-HEALTH-LOG-COUNT
+           MOVE SPACES TO WS-CURRENT-SYSTEM-ID
+
+           EXIT.
+
+      ******************************************************************
+      * Record WS-CURRENT-SYSTEM-ID as known (if new) and as having     *
+      * reported for the current trend interval.                        *
+      ******************************************************************
+       249-REMEMBER-SYSTEM-SEEN.
+
+           SET WS-GAP-SYSTEM-NOT-SEEN TO TRUE
+           PERFORM VARYING WS-GAP-INDEX FROM 1 BY 1
+                   UNTIL WS-GAP-INDEX > WS-KNOWN-SYSTEMS-COUNT
+                       OR WS-GAP-SYSTEM-SEEN
+               IF WS-KS-ENTRY(WS-GAP-INDEX) = WS-CURRENT-SYSTEM-ID
+                   SET WS-GAP-SYSTEM-SEEN TO TRUE
+               END-IF
+           END-PERFORM
+
+           IF WS-GAP-SYSTEM-NOT-SEEN
+               IF WS-KNOWN-SYSTEMS-COUNT < 20
+                   ADD 1 TO WS-KNOWN-SYSTEMS-COUNT
+                   MOVE WS-CURRENT-SYSTEM-ID
+                       TO WS-KS-ENTRY(WS-KNOWN-SYSTEMS-COUNT)
+               ELSE
+                   DISPLAY '==> TRENDY: known-systems table full, '
+                       'gap detection unavailable for '
+                       WS-CURRENT-SYSTEM-ID
+               END-IF
+           END-IF
+
+           IF WS-SEEN-COUNT < 20
+               ADD 1 TO WS-SEEN-COUNT
+               MOVE WS-CURRENT-SYSTEM-ID
+                   TO WS-SEEN-ENTRY(WS-SEEN-COUNT)
+           ELSE
+               DISPLAY '==> TRENDY: seen-systems table full, '
+                   'interval coverage unavailable for '
+                   WS-CURRENT-SYSTEM-ID
+           END-IF
+
+           EXIT.
+
+      ******************************************************************
+      * For every system already known to this run, if it did not      *
+      * appear in WS-SEEN-TABLE for the interval just     *
+      * finalized, write a GAP-LOG record: the system stopped           *
+      * reporting rather than this being a quiet development lull.      *
+      *                                                                 *
+      * Input:  WS-KNOWN-SYSTEMS-TABLE, WS-SEEN-TABLE,    *
+      *         WS-NEXT-TREND-INTERVAL-START                            *
+      * Output: GAP-LOG file                                            *
+      ******************************************************************
+       248-CHECK-FOR-MISSING-SYSTEMS.
+
+           PERFORM VARYING WS-GAP-INDEX FROM 1 BY 1
+                   UNTIL WS-GAP-INDEX > WS-KNOWN-SYSTEMS-COUNT
+               SET WS-GAP-SYSTEM-NOT-SEEN TO TRUE
+               PERFORM VARYING WS-ROLLUP-INDEX FROM 1 BY 1
+                       UNTIL WS-ROLLUP-INDEX > WS-SEEN-COUNT
+                           OR WS-GAP-SYSTEM-SEEN
+                   IF WS-SEEN-ENTRY(WS-ROLLUP-INDEX) =
+                           WS-KS-ENTRY(WS-GAP-INDEX)
+                       SET WS-GAP-SYSTEM-SEEN TO TRUE
+                   END-IF
+               END-PERFORM
+
+               IF WS-GAP-SYSTEM-NOT-SEEN
+                   MOVE WS-NEXT-TREND-INTERVAL-START TO GLR-INTERVAL
+                   MOVE WS-KS-ENTRY(WS-GAP-INDEX) TO GLR-SYSTEM-ID
+                   WRITE GAP-LOG-RECORD
+                   IF NOT GAP-LOG-IO-SUCCESS
+                       DISPLAY '48: Error writing gap log: ' GAP-LOG-FS
+                       PERFORM 510-PROGRAM-ERROR-CONTINUE
+                   END-IF
+
+                   DISPLAY '==> TRENDY GAP: system '
+                       WS-KS-ENTRY(WS-GAP-INDEX)
+                       ' reported nothing for interval '
+                       WS-NEXT-TREND-INTERVAL-START
+               END-IF
+           END-PERFORM
+
+           EXIT.
+
       ******************************************************************
       * Health ratings are based on the health trend records within    *
       * a given interval. See ZTPTRNDC for more details.               *
@@ -750,6 +1349,112 @@
 
            DISPLAY HTR-HEALTH-TREND-RECORD
 
+           PERFORM 261-WRITE-HEALTH-TREND-CSV-REC
+           PERFORM 265-CHECK-ALERT-THRESHOLD
+           PERFORM 266-WRITE-HEALTH-TREND-HISTORY
+
+           EXIT.
+
+      ******************************************************************
+      * Mirror HTR-HEALTH-TREND-RECORD as a comma-delimited line in     *
+      * HEALTH-TREND-CSV so the same data can be loaded straight into   *
+      * a spreadsheet or dashboard tool.                                *
+      *                                                                 *
+      * Input:  HTR-HEALTH-TREND-RECORD                                *
+      * Output: HEALTH-TREND-CSV file                                  *
+      ******************************************************************
+       261-WRITE-HEALTH-TREND-CSV-REC.
+
+           IF RPT-HEALTH-TREND-COUNT = 1
+               MOVE 'INTERVAL,SYSTEM_ID,RESPONSE_RATING,'
+                   & 'WORKLOAD_RATING,HAPPY_RATING,REQUESTS,'
+                   & 'REPORT_DURATION'
+                   TO HEALTH-TREND-CSV-RECORD
+               WRITE HEALTH-TREND-CSV-RECORD
+           END-IF
+
+           STRING
+               FUNCTION TRIM(HTR-INTERVAL) DELIMITED BY SIZE
+               ',' DELIMITED BY SIZE
+               HTR-SYSTEM-ID DELIMITED BY SIZE
+               ',' DELIMITED BY SIZE
+               HTR-RESPONSE-RATING DELIMITED BY SIZE
+               ',' DELIMITED BY SIZE
+               HTR-WORKLOAD-RATING DELIMITED BY SIZE
+               ',' DELIMITED BY SIZE
+               HTR-HAPPY-RATING DELIMITED BY SIZE
+               ',' DELIMITED BY SIZE
+               HTR-REQUESTS DELIMITED BY SIZE
+               ',' DELIMITED BY SIZE
+               HTR-REPORT-DURATION DELIMITED BY SIZE
+               INTO WS-CSV-LINE
+           END-STRING
+
+           MOVE WS-CSV-LINE TO HEALTH-TREND-CSV-RECORD
+           WRITE HEALTH-TREND-CSV-RECORD
+           IF NOT HEALTH-TREND-CSV-IO-SUCCESS
+               DISPLAY '51: Error writing health trend csv: '
+                   HEALTH-TREND-CSV-FS
+               PERFORM 510-PROGRAM-ERROR-CONTINUE
+           END-IF
+
+           EXIT.
+
+      ******************************************************************
+      * Nobody watches SYSOUT at 3am. If this trend record's happy      *
+      * rating has crossed the configured danger floor, write it to     *
+      * ALERT-LOG too so paging tooling can pick it up.                 *
+      *                                                                 *
+      * Input:  HTR-HEALTH-TREND-RECORD                                 *
+      * Output: ALERT-LOG file                                         *
+      ******************************************************************
+       265-CHECK-ALERT-THRESHOLD.
+
+           IF HTR-HAPPY-RATING < CFG-HAPPY-RATING-FLOOR
+               MOVE HTR-HEALTH-TREND-RECORD TO ALERT-LOG-RECORD
+               WRITE ALERT-LOG-RECORD
+               IF NOT ALERT-LOG-IO-SUCCESS
+                   DISPLAY '31: Error writing alert log: '
+                       ALERT-LOG-FS
+                   PERFORM 510-PROGRAM-ERROR-CONTINUE
+               END-IF
+
+               DISPLAY '==> TRENDY ALERT: happy rating '
+                   HTR-HAPPY-RATING ' below floor '
+                   CFG-HAPPY-RATING-FLOOR ' for interval '
+                   HTR-INTERVAL ' system ' HTR-SYSTEM-ID
+           END-IF
+
+           EXIT.
+
+      ******************************************************************
+      * Mirror HTR-HEALTH-TREND-RECORD into the keyed                   *
+      * HEALTH-TREND-HISTORY file so 312-COMPARE-WEEK-OVER-WEEK can     *
+      * look up a system's rating for any prior interval this run by    *
+      * key instead of rereading HEALTH-TREND sequentially.             *
+      *                                                                 *
+      * Input:  HTR-HEALTH-TREND-RECORD                                *
+      * Output: HEALTH-TREND-HISTORY file                              *
+      ******************************************************************
+       266-WRITE-HEALTH-TREND-HISTORY.
+
+           MOVE SPACES TO HTH-TREND-SUMMARY-RECORD
+           INITIALIZE HTH-TREND-SUMMARY-RECORD REPLACING NUMERIC BY 0
+           MOVE HTR-INTERVAL TO HTH-INTERVAL
+           MOVE HTR-SYSTEM-ID TO HTH-SYSTEM-ID
+           MOVE HTR-RESPONSE-RATING TO HTH-RESPONSE-RATING
+           MOVE HTR-WORKLOAD-RATING TO HTH-WORKLOAD-RATING
+           MOVE HTR-HAPPY-RATING TO HTH-HAPPY-RATING
+           MOVE HTR-REQUESTS TO HTH-REQUESTS
+           MOVE HTR-REPORT-DURATION TO HTH-REPORT-DURATION
+
+           WRITE HTH-TREND-SUMMARY-RECORD
+           IF NOT HEALTH-TREND-HISTORY-IO-SUCCESS
+               DISPLAY '46: Error writing health trend history: '
+                   HEALTH-TREND-HISTORY-FS
+               PERFORM 510-PROGRAM-ERROR-CONTINUE
+           END-IF
+
            EXIT.
 
       ******************************************************************
@@ -819,51 +1524,505 @@
                STOP RUN
            END-IF
 
+           PERFORM 301-WRITE-STATS-REPORT-CSV
+
            EXIT.
 
       ******************************************************************
-      * Converts a date YYYY-MM-DD HH:MM to minutes for easier         *
-      * math operations without risk of date/time overflow.            *
-      *                                                                *
-      * Input:  DT-DATE                                                *
-      * Output: WS-DATE-MINUTES                                        *
+      * Mirror RPT-STATS-REPORT-TOTALS as a comma-delimited line in     *
+      * STATS-REPORT-CSV for the same reason as 261-*.                  *
+      *                                                                 *
+      * Input:  RPT-STATS-REPORT-TOTALS                                *
+      * Output: STATS-REPORT-CSV file                                  *
       ******************************************************************
-       CONVERT-DATE-TO-MINUTES.
-
-      *-----------------------------------------------------------------
-      * Sanity check the incoming date; replace with an obviously
-      * out-of-range one so it's not ignored.
-      *-----------------------------------------------------------------
-           IF DT-YEAR < 1601 OR DT-MONTH < 01 OR DT-MONTH > 12 OR
-                   DT-DAY < 01 OR DT-DAY > 31 OR 
-                   DT-HOUR > 23 OR DT-MINUTE > 59 OR
-                   ((DT-MONTH = 4 OR DT-MONTH = 6 OR DT-MONTH = 9 OR
-                   DT-MONTH = 11) AND DT-DAY > 30) OR
-                   (DT-MONTH = 2 AND DT-DAY > 29)
-               DISPLAY '9: Error validating date/time ' DT-DATE-TIME
-               MOVE '1601-01-01 01:01:01' TO DT-DATE-TIME
+       301-WRITE-STATS-REPORT-CSV.
+
+           MOVE 'START_INTERVAL,END_INTERVAL,VALID_EXEC_LOGS,'
+               & 'ERROR_EXEC_LOGS,INVALID_EXEC_LOGS,'
+               & 'HEALTH_LOG_ADDITIONS,HEALTH_LOG_UPDATES,'
+               & 'HEALTH_TREND_COUNT'
+               TO STATS-REPORT-CSV-RECORD
+           WRITE STATS-REPORT-CSV-RECORD
+
+           STRING
+               FUNCTION TRIM(RPT-START-INTERVAL) DELIMITED BY SIZE
+               ',' DELIMITED BY SIZE
+               FUNCTION TRIM(RPT-END-INTERVAL) DELIMITED BY SIZE
+               ',' DELIMITED BY SIZE
+               RPT-VALID-EXEC-LOGS DELIMITED BY SIZE
+               ',' DELIMITED BY SIZE
+               RPT-ERROR-EXEC-LOGS DELIMITED BY SIZE
+               ',' DELIMITED BY SIZE
+               RPT-INVALID-EXEC-LOGS DELIMITED BY SIZE
+               ',' DELIMITED BY SIZE
+               RPT-HEALTH-LOG-ADDITIONS DELIMITED BY SIZE
+               ',' DELIMITED BY SIZE
+               RPT-HEALTH-LOG-UPDATES DELIMITED BY SIZE
+               ',' DELIMITED BY SIZE
+               RPT-HEALTH-TREND-COUNT DELIMITED BY SIZE
+               INTO WS-CSV-LINE
+           END-STRING
+
+           MOVE WS-CSV-LINE TO STATS-REPORT-CSV-RECORD
+           WRITE STATS-REPORT-CSV-RECORD
+           IF NOT STATS-REPORT-CSV-IO-SUCCESS
+               DISPLAY '52: Error writing stats report csv: '
+                   STATS-REPORT-CSV-FS
+               PERFORM 510-PROGRAM-ERROR-CONTINUE
            END-IF
 
-      *-----------------------------------------------------------------
-      * Convert timestamp to minutes for easier interval calculation.
-      * INTEGER-OF-DATE returns days since December 31, 1600.
-      * Convert DT-DATE to minutes since then (1440 minutes/day).
-      *-----------------------------------------------------------------
-           MOVE DT-YEAR TO DAI-YEAR
-           MOVE DT-MONTH TO DAI-MONTH
-           MOVE DT-DAY TO DAI-DAY
-           COMPUTE WS-DATE-MINUTES =
-               FUNCTION INTEGER-OF-DATE(DAI-DATE-AS-INTEGER)
-           COMPUTE WS-DATE-MINUTES =
-               (WS-DATE-MINUTES * 1440) +
-               (DT-HOUR * 60) + DT-MINUTE
-
            EXIT.
 
       ******************************************************************
-      * Converts minutes to a date YYYY-MM-DD HH:MM as part of easier  *
-      * math operations without risk of date/time overflow.            *
-      *                                                                *
+      * TRENDY's header claims trend analysis "up to 30 days," but the  *
+      * only rollup produced during the main pass is the 60-minute      *
+      * HEALTH-TREND. Reread it (per system) and consolidate it into a  *
+      * daily and a weekly summary for longer-range capacity planning.  *
+      * The same reread also drives 312-COMPARE-WEEK-OVER-WEEK, so      *
+      * WEEK-COMPARE-REPORT comes out of this one pass too.             *
+      *                                                                 *
+      * Input:  HEALTH-TREND file                                       *
+      * Output: DAILY-TREND, WEEKLY-TREND, and WEEK-COMPARE-REPORT      *
+      *         files                                                   *
+      ******************************************************************
+       305-CREATE-DAILY-WEEKLY-ROLLUPS.
+
+           CLOSE HEALTH-TREND
+           IF NOT HEALTH-TREND-IO-SUCCESS
+               DISPLAY '18: Error closing health trend: '
+                   HEALTH-TREND-FS
+               PERFORM 510-PROGRAM-ERROR-CONTINUE
+           END-IF
+
+           OPEN INPUT HEALTH-TREND
+           IF NOT HEALTH-TREND-IO-SUCCESS
+               DISPLAY '32: Error reopening health trend for rollup: '
+                   HEALTH-TREND-FS
+               PERFORM 510-PROGRAM-ERROR-CONTINUE
+           ELSE
+               SET HEALTH-TREND-HAS-MORE TO TRUE
+               PERFORM UNTIL HEALTH-TREND-DONE
+                   READ HEALTH-TREND
+                       AT END
+                           SET HEALTH-TREND-DONE TO TRUE
+                       NOT AT END
+                           MOVE HEALTH-TREND-RECORD
+                               TO HTR-HEALTH-TREND-RECORD
+                           PERFORM 310-ACCUMULATE-DAILY-ROLLUP
+                           PERFORM 320-ACCUMULATE-WEEKLY-ROLLUP
+                           PERFORM 312-COMPARE-WEEK-OVER-WEEK
+                   END-READ
+
+                   IF NOT HEALTH-TREND-IO-SUCCESS AND
+                           NOT HEALTH-TREND-EOF
+                       DISPLAY '33: Error reading health trend '
+                           'for rollup: ' HEALTH-TREND-FS
+                       PERFORM 510-PROGRAM-ERROR-CONTINUE
+                   END-IF
+               END-PERFORM
+
+               CLOSE HEALTH-TREND
+               IF NOT HEALTH-TREND-IO-SUCCESS
+                   DISPLAY '18: Error closing health trend: '
+                       HEALTH-TREND-FS
+                   PERFORM 510-PROGRAM-ERROR-CONTINUE
+               END-IF
+           END-IF
+
+           PERFORM 315-FLUSH-DAILY-ROLLUP-TABLE
+           PERFORM 325-FLUSH-WEEKLY-ROLLUP-TABLE
+
+           EXIT.
+
+      ******************************************************************
+      * Look up HTR-SYSTEM-ID's rating for the same interval-of-week    *
+      * 7 days earlier in HEALTH-TREND-HISTORY and, if one exists,      *
+      * write a WOW-WEEK-COMPARE-RECORD with the delta so recurring     *
+      * weekly patterns (e.g. a slow Friday afternoon) aren't mistaken  *
+      * for a new incident. Nothing is written when no prior-week       *
+      * baseline is available (e.g. the first week of a new run).       *
+      *                                                                 *
+      * Input:  HTR-HEALTH-TREND-RECORD, HEALTH-TREND-HISTORY file      *
+      * Output: WEEK-COMPARE-REPORT file                                *
+      ******************************************************************
+       312-COMPARE-WEEK-OVER-WEEK.
+
+           MOVE HTR-INTERVAL TO DT-DATE-TIME
+           PERFORM CONVERT-DATE-TO-MINUTES
+           SUBTRACT CFG-WEEKLY-TREND-INTERVAL FROM WS-DATE-MINUTES
+           PERFORM CONVERT-MINUTES-TO-DATE
+
+           MOVE DT-DATE-TIME(1:16) TO HTH-INTERVAL
+           MOVE HTR-SYSTEM-ID TO HTH-SYSTEM-ID
+
+           READ HEALTH-TREND-HISTORY
+
+           IF HEALTH-TREND-HISTORY-IO-SUCCESS
+               MOVE SPACES TO WOW-WEEK-COMPARE-RECORD
+               INITIALIZE WOW-WEEK-COMPARE-RECORD REPLACING NUMERIC BY 0
+               MOVE HTR-INTERVAL TO WOW-INTERVAL
+               MOVE HTR-SYSTEM-ID TO WOW-SYSTEM-ID
+               MOVE HTR-RESPONSE-RATING TO WOW-RESPONSE-RATING
+               MOVE HTR-WORKLOAD-RATING TO WOW-WORKLOAD-RATING
+               MOVE HTR-HAPPY-RATING TO WOW-HAPPY-RATING
+               MOVE HTH-RESPONSE-RATING TO WOW-PRIOR-RESPONSE-RATING
+               MOVE HTH-WORKLOAD-RATING TO WOW-PRIOR-WORKLOAD-RATING
+               MOVE HTH-HAPPY-RATING TO WOW-PRIOR-HAPPY-RATING
+               COMPUTE WOW-RESPONSE-DELTA =
+                   HTR-RESPONSE-RATING - HTH-RESPONSE-RATING
+               COMPUTE WOW-WORKLOAD-DELTA =
+                   HTR-WORKLOAD-RATING - HTH-WORKLOAD-RATING
+               COMPUTE WOW-HAPPY-DELTA =
+                   HTR-HAPPY-RATING - HTH-HAPPY-RATING
+
+               MOVE WOW-WEEK-COMPARE-RECORD TO WEEK-COMPARE-RECORD
+               WRITE WEEK-COMPARE-RECORD
+               IF NOT WEEK-COMPARE-IO-SUCCESS
+                   DISPLAY '47: Error writing week compare report: '
+                       WEEK-COMPARE-FS
+                   PERFORM 510-PROGRAM-ERROR-CONTINUE
+               END-IF
+           END-IF
+
+           EXIT.
+
+      ******************************************************************
+      * Accumulate HTR-HEALTH-TREND-RECORD into the daily rollup table  *
+      * entry for HTR-SYSTEM-ID, flushing that entry first if it        *
+      * belongs to an earlier day.                                      *
+      *                                                                 *
+      * Input:  HTR-HEALTH-TREND-RECORD                                *
+      * Output: WS-DAILY-ROLLUP-TABLE                                   *
+      ******************************************************************
+       310-ACCUMULATE-DAILY-ROLLUP.
+
+           MOVE HTR-INTERVAL TO DT-DATE-TIME
+           MOVE CFG-DAILY-TREND-INTERVAL TO WS-ROUND-INTERVAL
+           PERFORM 330-ROUND-DATE-TO-INTERVAL
+
+           PERFORM 340-FIND-DAILY-ROLLUP-ENTRY
+
+           IF WS-ROLLUP-ENTRY-FOUND AND
+                   WS-DR-BUCKET-START(WS-ROLLUP-INDEX) NOT =
+                       WS-ROUNDED-INTERVAL
+               PERFORM 315-FLUSH-ONE-DAILY-ROLLUP-ENTRY
+               SET WS-ROLLUP-ENTRY-NOT-FOUND TO TRUE
+           END-IF
+
+           IF WS-ROLLUP-ENTRY-NOT-FOUND
+               PERFORM 345-ALLOCATE-DAILY-ROLLUP-ENTRY
+           END-IF
+
+           MOVE WS-ROUNDED-INTERVAL TO
+               WS-DR-BUCKET-START(WS-ROLLUP-INDEX)
+           MOVE HTR-SYSTEM-ID TO WS-DR-SYSTEM-ID(WS-ROLLUP-INDEX)
+           ADD HTR-REQUESTS TO
+               WS-DR-REQUESTS-TOTAL(WS-ROLLUP-INDEX)
+           COMPUTE WS-DR-RESPONSE-WEIGHTED(WS-ROLLUP-INDEX) =
+               WS-DR-RESPONSE-WEIGHTED(WS-ROLLUP-INDEX) +
+               (HTR-REQUESTS * HTR-RESPONSE-RATING)
+           COMPUTE WS-DR-WORKLOAD-WEIGHTED(WS-ROLLUP-INDEX) =
+               WS-DR-WORKLOAD-WEIGHTED(WS-ROLLUP-INDEX) +
+               (HTR-REQUESTS * HTR-WORKLOAD-RATING)
+           COMPUTE WS-DR-HAPPY-WEIGHTED(WS-ROLLUP-INDEX) =
+               WS-DR-HAPPY-WEIGHTED(WS-ROLLUP-INDEX) +
+               (HTR-REQUESTS * HTR-HAPPY-RATING)
+
+           EXIT.
+
+      ******************************************************************
+      * Same as 310-ACCUMULATE-DAILY-ROLLUP, but for the weekly table.  *
+      ******************************************************************
+       320-ACCUMULATE-WEEKLY-ROLLUP.
+
+           MOVE HTR-INTERVAL TO DT-DATE-TIME
+           MOVE CFG-WEEKLY-TREND-INTERVAL TO WS-ROUND-INTERVAL
+           PERFORM 330-ROUND-DATE-TO-INTERVAL
+
+           PERFORM 350-FIND-WEEKLY-ROLLUP-ENTRY
+
+           IF WS-ROLLUP-ENTRY-FOUND AND
+                   WS-WR-BUCKET-START(WS-ROLLUP-INDEX) NOT =
+                       WS-ROUNDED-INTERVAL
+               PERFORM 325-FLUSH-ONE-WEEKLY-ROLLUP-ENTRY
+               SET WS-ROLLUP-ENTRY-NOT-FOUND TO TRUE
+           END-IF
+
+           IF WS-ROLLUP-ENTRY-NOT-FOUND
+               PERFORM 355-ALLOCATE-WEEKLY-ROLLUP-ENTRY
+           END-IF
+
+           MOVE WS-ROUNDED-INTERVAL TO
+               WS-WR-BUCKET-START(WS-ROLLUP-INDEX)
+           MOVE HTR-SYSTEM-ID TO WS-WR-SYSTEM-ID(WS-ROLLUP-INDEX)
+           ADD HTR-REQUESTS TO
+               WS-WR-REQUESTS-TOTAL(WS-ROLLUP-INDEX)
+           COMPUTE WS-WR-RESPONSE-WEIGHTED(WS-ROLLUP-INDEX) =
+               WS-WR-RESPONSE-WEIGHTED(WS-ROLLUP-INDEX) +
+               (HTR-REQUESTS * HTR-RESPONSE-RATING)
+           COMPUTE WS-WR-WORKLOAD-WEIGHTED(WS-ROLLUP-INDEX) =
+               WS-WR-WORKLOAD-WEIGHTED(WS-ROLLUP-INDEX) +
+               (HTR-REQUESTS * HTR-WORKLOAD-RATING)
+           COMPUTE WS-WR-HAPPY-WEIGHTED(WS-ROLLUP-INDEX) =
+               WS-WR-HAPPY-WEIGHTED(WS-ROLLUP-INDEX) +
+               (HTR-REQUESTS * HTR-HAPPY-RATING)
+
+           EXIT.
+
+      ******************************************************************
+      * Flush and reset every active entry in the daily rollup table,  *
+      * once HEALTH-TREND has been fully reread.                        *
+      ******************************************************************
+       315-FLUSH-DAILY-ROLLUP-TABLE.
+
+           PERFORM VARYING WS-ROLLUP-INDEX FROM 1 BY 1
+                   UNTIL WS-ROLLUP-INDEX > 20
+               IF WS-DR-ACTIVE(WS-ROLLUP-INDEX)
+                   PERFORM 315-FLUSH-ONE-DAILY-ROLLUP-ENTRY
+               END-IF
+           END-PERFORM
+
+           EXIT.
+
+      ******************************************************************
+      * Write the daily rollup table entry at WS-ROLLUP-INDEX to        *
+      * DAILY-TREND as a weighted-average summary, then reset it.       *
+      ******************************************************************
+       315-FLUSH-ONE-DAILY-ROLLUP-ENTRY.
+
+           MOVE SPACES TO DTR-TREND-SUMMARY-RECORD
+           INITIALIZE DTR-TREND-SUMMARY-RECORD REPLACING NUMERIC BY 0
+           MOVE WS-DR-BUCKET-START(WS-ROLLUP-INDEX) TO DTR-INTERVAL
+           MOVE WS-DR-SYSTEM-ID(WS-ROLLUP-INDEX) TO DTR-SYSTEM-ID
+           MOVE WS-DR-REQUESTS-TOTAL(WS-ROLLUP-INDEX) TO DTR-REQUESTS
+           MOVE CFG-DAILY-TREND-INTERVAL TO DTR-REPORT-DURATION
+
+           IF WS-DR-REQUESTS-TOTAL(WS-ROLLUP-INDEX) > 0
+               COMPUTE DTR-RESPONSE-RATING =
+                   WS-DR-RESPONSE-WEIGHTED(WS-ROLLUP-INDEX) /
+                   WS-DR-REQUESTS-TOTAL(WS-ROLLUP-INDEX)
+               COMPUTE DTR-WORKLOAD-RATING =
+                   WS-DR-WORKLOAD-WEIGHTED(WS-ROLLUP-INDEX) /
+                   WS-DR-REQUESTS-TOTAL(WS-ROLLUP-INDEX)
+               COMPUTE DTR-HAPPY-RATING =
+                   WS-DR-HAPPY-WEIGHTED(WS-ROLLUP-INDEX) /
+                   WS-DR-REQUESTS-TOTAL(WS-ROLLUP-INDEX)
+           END-IF
+
+           MOVE DTR-TREND-SUMMARY-RECORD TO DAILY-TREND-RECORD
+           WRITE DAILY-TREND-RECORD
+           IF NOT DAILY-TREND-IO-SUCCESS
+               DISPLAY '34: Error writing daily trend: '
+                   DAILY-TREND-FS
+               PERFORM 510-PROGRAM-ERROR-CONTINUE
+           END-IF
+
+           INITIALIZE WS-DR-ENTRY(WS-ROLLUP-INDEX)
+
+           EXIT.
+
+      ******************************************************************
+      * Same as 315-* above, but for the weekly rollup table.           *
+      ******************************************************************
+       325-FLUSH-WEEKLY-ROLLUP-TABLE.
+
+           PERFORM VARYING WS-ROLLUP-INDEX FROM 1 BY 1
+                   UNTIL WS-ROLLUP-INDEX > 20
+               IF WS-WR-ACTIVE(WS-ROLLUP-INDEX)
+                   PERFORM 325-FLUSH-ONE-WEEKLY-ROLLUP-ENTRY
+               END-IF
+           END-PERFORM
+
+           EXIT.
+
+       325-FLUSH-ONE-WEEKLY-ROLLUP-ENTRY.
+
+           MOVE SPACES TO WTR-TREND-SUMMARY-RECORD
+           INITIALIZE WTR-TREND-SUMMARY-RECORD REPLACING NUMERIC BY 0
+           MOVE WS-WR-BUCKET-START(WS-ROLLUP-INDEX) TO WTR-INTERVAL
+           MOVE WS-WR-SYSTEM-ID(WS-ROLLUP-INDEX) TO WTR-SYSTEM-ID
+           MOVE WS-WR-REQUESTS-TOTAL(WS-ROLLUP-INDEX) TO WTR-REQUESTS
+           MOVE CFG-WEEKLY-TREND-INTERVAL TO WTR-REPORT-DURATION
+
+           IF WS-WR-REQUESTS-TOTAL(WS-ROLLUP-INDEX) > 0
+               COMPUTE WTR-RESPONSE-RATING =
+                   WS-WR-RESPONSE-WEIGHTED(WS-ROLLUP-INDEX) /
+                   WS-WR-REQUESTS-TOTAL(WS-ROLLUP-INDEX)
+               COMPUTE WTR-WORKLOAD-RATING =
+                   WS-WR-WORKLOAD-WEIGHTED(WS-ROLLUP-INDEX) /
+                   WS-WR-REQUESTS-TOTAL(WS-ROLLUP-INDEX)
+               COMPUTE WTR-HAPPY-RATING =
+                   WS-WR-HAPPY-WEIGHTED(WS-ROLLUP-INDEX) /
+                   WS-WR-REQUESTS-TOTAL(WS-ROLLUP-INDEX)
+           END-IF
+
+           MOVE WTR-TREND-SUMMARY-RECORD TO WEEKLY-TREND-RECORD
+           WRITE WEEKLY-TREND-RECORD
+           IF NOT WEEKLY-TREND-IO-SUCCESS
+               DISPLAY '35: Error writing weekly trend: '
+                   WEEKLY-TREND-FS
+               PERFORM 510-PROGRAM-ERROR-CONTINUE
+           END-IF
+
+           INITIALIZE WS-WR-ENTRY(WS-ROLLUP-INDEX)
+
+           EXIT.
+
+      ******************************************************************
+      * Rounds DT-DATE-TIME down to the start of a WS-ROUND-INTERVAL-   *
+      * sized bucket (in minutes), reusing the same minutes-since       *
+      * conversion helpers as 235-CALCULATE-INTERVALS so this works     *
+      * for interval sizes other than the health log/trend ones.        *
+      *                                                                 *
+      * Input:  DT-DATE-TIME, WS-ROUND-INTERVAL                        *
+      * Output: WS-ROUNDED-INTERVAL                                     *
+      ******************************************************************
+       330-ROUND-DATE-TO-INTERVAL.
+
+           PERFORM CONVERT-DATE-TO-MINUTES
+
+           DIVIDE WS-DATE-MINUTES BY WS-ROUND-INTERVAL
+               GIVING WS-INTEGER-TEMP REMAINDER WS-INTEGER-REM
+           SUBTRACT WS-INTEGER-REM FROM WS-DATE-MINUTES
+
+           PERFORM CONVERT-MINUTES-TO-DATE
+           MOVE DT-DATE-TIME TO WS-ROUNDED-INTERVAL
+
+           EXIT.
+
+      ******************************************************************
+      * Linear-search WS-DAILY-ROLLUP-TABLE for HTR-SYSTEM-ID.          *
+      * Output: WS-ROLLUP-INDEX and WS-ROLLUP-FOUND-FLAG                *
+      ******************************************************************
+       340-FIND-DAILY-ROLLUP-ENTRY.
+
+           SET WS-ROLLUP-ENTRY-NOT-FOUND TO TRUE
+           PERFORM VARYING WS-ROLLUP-INDEX FROM 1 BY 1
+                   UNTIL WS-ROLLUP-INDEX > 20
+                       OR WS-ROLLUP-ENTRY-FOUND
+               IF WS-DR-ACTIVE(WS-ROLLUP-INDEX) AND
+                       WS-DR-SYSTEM-ID(WS-ROLLUP-INDEX) = HTR-SYSTEM-ID
+                   SET WS-ROLLUP-ENTRY-FOUND TO TRUE
+               END-IF
+           END-PERFORM
+
+           IF WS-ROLLUP-ENTRY-FOUND
+               SUBTRACT 1 FROM WS-ROLLUP-INDEX
+           END-IF
+
+           EXIT.
+
+      ******************************************************************
+      * Claim the first free (or, failing that, first) daily rollup     *
+      * table slot for HTR-SYSTEM-ID.                                   *
+      ******************************************************************
+       345-ALLOCATE-DAILY-ROLLUP-ENTRY.
+
+           MOVE 1 TO WS-ROLLUP-INDEX
+           PERFORM VARYING WS-ROLLUP-INDEX FROM 1 BY 1
+                   UNTIL WS-ROLLUP-INDEX > 20
+                       OR NOT WS-DR-ACTIVE(WS-ROLLUP-INDEX)
+               CONTINUE
+           END-PERFORM
+
+           IF WS-ROLLUP-INDEX > 20
+               DISPLAY '==> TRENDY: daily rollup table full, '
+                   'reusing slot 1 for ' HTR-SYSTEM-ID
+               MOVE 1 TO WS-ROLLUP-INDEX
+               PERFORM 315-FLUSH-ONE-DAILY-ROLLUP-ENTRY
+           END-IF
+
+           SET WS-DR-ACTIVE(WS-ROLLUP-INDEX) TO TRUE
+
+           EXIT.
+
+      ******************************************************************
+      * Same as 340-* above, but for the weekly rollup table.           *
+      ******************************************************************
+       350-FIND-WEEKLY-ROLLUP-ENTRY.
+
+           SET WS-ROLLUP-ENTRY-NOT-FOUND TO TRUE
+           PERFORM VARYING WS-ROLLUP-INDEX FROM 1 BY 1
+                   UNTIL WS-ROLLUP-INDEX > 20
+                       OR WS-ROLLUP-ENTRY-FOUND
+               IF WS-WR-ACTIVE(WS-ROLLUP-INDEX) AND
+                       WS-WR-SYSTEM-ID(WS-ROLLUP-INDEX) = HTR-SYSTEM-ID
+                   SET WS-ROLLUP-ENTRY-FOUND TO TRUE
+               END-IF
+           END-PERFORM
+
+           IF WS-ROLLUP-ENTRY-FOUND
+               SUBTRACT 1 FROM WS-ROLLUP-INDEX
+           END-IF
+
+           EXIT.
+
+      ******************************************************************
+      * Same as 345-* above, but for the weekly rollup table.           *
+      ******************************************************************
+       355-ALLOCATE-WEEKLY-ROLLUP-ENTRY.
+
+           MOVE 1 TO WS-ROLLUP-INDEX
+           PERFORM VARYING WS-ROLLUP-INDEX FROM 1 BY 1
+                   UNTIL WS-ROLLUP-INDEX > 20
+                       OR NOT WS-WR-ACTIVE(WS-ROLLUP-INDEX)
+               CONTINUE
+           END-PERFORM
+
+           IF WS-ROLLUP-INDEX > 20
+               DISPLAY '==> TRENDY: weekly rollup table full, '
+                   'reusing slot 1 for ' HTR-SYSTEM-ID
+               MOVE 1 TO WS-ROLLUP-INDEX
+               PERFORM 325-FLUSH-ONE-WEEKLY-ROLLUP-ENTRY
+           END-IF
+
+           SET WS-WR-ACTIVE(WS-ROLLUP-INDEX) TO TRUE
+
+           EXIT.
+
+      ******************************************************************
+      * Converts a date YYYY-MM-DD HH:MM to minutes for easier         *
+      * math operations without risk of date/time overflow.            *
+      *                                                                *
+      * Input:  DT-DATE                                                *
+      * Output: WS-DATE-MINUTES                                        *
+      ******************************************************************
+       CONVERT-DATE-TO-MINUTES.
+
+      *-----------------------------------------------------------------
+      * Sanity check the incoming date; replace with an obviously
+      * out-of-range one so it's not ignored.
+      *-----------------------------------------------------------------
+           IF DT-YEAR < 1601 OR DT-MONTH < 01 OR DT-MONTH > 12 OR
+                   DT-DAY < 01 OR DT-DAY > 31 OR 
+                   DT-HOUR > 23 OR DT-MINUTE > 59 OR
+                   ((DT-MONTH = 4 OR DT-MONTH = 6 OR DT-MONTH = 9 OR
+                   DT-MONTH = 11) AND DT-DAY > 30) OR
+                   (DT-MONTH = 2 AND DT-DAY > 29)
+               DISPLAY '9: Error validating date/time ' DT-DATE-TIME
+               MOVE '1601-01-01 01:01:01' TO DT-DATE-TIME
+           END-IF
+
+      *-----------------------------------------------------------------
+      * Convert timestamp to minutes for easier interval calculation.
+      * INTEGER-OF-DATE returns days since December 31, 1600.
+      * Convert DT-DATE to minutes since then (1440 minutes/day).
+      *-----------------------------------------------------------------
+           MOVE DT-YEAR TO DAI-YEAR
+           MOVE DT-MONTH TO DAI-MONTH
+           MOVE DT-DAY TO DAI-DAY
+           COMPUTE WS-DATE-MINUTES =
+               FUNCTION INTEGER-OF-DATE(DAI-DATE-AS-INTEGER)
+           COMPUTE WS-DATE-MINUTES =
+               (WS-DATE-MINUTES * 1440) +
+               (DT-HOUR * 60) + DT-MINUTE
+
+           EXIT.
+
+      ******************************************************************
+      * Converts minutes to a date YYYY-MM-DD HH:MM as part of easier  *
+      * math operations without risk of date/time overflow.            *
+      *                                                                *
       * Input:  WS-DATE-MINUTES                                        *
       * Output: DT-DATE                                                *
       ******************************************************************
@@ -983,10 +2142,107 @@
 
            DISPLAY '==> TRENDY start'
 
-           MOVE 0 TO RETURN-CODE
+           MOVE RC-SUCCESS TO RETURN-CODE
         
            EXIT.           
 
+      ******************************************************************
+      * Allow the health log / health trend interval sizes to be       *
+      * overridden at runtime via LS-PARM instead of a recompile.      *
+      * Expected format is 'HLI=nnn,HTI=nnn' where nnn is a zero-      *
+      * padded 3-digit minute value (either part may be omitted, and   *
+      * the whole PARM may be blank); anything else is quietly         *
+      * ignored and the compiled-in CFG-RECORDING-INTERVALS defaults   *
+      * apply.                                                         *
+      ******************************************************************
+       105-CHECK-PARM-OVERRIDES.
+
+           MOVE SPACES TO WS-PARM
+           IF LS-PARM-LENGTH > 0
+               MOVE LS-PARM-DATA(1:LS-PARM-LENGTH) TO WS-PARM
+           END-IF
+
+           IF WS-PARM = SPACES
+               EXIT PARAGRAPH
+           END-IF
+
+           UNSTRING WS-PARM DELIMITED BY ','
+               INTO WS-PARM-HLI-FIELD WS-PARM-HTI-FIELD
+           END-UNSTRING
+
+           MOVE WS-PARM-HLI-FIELD(1:4) TO WS-PARM-KEY
+           IF WS-PARM-KEY = 'HLI='
+                   AND WS-PARM-HLI-FIELD(5:3) IS NUMERIC
+               MOVE WS-PARM-HLI-FIELD(5:3) TO WS-PARM-VALUE
+               IF WS-PARM-VALUE > 0
+                   MOVE WS-PARM-VALUE TO CFG-HEALTH-LOG-INTERVAL
+               END-IF
+           END-IF
+
+           MOVE WS-PARM-HTI-FIELD(1:4) TO WS-PARM-KEY
+           IF WS-PARM-KEY = 'HTI='
+                   AND WS-PARM-HTI-FIELD(5:3) IS NUMERIC
+               MOVE WS-PARM-HTI-FIELD(5:3) TO WS-PARM-VALUE
+               IF WS-PARM-VALUE > 0
+                   MOVE WS-PARM-VALUE TO CFG-HEALTH-TREND-INTERVAL
+               END-IF
+           END-IF
+
+           DISPLAY '==> TRENDY intervals: HEALTH-LOG='
+               CFG-HEALTH-LOG-INTERVAL ' HEALTH-TREND='
+               CFG-HEALTH-TREND-INTERVAL
+
+           EXIT.
+
+      ******************************************************************
+      * Read CHECKPOINT-FILE (if it exists) to find the restart point  *
+      * left by a prior run, so 200-PROCESS-EXEC-LOGS can skip records  *
+      * that already made it into HEALTH-LOG. CHECKPOINT-FILE is a      *
+      * plain sequential file, so the last record written is the last  *
+      * one read here.                                                  *
+      *                                                                 *
+      * Output: WS-RESTART-POINT                                        *
+      ******************************************************************
+       106-LOAD-RESTART-POINT.
+
+           MOVE 0 TO WS-RESTART-POINT
+
+           OPEN INPUT CHECKPOINT-FILE
+           IF NOT CHECKPOINT-IO-SUCCESS
+               DISPLAY '23: Error opening checkpoint file: '
+                   CHECKPOINT-FS
+               PERFORM 510-PROGRAM-ERROR-CONTINUE
+           ELSE
+               SET CHECKPOINT-HAS-MORE TO TRUE
+               PERFORM UNTIL CHECKPOINT-DONE
+                   READ CHECKPOINT-FILE
+                       AT END
+                           SET CHECKPOINT-DONE TO TRUE
+                       NOT AT END
+                           MOVE CHK-RECORDS-PROCESSED
+                               TO WS-RESTART-POINT
+                   END-READ
+               END-PERFORM
+
+               CLOSE CHECKPOINT-FILE
+               IF NOT CHECKPOINT-IO-SUCCESS
+                   DISPLAY '24: Error closing checkpoint file: '
+                       CHECKPOINT-FS
+                   PERFORM 510-PROGRAM-ERROR-CONTINUE
+               END-IF
+           END-IF
+
+           IF WS-RESTART-COMPLETE
+               MOVE 0 TO WS-RESTART-POINT
+           ELSE
+               IF WS-RESTART-POINT NOT = 0
+                   DISPLAY '==> TRENDY restart: skipping first '
+                       WS-RESTART-POINT ' record(s)'
+               END-IF
+           END-IF
+
+           EXIT.
+
       ******************************************************************
       * Open EXEC-LOG, HEALTH-LOG, HEALTH-TREND, and STATS-REPORT.     *
       ******************************************************************
@@ -994,37 +2250,56 @@
            OPEN INPUT EXEC-LOG
            IF NOT EXEC-LOG-IO-SUCCESS
                DISPLAY '10: Error opening exec log: ' EXEC-LOG-FS
-               PERFORM 520-PROGRAM-ERROR
+               PERFORM 521-PROGRAM-ERROR-OPEN
                PERFORM 500-END-PROGRAM
                STOP RUN
            END-IF
 
       *-----------------------------------------------------------------
-      * Open the HEALTH-LOG for output and close it; this avoids
-      * an open error for I/O if the file is empty.
+      * HEALTH-LOG must accumulate across separate runs -- a restarted
+      * run's 200-PROCESS-EXEC-LOGS deliberately skips any EXEC-LOG
+      * record already reflected here (WS-RESTART-POINT), so those
+      * entries can never be regenerated -- so (like HEALTH-TREND-
+      * HISTORY below) it is opened I-O to preserve whatever is
+      * already there. Only the very first run, when the dataset does
+      * not exist yet, falls back to OUTPUT to create it.
       *-----------------------------------------------------------------
-           OPEN OUTPUT HEALTH-LOG
-           IF NOT HEALTH-LOG-IO-SUCCESS
-               DISPLAY '11: Error opening health log: ' HEALTH-LOG-FS
-               PERFORM 520-PROGRAM-ERROR
-               PERFORM 500-END-PROGRAM
-               STOP RUN
-           END-IF
-
-           CLOSE HEALTH-LOG
-           IF NOT HEALTH-LOG-IO-SUCCESS
-               DISPLAY '12: Error closing health log: ' HEALTH-LOG-FS
-               PERFORM 520-PROGRAM-ERROR
-               PERFORM 500-END-PROGRAM
-               STOP RUN
-           END-IF
-
            OPEN I-O HEALTH-LOG
            IF NOT HEALTH-LOG-IO-SUCCESS
-               DISPLAY '13: Error opening health log: ' HEALTH-LOG-FS
-               PERFORM 520-PROGRAM-ERROR
-               PERFORM 500-END-PROGRAM
-               STOP RUN
+               IF HEALTH-LOG-DNE
+                   OPEN OUTPUT HEALTH-LOG
+                   IF NOT HEALTH-LOG-IO-SUCCESS
+                       DISPLAY '11: Error opening health log: '
+                           HEALTH-LOG-FS
+                       PERFORM 521-PROGRAM-ERROR-OPEN
+                       PERFORM 500-END-PROGRAM
+                       STOP RUN
+                   END-IF
+
+                   CLOSE HEALTH-LOG
+                   IF NOT HEALTH-LOG-IO-SUCCESS
+                       DISPLAY '12: Error closing health log: '
+                           HEALTH-LOG-FS
+                       PERFORM 521-PROGRAM-ERROR-OPEN
+                       PERFORM 500-END-PROGRAM
+                       STOP RUN
+                   END-IF
+
+                   OPEN I-O HEALTH-LOG
+                   IF NOT HEALTH-LOG-IO-SUCCESS
+                       DISPLAY '13: Error opening health log: '
+                           HEALTH-LOG-FS
+                       PERFORM 521-PROGRAM-ERROR-OPEN
+                       PERFORM 500-END-PROGRAM
+                       STOP RUN
+                   END-IF
+               ELSE
+                   DISPLAY '13: Error opening health log: '
+                       HEALTH-LOG-FS
+                   PERFORM 521-PROGRAM-ERROR-OPEN
+                   PERFORM 500-END-PROGRAM
+                   STOP RUN
+               END-IF
            END-IF
 
       *-----------------------------------------------------------------
@@ -1034,7 +2309,7 @@
            IF NOT HEALTH-TREND-IO-SUCCESS
                DISPLAY '14: Error opening health trend: '
                    HEALTH-TREND-FS
-               PERFORM 520-PROGRAM-ERROR
+               PERFORM 521-PROGRAM-ERROR-OPEN
                PERFORM 500-END-PROGRAM
                STOP RUN
            END-IF
@@ -1043,7 +2318,146 @@
            IF NOT STATS-REPORT-IO-SUCCESS
                DISPLAY '15: Error opening stats report: '
                    STATS-REPORT-FS
-               PERFORM 520-PROGRAM-ERROR
+               PERFORM 521-PROGRAM-ERROR-OPEN
+               PERFORM 500-END-PROGRAM
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT REJECTED-LOG
+           IF NOT REJECTED-LOG-IO-SUCCESS
+               DISPLAY '20: Error opening rejected log: '
+                   REJECTED-LOG-FS
+               PERFORM 521-PROGRAM-ERROR-OPEN
+               PERFORM 500-END-PROGRAM
+               STOP RUN
+           END-IF
+
+      *-----------------------------------------------------------------
+      * Re-open the checkpoint file for output; 106-LOAD-RESTART-POINT
+      * already read the restart point left by a prior run. Opening
+      * for output starts a fresh checkpoint history for this run.
+      *-----------------------------------------------------------------
+           OPEN OUTPUT CHECKPOINT-FILE
+           IF NOT CHECKPOINT-IO-SUCCESS
+               DISPLAY '27: Error opening checkpoint file: '
+                   CHECKPOINT-FS
+               PERFORM 521-PROGRAM-ERROR-OPEN
+               PERFORM 500-END-PROGRAM
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT ALERT-LOG
+           IF NOT ALERT-LOG-IO-SUCCESS
+               DISPLAY '29: Error opening alert log: ' ALERT-LOG-FS
+               PERFORM 521-PROGRAM-ERROR-OPEN
+               PERFORM 500-END-PROGRAM
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT DAILY-TREND
+           IF NOT DAILY-TREND-IO-SUCCESS
+               DISPLAY '36: Error opening daily trend: '
+                   DAILY-TREND-FS
+               PERFORM 521-PROGRAM-ERROR-OPEN
+               PERFORM 500-END-PROGRAM
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT WEEKLY-TREND
+           IF NOT WEEKLY-TREND-IO-SUCCESS
+               DISPLAY '37: Error opening weekly trend: '
+                   WEEKLY-TREND-FS
+               PERFORM 521-PROGRAM-ERROR-OPEN
+               PERFORM 500-END-PROGRAM
+               STOP RUN
+           END-IF
+
+      *-----------------------------------------------------------------
+      * HEALTH-TREND-HISTORY must accumulate across separate runs so
+      * 312-COMPARE-WEEK-OVER-WEEK can find a week-old entry to compare
+      * against, so (unlike HEALTH-LOG, which is rebuilt each run) it
+      * is opened I-O to preserve whatever is already there. Only the
+      * very first run, when the dataset does not exist yet, falls
+      * back to OUTPUT to create it.
+      *-----------------------------------------------------------------
+           OPEN I-O HEALTH-TREND-HISTORY
+           IF NOT HEALTH-TREND-HISTORY-IO-SUCCESS
+               IF HEALTH-TREND-HISTORY-DNE
+                   OPEN OUTPUT HEALTH-TREND-HISTORY
+                   IF NOT HEALTH-TREND-HISTORY-IO-SUCCESS
+                       DISPLAY '40: Error opening trend history: '
+                           HEALTH-TREND-HISTORY-FS
+                       PERFORM 521-PROGRAM-ERROR-OPEN
+                       PERFORM 500-END-PROGRAM
+                       STOP RUN
+                   END-IF
+
+                   CLOSE HEALTH-TREND-HISTORY
+                   IF NOT HEALTH-TREND-HISTORY-IO-SUCCESS
+                       DISPLAY '41: Error closing trend history: '
+                           HEALTH-TREND-HISTORY-FS
+                       PERFORM 521-PROGRAM-ERROR-OPEN
+                       PERFORM 500-END-PROGRAM
+                       STOP RUN
+                   END-IF
+
+                   OPEN I-O HEALTH-TREND-HISTORY
+                   IF NOT HEALTH-TREND-HISTORY-IO-SUCCESS
+                       DISPLAY '42: Error opening trend history: '
+                           HEALTH-TREND-HISTORY-FS
+                       PERFORM 521-PROGRAM-ERROR-OPEN
+                       PERFORM 500-END-PROGRAM
+                       STOP RUN
+                   END-IF
+               ELSE
+                   DISPLAY '42: Error opening trend history: '
+                       HEALTH-TREND-HISTORY-FS
+                   PERFORM 521-PROGRAM-ERROR-OPEN
+                   PERFORM 500-END-PROGRAM
+                   STOP RUN
+               END-IF
+           END-IF
+
+           OPEN OUTPUT WEEK-COMPARE-REPORT
+           IF NOT WEEK-COMPARE-IO-SUCCESS
+               DISPLAY '43: Error opening week compare report: '
+                   WEEK-COMPARE-FS
+               PERFORM 521-PROGRAM-ERROR-OPEN
+               PERFORM 500-END-PROGRAM
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT GAP-LOG
+           IF NOT GAP-LOG-IO-SUCCESS
+               DISPLAY '49: Error opening gap log: ' GAP-LOG-FS
+               PERFORM 521-PROGRAM-ERROR-OPEN
+               PERFORM 500-END-PROGRAM
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT HEALTH-TREND-CSV
+           IF NOT HEALTH-TREND-CSV-IO-SUCCESS
+               DISPLAY '53: Error opening health trend csv: '
+                   HEALTH-TREND-CSV-FS
+               PERFORM 521-PROGRAM-ERROR-OPEN
+               PERFORM 500-END-PROGRAM
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT STATS-REPORT-CSV
+           IF NOT STATS-REPORT-CSV-IO-SUCCESS
+               DISPLAY '54: Error opening stats report csv: '
+                   STATS-REPORT-CSV-FS
+               PERFORM 521-PROGRAM-ERROR-OPEN
+               PERFORM 500-END-PROGRAM
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT EXEC-LOG-DISPOSITION
+           IF NOT EXEC-LOG-DISPOSITION-IO-SUCCESS
+               DISPLAY '57: Error opening exec log disposition: '
+                   EXEC-LOG-DISPOSITION-FS
+               PERFORM 521-PROGRAM-ERROR-OPEN
                PERFORM 500-END-PROGRAM
                STOP RUN
            END-IF
@@ -1067,13 +2481,11 @@
                PERFORM 510-PROGRAM-ERROR-CONTINUE
            END-IF
 
-           CLOSE HEALTH-TREND
-           IF NOT HEALTH-TREND-IO-SUCCESS
-               DISPLAY '18: Error closing health trend: '
-                   HEALTH-TREND-FS
-               PERFORM 510-PROGRAM-ERROR-CONTINUE
-           END-IF
-
+      *-----------------------------------------------------------------
+      * HEALTH-TREND is already closed by 305-CREATE-DAILY-WEEKLY-
+      * ROLLUPS, which rereads it after the main pass to build the
+      * daily/weekly summaries.
+      *-----------------------------------------------------------------
            CLOSE STATS-REPORT
            IF NOT STATS-REPORT-IO-SUCCESS
                DISPLAY '19: Error closing status report: '
@@ -1081,6 +2493,74 @@
                PERFORM 510-PROGRAM-ERROR-CONTINUE
            END-IF
 
+           CLOSE REJECTED-LOG
+           IF NOT REJECTED-LOG-IO-SUCCESS
+               DISPLAY '21: Error closing rejected log: '
+                   REJECTED-LOG-FS
+               PERFORM 510-PROGRAM-ERROR-CONTINUE
+           END-IF
+
+           CLOSE CHECKPOINT-FILE
+           IF NOT CHECKPOINT-IO-SUCCESS
+               DISPLAY '28: Error closing checkpoint file: '
+                   CHECKPOINT-FS
+               PERFORM 510-PROGRAM-ERROR-CONTINUE
+           END-IF
+
+           CLOSE ALERT-LOG
+           IF NOT ALERT-LOG-IO-SUCCESS
+               DISPLAY '30: Error closing alert log: ' ALERT-LOG-FS
+               PERFORM 510-PROGRAM-ERROR-CONTINUE
+           END-IF
+
+           CLOSE DAILY-TREND
+           IF NOT DAILY-TREND-IO-SUCCESS
+               DISPLAY '38: Error closing daily trend: '
+                   DAILY-TREND-FS
+               PERFORM 510-PROGRAM-ERROR-CONTINUE
+           END-IF
+
+           CLOSE WEEKLY-TREND
+           IF NOT WEEKLY-TREND-IO-SUCCESS
+               DISPLAY '39: Error closing weekly trend: '
+                   WEEKLY-TREND-FS
+               PERFORM 510-PROGRAM-ERROR-CONTINUE
+           END-IF
+
+           CLOSE HEALTH-TREND-HISTORY
+           IF NOT HEALTH-TREND-HISTORY-IO-SUCCESS
+               DISPLAY '44: Error closing health trend history: '
+                   HEALTH-TREND-HISTORY-FS
+               PERFORM 510-PROGRAM-ERROR-CONTINUE
+           END-IF
+
+           CLOSE WEEK-COMPARE-REPORT
+           IF NOT WEEK-COMPARE-IO-SUCCESS
+               DISPLAY '45: Error closing week compare report: '
+                   WEEK-COMPARE-FS
+               PERFORM 510-PROGRAM-ERROR-CONTINUE
+           END-IF
+
+           CLOSE GAP-LOG
+           IF NOT GAP-LOG-IO-SUCCESS
+               DISPLAY '50: Error closing gap log: ' GAP-LOG-FS
+               PERFORM 510-PROGRAM-ERROR-CONTINUE
+           END-IF
+
+           CLOSE HEALTH-TREND-CSV
+           IF NOT HEALTH-TREND-CSV-IO-SUCCESS
+               DISPLAY '55: Error closing health trend csv: '
+                   HEALTH-TREND-CSV-FS
+               PERFORM 510-PROGRAM-ERROR-CONTINUE
+           END-IF
+
+           CLOSE STATS-REPORT-CSV
+           IF NOT STATS-REPORT-CSV-IO-SUCCESS
+               DISPLAY '56: Error closing stats report csv: '
+                   STATS-REPORT-CSV-FS
+               PERFORM 510-PROGRAM-ERROR-CONTINUE
+           END-IF
+
            EXIT.
 
       ******************************************************************
@@ -1089,12 +2569,77 @@
        500-END-PROGRAM.
 
            DISPLAY '==> TRENDY end with RETURN-CODE=' RETURN-CODE
-          
+
+           EXIT.
+
+      ******************************************************************
+      * As noted where EXEC-LOG is SELECTed: in a production            *
+      * environment the EXEC-LOG is deleted or archived by the job      *
+      * once TRENDY completes successfully - EXEC-LOG is a symbolic    *
+      * DD name, not a real OS path TRENDY itself could rename, so     *
+      * the actual archive/delete is always the following job step's   *
+      * work. What TRENDY can and does do is tell that job step        *
+      * whether it is safe to do so, and what to name the archive,      *
+      * via the one-line EXEC-LOG-DISPOSITION hand-off below.           *
+      *                                                                 *
+      * RETURN-CODE < RC-ERROR means nothing worse than a 510-PROGRAM-  *
+      * ERROR-CONTINUE warning happened, so EXEC-LOG was read through   *
+      * to completion (216-MARK-RUN-COMPLETE would not otherwise have   *
+      * run) and it is safe to archive. RC-ERROR or worse means         *
+      * EXEC-LOG should be left in place for investigation/rerun.       *
+      ******************************************************************
+       505-ARCHIVE-EXEC-LOG.
+
+           MOVE SPACES TO EXEC-LOG-DISPOSITION-RECORD
+
+           IF RETURN-CODE < RC-ERROR
+               MOVE FUNCTION CURRENT-DATE TO WS-ARCHIVE-DATE
+               STRING 'EXLOG' DELIMITED BY SIZE
+                   '.ARCHIVED.' DELIMITED BY SIZE
+                   ARCHIVE-YEAR DELIMITED BY SIZE
+                   ARCHIVE-MONTH DELIMITED BY SIZE
+                   ARCHIVE-DAY DELIMITED BY SIZE
+                   INTO WS-EXEC-LOG-ARCHIVE-NAME
+
+               SET EXD-ARCHIVE TO TRUE
+               MOVE WS-EXEC-LOG-ARCHIVE-NAME TO EXD-ARCHIVE-NAME
+               MOVE 'fully consolidated into HEALTH-LOG'
+                   TO EXD-REASON
+
+               DISPLAY '==> TRENDY: EXEC-LOG may be archived as '
+                   WS-EXEC-LOG-ARCHIVE-NAME
+           ELSE
+               SET EXD-RETAIN TO TRUE
+               MOVE 'RETURN-CODE indicates trouble, see log'
+                   TO EXD-REASON
+
+               DISPLAY '==> TRENDY: leaving EXEC-LOG in place, '
+                   'RETURN-CODE=' RETURN-CODE
+           END-IF
+
+           WRITE EXEC-LOG-DISPOSITION-RECORD
+           IF NOT EXEC-LOG-DISPOSITION-IO-SUCCESS
+               DISPLAY '57: Error writing exec log disposition: '
+                   EXEC-LOG-DISPOSITION-FS
+           END-IF
+
+      *-----------------------------------------------------------------
+      * EXEC-LOG-DISPOSITION is opened back in 110-OPEN-TRENDY-FILES
+      * but closed here rather than in 400-CLOSE-TRENDY-FILES, since
+      * 505-ARCHIVE-EXEC-LOG (and the RETURN-CODE it depends on) only
+      * runs after 400-CLOSE-TRENDY-FILES/500-END-PROGRAM.
+      *-----------------------------------------------------------------
+           CLOSE EXEC-LOG-DISPOSITION
+           IF NOT EXEC-LOG-DISPOSITION-IO-SUCCESS
+               DISPLAY '58: Error closing exec log disposition: '
+                   EXEC-LOG-DISPOSITION-FS
+           END-IF
+
            EXIT.
 
        510-PROGRAM-ERROR-CONTINUE.
 
-           MOVE 4 TO RETURN-CODE
+           MOVE RC-WARNING TO RETURN-CODE
            DISPLAY '==> TRENDY continuing with RETURN-CODE='
                RETURN-CODE
 
@@ -1102,18 +2647,32 @@
 
        520-PROGRAM-ERROR.
 
-           MOVE 8 TO RETURN-CODE
+           MOVE RC-SERIOUS-ERROR TO RETURN-CODE
            DISPLAY '==> TRENDY terminating with RETURN-CODE='
                RETURN-CODE
         
            EXIT.
 
       ******************************************************************
-      * Since this is only an example, simply tally the invalid        *
-      * records and add a message to SYSOUT. In a production version,  *
-      * an invalid log record merits investigation; it                 *
-      * should (a) be logged in a separate file and (b) flagged for    *
-      * post-processing analysis to determine the cause.               *
+      * A required file would not open at startup, so TRENDY never     *
+      * began its work at all -- per ZTRCCODE.cpy this is              *
+      * RC-SEVERE-ERROR (16), distinct from 520-PROGRAM-ERROR's        *
+      * RC-SERIOUS-ERROR (12), which is reserved for a genuine mid-run *
+      * read/write failure after processing was already under way.    *
+      ******************************************************************
+       521-PROGRAM-ERROR-OPEN.
+
+           MOVE RC-SEVERE-ERROR TO RETURN-CODE
+           DISPLAY '==> TRENDY could not start, RETURN-CODE='
+               RETURN-CODE
+
+           EXIT.
+
+      ******************************************************************
+      * Tally the invalid record, echo it to SYSOUT, and write the     *
+      * original ELR-EXEC-LOG-RECORD to the REJECTED-LOG so the        *
+      * offending system can be investigated instead of the record     *
+      * simply disappearing from the health log/trend rollups.         *
       ******************************************************************
        530-REPORT-INVALID-EXEC-LOG.
 
@@ -1122,5 +2681,13 @@
            DISPLAY '==> TRENDY invalid exec log record '
                RPT-INVALID-EXEC-LOGS
 
+           MOVE EXEC-LOG-RECORD TO REJECTED-LOG-RECORD
+           WRITE REJECTED-LOG-RECORD
+           IF NOT REJECTED-LOG-IO-SUCCESS
+               DISPLAY '22: Error writing rejected log: '
+                   REJECTED-LOG-FS
+               PERFORM 510-PROGRAM-ERROR-CONTINUE
+           END-IF
+
            EXIT.
        
\ No newline at end of file
